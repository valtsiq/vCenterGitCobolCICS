@@ -0,0 +1,242 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CICP0311
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : RELATORIO DE RECONCILIACAO (TRANSACAO SC0R) ENTRE
+      *             O QUE O COLETOR ONLINE CICP0307 ACHA QUE GRAVOU
+      *             (TSQ CICP0307_RECI, ATUALIZADA EM 990000-
+      *             PROCEDIMENTOS-FINAIS) E AS FALHAS DE PUT NA FILA
+      *             MQ REALMENTE OCORRIDAS (TSQ C307DLQ, GRAVADA EM
+      *             720000-GRAVA-DEADLETTER QUANDO A ESTATISTICA DO
+      *             MINUTO NAO CHEGA A SER ENFILEIRADA PARA O DB2) -
+      *             NAO ACESSA O DB2 DIRETAMENTE: O CICP0308 (JOB
+      *             CONSUMIDOR DA FILA MQ) RODA FORA DESTE SUBSISTEMA
+      *             E NAO EXPOE UMA CONTAGEM CONSULTAVEL AQUI
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICP0311.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *   MESMO BOOK DO COMMAREA DO MQSP9011, USADO AQUI SO PARA LER
+      *   (E DESCARTAR) O SEGUNDO ITEM DE CADA PAR GRAVADO EM C307DLQ
+      *----------------------------------------------------------------*
+       COPY MQSK9011.
+      *----------------------------------------------------------------*
+      *   MESMO NOME/LAYOUT DE TSQ GRAVADA POR CICP0307 EM
+      *   990000-PROCEDIMENTOS-FINAIS - MANTER OS DOIS SINCRONIZADOS
+      *----------------------------------------------------------------*
+       77  GDA-NM-TS-CICS               PIC  X(016)
+                                        VALUE 'CICP0307_RECI'.
+      *----------------------------------------------------------------*
+      *   MESMO LAYOUT DE GDA-DADOS-TS-CICS/GDA-DLQ-CABECALHO DO
+      *   CICP0307 - MANTER OS TRES SINCRONIZADOS
+      *----------------------------------------------------------------*
+       01  W-RECI-REC                   PIC  X(016) VALUE SPACES.
+       01  REDEFINES W-RECI-REC.
+           03  W-RECI-NM-CICS            PIC  X(008).
+           03  W-RECI-HR-CLA-ANT         PIC S9(009) COMP.
+           03  W-RECI-QT-TRAN-USU-MIN    PIC S9(009) COMP.
+      *
+       01  W-DLQ-CABECALHO.
+           03  W-DLQ-TIPO-MSG            PIC  9(002).
+           03  W-DLQ-RET-CODE            PIC  X(004).
+           03  W-DLQ-DATA                PIC  X(010).
+           03  W-DLQ-HORA                PIC  X(008).
+      *
+       77  W-ITEM-RECI                   PIC S9(004) COMP VALUE 1.
+       77  W-ITEM-DLQ                    PIC S9(004) COMP VALUE 1.
+       77  W-EIBRESP-RECI                PIC S9(009) COMP-5 SYNC.
+       77  W-EIBRESP-DLQ                 PIC S9(009) COMP-5 SYNC.
+       77  W-QT-RECI                     PIC S9(009) COMP VALUE ZEROS.
+       77  W-QT-DLQ-FALHAS               PIC S9(009) COMP VALUE ZEROS.
+       77  W-EIBRESP-DEL                 PIC S9(009) COMP-5 SYNC.
+      *
+       01  W-LINHA-RECI.
+           03  FILLER                    PIC  X(016)
+                                          VALUE 'RECI APPLID....'.
+           03  W-LINHA-RECI-APPLID       PIC  X(008).
+           03  FILLER                    PIC  X(016)
+                                          VALUE ' ULT.QT.TRAN...='.
+           03  W-LINHA-RECI-QT           PIC ZZZZZZZZ9.
+      *
+       01  W-LINHA-DLQ.
+           03  FILLER                    PIC  X(016)
+                                          VALUE 'DLQ TIPO MSG...='.
+           03  W-LINHA-DLQ-TIPO          PIC  9(002).
+           03  FILLER                    PIC  X(013)
+                                          VALUE ' RET-CODE...='.
+           03  W-LINHA-DLQ-RETCODE       PIC  X(004).
+           03  FILLER                    PIC  X(009)
+                                          VALUE ' DATA...='.
+           03  W-LINHA-DLQ-DATA          PIC  X(010).
+           03  FILLER                    PIC  X(009)
+                                          VALUE ' HORA...='.
+           03  W-LINHA-DLQ-HORA          PIC  X(008).
+      *
+       01  W-LINHA-RESUMO.
+           03  FILLER                    PIC  X(024)
+                                          VALUE
+                                          'CICP0311 RECONCILIACAO '.
+           03  FILLER                    PIC  X(017)
+                                          VALUE 'RECI LIDOS......'.
+           03  W-RESUMO-QT-RECI          PIC ZZZZZZZZ9.
+           03  FILLER                    PIC  X(017)
+                                          VALUE ' DLQ DIVERGENTES='.
+           03  W-RESUMO-QT-DLQ           PIC ZZZZZZZZ9.
+      *
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                    PIC X(1).
+      *
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      *
+      ***     LIMPA A TSQ DE SAIDA DESTE RELATORIO ANTES DE REGRAVAR -
+      ***     SEM ISTO CADA DISPARO DA SC0R IRIA SE ACUMULANDO EM CIMA
+      ***     DA SAIDA DO DISPARO ANTERIOR (BOOK PADRAO DO SHOP, VIDE
+      ***     XPTO9999)
+           EXEC CICS DELETEQ TS QUEUE ( 'C311RECI'          )
+                     RESP   ( W-EIBRESP-DEL         )
+           END-EXEC.
+      *
+           MOVE 1 TO W-ITEM-RECI.
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CICS       )
+                     INTO   ( W-RECI-REC           )
+                     LENGTH ( LENGTH OF W-RECI-REC  )
+                     ITEM   ( W-ITEM-RECI           )
+                     RESP   ( W-EIBRESP-RECI        )
+           END-EXEC.
+      *
+           PERFORM 100000-DRENA-RECI
+                   UNTIL W-EIBRESP-RECI NOT EQUAL ZEROS
+      *
+           MOVE 1 TO W-ITEM-DLQ.
+      *
+           EXEC CICS READQ TS QUEUE ( 'C307DLQ'            )
+                     INTO   ( W-DLQ-CABECALHO       )
+                     LENGTH ( LENGTH OF W-DLQ-CABECALHO )
+                     ITEM   ( W-ITEM-DLQ             )
+                     RESP   ( W-EIBRESP-DLQ          )
+           END-EXEC.
+      *
+           PERFORM 200000-DRENA-DLQ
+                   UNTIL W-EIBRESP-DLQ NOT EQUAL ZEROS
+      *
+           PERFORM 900000-EMITE-RESUMO
+      *
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *
+      *----------------------------------------------------------------*
+       100000-DRENA-RECI  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO W-QT-RECI
+           ADD 1 TO W-ITEM-RECI
+           PERFORM 110000-GRAVA-RECI-RPT.
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CICS       )
+                     INTO   ( W-RECI-REC           )
+                     LENGTH ( LENGTH OF W-RECI-REC  )
+                     ITEM   ( W-ITEM-RECI           )
+                     RESP   ( W-EIBRESP-RECI        )
+           END-EXEC.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       110000-GRAVA-RECI-RPT  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-RECI-NM-CICS         TO W-LINHA-RECI-APPLID
+           MOVE W-RECI-QT-TRAN-USU-MIN TO W-LINHA-RECI-QT
+      *
+           EXEC CICS WRITEQ TS QUEUE ( 'C311RECI'            )
+                     FROM   ( W-LINHA-RECI           )
+                     LENGTH ( LENGTH OF W-LINHA-RECI )
+                     NOHANDLE
+           END-EXEC.
+      *
+       110099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       200000-DRENA-DLQ  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO W-ITEM-DLQ.
+      ***     DESCARTA O SEGUNDO ITEM DO PAR (O K9011-PARM REPLAYAVEL
+      ***     GRAVADO POR 720000-GRAVA-DEADLETTER) - SO O CABECALHO
+      ***     IMPORTA PARA ESTE RELATORIO
+           EXEC CICS READQ TS QUEUE ( 'C307DLQ'            )
+                     INTO   ( K9011-PARM            )
+                     LENGTH ( LENGTH OF K9011-PARM   )
+                     ITEM   ( W-ITEM-DLQ             )
+                     NOHANDLE
+           END-EXEC.
+           ADD 1 TO W-ITEM-DLQ
+           ADD 1 TO W-QT-DLQ-FALHAS
+           PERFORM 210000-GRAVA-DLQ-RPT.
+      *
+           EXEC CICS READQ TS QUEUE ( 'C307DLQ'            )
+                     INTO   ( W-DLQ-CABECALHO       )
+                     LENGTH ( LENGTH OF W-DLQ-CABECALHO )
+                     ITEM   ( W-ITEM-DLQ             )
+                     RESP   ( W-EIBRESP-DLQ          )
+           END-EXEC.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       210000-GRAVA-DLQ-RPT  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-DLQ-TIPO-MSG   TO W-LINHA-DLQ-TIPO
+           MOVE W-DLQ-RET-CODE   TO W-LINHA-DLQ-RETCODE
+           MOVE W-DLQ-DATA       TO W-LINHA-DLQ-DATA
+           MOVE W-DLQ-HORA       TO W-LINHA-DLQ-HORA
+      *
+           EXEC CICS WRITEQ TS QUEUE ( 'C311RECI'            )
+                     FROM   ( W-LINHA-DLQ            )
+                     LENGTH ( LENGTH OF W-LINHA-DLQ  )
+                     NOHANDLE
+           END-EXEC.
+      *
+       210099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       900000-EMITE-RESUMO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-QT-RECI       TO W-RESUMO-QT-RECI
+           MOVE W-QT-DLQ-FALHAS TO W-RESUMO-QT-DLQ
+      *
+           EXEC CICS WRITEQ TD QUEUE ( 'CSTA'               )
+                     FROM   ( W-LINHA-RESUMO        )
+                     LENGTH ( LENGTH OF W-LINHA-RESUMO )
+                     NOHANDLE
+           END-EXEC.
+      *
+       900099-SAI.
+           EXIT.
