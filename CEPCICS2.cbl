@@ -65,6 +65,22 @@
               05 wk-com-cep-logradouro pic x(0030).
            03 wk-resp                  pic s9(009) COMP-5 SYNC.
 
+      *----------------------------------------------------------------*
+      * Programa de lookup a ser chamado - lido do TSQ de config       *
+      * CEPCICS2_CFG; se ausente/invalido assume o default CEPCICS1    *
+      *----------------------------------------------------------------*
+           03 wk-prog-lookup           pic x(0008) value 'CEPCICS1'.
+           03 wk-cfg-length            pic s9(4) comp value 8.
+           03 wk-cfg-resp              pic s9(009) COMP-5 SYNC.
+
+      *----------------------------------------------------------------*
+      * Validacao do codigo de CEP recebido na tela, antes de ligar    *
+      * ao programa de lookup - evita gastar um LINK/leitura de VSAM   *
+      * com um codigo que ja se sabe invalido na propria tela          *
+      *----------------------------------------------------------------*
+           03 wk-cep-ok                pic x(0001) value 'S'.
+              88 wk-cep-invalido               value 'N'.
+
       *----------------------------------------------------------------*
       *    L I N K A G E   S E C T I O N
       *----------------------------------------------------------------*
@@ -93,32 +109,69 @@
       * -----------------------------------------------------------
            move wk-rec-cep-code     to wk-com-cep-code
 
-           exec cics link program ('CEPCICS1')
-                     commarea     (wk-com-cep)
-                     length       (length of wk-com-cep)
-                     resp         (wk-resp)
-           end-exec
+      * -----------------------------------------------------------
+      *    Valida o codigo digitado antes de ligar ao programa de
+      *    lookup - precisa vir preenchido e ser todo numerico (8
+      *    digitos); um codigo obviamente invalido nem chega a
+      *    gastar o LINK/leitura de VSAM
+      * -----------------------------------------------------------
+           move 'S' to wk-cep-ok
+           if wk-rec-cep-code equal spaces
+              or wk-rec-cep-code not numeric
+              move 'N' to wk-cep-ok
+           end-if
 
-           if wk-resp = 0
-              move wk-com-cep-code       to wk-sen-cep-code
-              move wk-com-cep-uf         to wk-sen-cep-uf
-              move wk-com-cep-cidade     to wk-sen-cep-cidade
-              move wk-com-cep-bairro     to wk-sen-cep-bairro
-              move wk-com-cep-logradouro to wk-sen-cep-logradouro
-              exec cics send from(wk-sen-cep)
-                        length (length of wk-sen-cep)
-                        resp (wk-resp)
-                        erase
-                        end-exec
-           else
-              move 'Estamos com problemas' to
+           if wk-cep-invalido
+              move spaces                to wk-sen-cep-uf
+                                            wk-sen-cep-bairro
+                                            wk-sen-cep-logradouro
+              move 'CEP invalido - so numeros' to
                    wk-sen-cep-cidade
               exec cics send from(wk-sen-cep)
                         length (length of wk-sen-cep)
                         resp (wk-resp)
                         erase
                         end-exec
+           else
+      * -----------------------------------------------------------
+      *    Le o programa-alvo configurado para o driver de teste;
+      *    se o TSQ de config nao existir, mantem o default
+      *    CEPCICS1 sem registrar erro (comportamento original)
+      * -----------------------------------------------------------
+              exec cics readq ts queue ('CEPCICS2_CFG')
+                        into   (wk-prog-lookup)
+                        length (wk-cfg-length)
+                        item   (1)
+                        resp   (wk-cfg-resp)
+              end-exec
+
+              exec cics link program (wk-prog-lookup)
+                        commarea     (wk-com-cep)
+                        length       (length of wk-com-cep)
+                        resp         (wk-resp)
+              end-exec
+
+              if wk-resp = 0
+                 move wk-com-cep-code       to wk-sen-cep-code
+                 move wk-com-cep-uf         to wk-sen-cep-uf
+                 move wk-com-cep-cidade     to wk-sen-cep-cidade
+                 move wk-com-cep-bairro     to wk-sen-cep-bairro
+                 move wk-com-cep-logradouro to wk-sen-cep-logradouro
+                 exec cics send from(wk-sen-cep)
+                           length (length of wk-sen-cep)
+                           resp (wk-resp)
+                           erase
+                           end-exec
+              else
+                 move 'Estamos com problemas' to
+                      wk-sen-cep-cidade
+                 exec cics send from(wk-sen-cep)
+                           length (length of wk-sen-cep)
+                           resp (wk-resp)
+                           erase
+                           end-exec
 
+              end-if
            end-if
 
            exec cics return
