@@ -0,0 +1,110 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CSSLRPT
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : DRENAR A TD QUEUE('CSSL') (ONDE VSRS0000, VSRSMAIN
+      *             E MQCPLTPI GRAVAM STARTCODE/ERRO DE INICIALIZACAO
+      *             NAO RECONHECIDOS) E TRANSFORMA-LA DE LOG SEM FUNDO
+      *             EM UMA FILA TRABALHADA: CADA REGISTRO DRENADO VAI
+      *             PARA A TS QUEUE('CSSL_WORKED') PARA CONSULTA, E UM
+      *             RESUMO (QUANTIDADE DESTA EXECUCAO) VAI PARA A
+      *             TD QUEUE('CSTA') - MESMA FILA DE ATIVIDADE/ERRO
+      *             JA USADA PELO CICP0307/CICEXSMS
+      * USO       : TRANSACAO ONLINE, DISPARADA A INTERVALOS PELA
+      *             OPERACAO (OU POR UM START PERIODICO), SEM
+      *             COMMAREA DE ENTRADA
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSSLRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  W-EIBRESP                   PIC S9(9) COMP-5 SYNC.
+       77  W-QT-DRENADOS               PIC S9(009) COMP VALUE ZEROS.
+       77  W-ITEM-WORKED               PIC S9(004) COMP VALUE 1.
+       77  W-LEN                       PIC S9(4)  COMP VALUE 80.
+      *
+       01  W-REGISTRO-CSSL             PIC  X(080) VALUE SPACES.
+      *
+      ***  RESUMO GRAVADO NA TD QUEUE('CSTA') AO FINAL DA DRENAGEM
+      *
+       01  W-RESUMO-CSTA.
+           03  W-RES-TXT                PIC  X(024)
+                           VALUE 'CSSLRPT DRENOU CSSL QT='.
+           03  W-RES-QT                 PIC  9(009).
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA              PIC X(1).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO W-REGISTRO-CSSL
+           MOVE 80     TO W-LEN
+
+           EXEC CICS READQ TD QUEUE ( 'CSSL'               )
+                     INTO   ( W-REGISTRO-CSSL       )
+                     LENGTH ( W-LEN                 )
+                     RESP   ( W-EIBRESP             )
+           END-EXEC
+
+           PERFORM 100000-DRENA-CSSL
+              UNTIL W-EIBRESP NOT EQUAL ZEROS.
+
+           PERFORM 900000-EMITE-RESUMO.
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+       100000-DRENA-CSSL.
+      *----------------------------------------------------------------*
+           ADD 1 TO W-QT-DRENADOS
+           PERFORM 200000-GRAVA-WORKED
+
+           MOVE SPACES TO W-REGISTRO-CSSL
+           MOVE 80     TO W-LEN
+
+           EXEC CICS READQ TD QUEUE ( 'CSSL'               )
+                     INTO   ( W-REGISTRO-CSSL       )
+                     LENGTH ( W-LEN                 )
+                     RESP   ( W-EIBRESP             )
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       200000-GRAVA-WORKED.
+      *----------------------------------------------------------------*
+           EXEC CICS WRITEQ TS QUEUE ( 'CSSL_WORKED'        )
+                     FROM   ( W-REGISTRO-CSSL       )
+                     LENGTH ( W-LEN                 )
+                     ITEM   ( W-ITEM-WORKED          )
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       900000-EMITE-RESUMO.
+      *----------------------------------------------------------------*
+           MOVE W-QT-DRENADOS TO W-RES-QT
+
+           EXEC CICS WRITEQ TD QUEUE ( 'CSTA'               )
+                     FROM   ( W-RESUMO-CSTA         )
+                     LENGTH ( LENGTH OF W-RESUMO-CSTA )
+                     NOHANDLE
+           END-EXEC.
