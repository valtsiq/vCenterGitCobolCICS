@@ -0,0 +1,167 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CICP0315
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : CONSOLE DE OPERACAO (TRANSACAO SC0Y) - CONSULTA A
+      *             PROFUNDIDADE (NUMITEMS) DAS PRINCIPAIS TS/TD
+      *             QUEUES DESTE SUBSISTEMA NUM SO DISPARO, EM VEZ DE
+      *             O OPERADOR TER QUE CONSULTAR CADA UMA
+      *             INDIVIDUALMENTE (CEDF/CEMT) - AS QUEUES COBERTAS
+      *             SAO AS OPERACIONAIS (NAO AS DE CONFIGURACAO, QUE
+      *             SO TEM 1 ITEM POR DESENHO): CICP0307_RECI E
+      *             C307DLQ (TS, GRAVADAS PELO CICP0307) E CSTA (TD,
+      *             ONDE ESTE PROPRIO SUBSISTEMA E O CICP0311/CICP0312
+      *             ESCREVEM SEUS ALERTAS/RESUMOS) - EMITE UMA LINHA
+      *             POR QUEUE NA PROPRIA CSTA, MESMO DESTINO/FORMATO
+      *             JA USADO PELOS RESUMOS DO CICP0311/CICP0312
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICP0315.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  W-EIBRESP                    PIC S9(009) COMP-5 SYNC.
+       77  W-NUMITEMS                   PIC S9(008) COMP.
+      *----------------------------------------------------------------*
+      *   C307DLQ E GRAVADA/LIDA PELO CICP0307/CICP0311 COM O NOME
+      *   LITERAL DE 7 BYTES 'C307DLQ' (SEM PADDING PARA 16 BYTES COMO
+      *   GDA-NM-TS-CICS) - PRECISA DE CAMPO PROPRIO NO TAMANHO EXATO
+      *   PARA O INQUIRE TSQUEUE NAO CONSULTAR UMA FILA DIFERENTE
+      *----------------------------------------------------------------*
+       77  W-NOME-C307DLQ               PIC  X(007) VALUE 'C307DLQ'.
+      *
+       01  W-LINHA-PROFUNDIDADE.
+           03  FILLER                    PIC  X(005) VALUE 'DPTH '.
+           03  W-LINHA-TIPO              PIC  X(002).
+           03  FILLER                    PIC  X(001) VALUE SPACE.
+           03  W-LINHA-NOME              PIC  X(016).
+           03  FILLER                    PIC  X(013)
+                                          VALUE ' NUMITEMS...='.
+           03  W-LINHA-QT                PIC ZZZZZZZ9.
+      *
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                    PIC X(1).
+      *
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'TS' TO W-LINHA-TIPO
+           MOVE 'CICP0307_RECI' TO W-LINHA-NOME
+           PERFORM 100000-CONSULTA-TSQUEUE
+           PERFORM 900000-EMITE-LINHA
+      *
+           MOVE 'TS' TO W-LINHA-TIPO
+           MOVE 'C307DLQ' TO W-LINHA-NOME
+           PERFORM 150000-CONSULTA-TSQUEUE-DLQ
+           PERFORM 900000-EMITE-LINHA
+      *
+           MOVE 'TD' TO W-LINHA-TIPO
+           MOVE 'CSTA' TO W-LINHA-NOME
+           PERFORM 200000-CONSULTA-TDQUEUE
+           PERFORM 900000-EMITE-LINHA
+      *
+           MOVE 'TD' TO W-LINHA-TIPO
+           MOVE 'CSSL' TO W-LINHA-NOME
+           PERFORM 200000-CONSULTA-TDQUEUE
+           PERFORM 900000-EMITE-LINHA
+      *
+           MOVE 'TD' TO W-LINHA-TIPO
+           MOVE 'KEP0' TO W-LINHA-NOME
+           PERFORM 200000-CONSULTA-TDQUEUE
+           PERFORM 900000-EMITE-LINHA
+      *
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *
+      *----------------------------------------------------------------*
+       100000-CONSULTA-TSQUEUE  SECTION.
+      *----------------------------------------------------------------*
+      ***  UMA TSQ AINDA NAO CRIADA (NENHUM WRITEQ FEITO NESTA REGIAO
+      ***  DESDE O ULTIMO WARM/COLD START) NAO E UM ERRO PARA ESTE
+      ***  CONSOLE - SO REPORTA PROFUNDIDADE ZERO
+      *
+           MOVE ZEROS TO W-NUMITEMS
+      *
+           EXEC CICS INQUIRE TSQUEUE ( W-LINHA-NOME )
+                     NUMITEMS ( W-NUMITEMS )
+                     RESP     ( W-EIBRESP  )
+           END-EXEC.
+      *
+           IF W-EIBRESP NOT EQUAL ZEROS
+              MOVE ZEROS TO W-NUMITEMS
+           END-IF.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       150000-CONSULTA-TSQUEUE-DLQ  SECTION.
+      *----------------------------------------------------------------*
+      ***  MESMA REGRA DE 100000-CONSULTA-TSQUEUE, MAS USA O CAMPO DE
+      ***  7 BYTES W-NOME-C307DLQ (E NAO W-LINHA-NOME) POIS ESTA TSQ E
+      ***  GRAVADA COM UM NOME LITERAL DE 7 BYTES, DIFERENTE DO NOME
+      ***  DE 16 BYTES USADO PARA CICP0307_RECI
+      *
+           MOVE ZEROS TO W-NUMITEMS
+      *
+           EXEC CICS INQUIRE TSQUEUE ( W-NOME-C307DLQ )
+                     NUMITEMS ( W-NUMITEMS )
+                     RESP     ( W-EIBRESP  )
+           END-EXEC.
+      *
+           IF W-EIBRESP NOT EQUAL ZEROS
+              MOVE ZEROS TO W-NUMITEMS
+           END-IF.
+      *
+       150099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       200000-CONSULTA-TDQUEUE  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS TO W-NUMITEMS
+      *
+           EXEC CICS INQUIRE TDQUEUE ( W-LINHA-NOME )
+                     NUMITEMS ( W-NUMITEMS )
+                     RESP     ( W-EIBRESP  )
+           END-EXEC.
+      *
+           IF W-EIBRESP NOT EQUAL ZEROS
+              MOVE ZEROS TO W-NUMITEMS
+           END-IF.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+       900000-EMITE-LINHA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-NUMITEMS TO W-LINHA-QT
+      *
+           EXEC CICS WRITEQ TD QUEUE ( 'CSTA'                  )
+                     FROM   ( W-LINHA-PROFUNDIDADE  )
+                     LENGTH ( LENGTH OF W-LINHA-PROFUNDIDADE )
+                     NOHANDLE
+           END-EXEC.
+      *
+       900099-SAI.
+           EXIT.
