@@ -0,0 +1,168 @@
+       CBL CICS('COBOL3') APOST
+      *-------------------------------------------------------------  *
+      *
+      *  MODULE NAME = VSRSPING
+      *
+      *  DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -
+      *                     cicsrs_1.0.0 health-check/ping operation
+      *
+      *  TRANSACTION NAME = kspg
+      *
+      *  FUNCTION =
+      *  execute a lightweight GET /cicsrs/ping health-check request
+      *  against the same cicsrs_1.0.0 z/OS Connect API VSRS9999 uses
+      *  for resource inquiries - lets a monitoring tool confirm
+      *  BAQCSTUB/the region/this program's own call chain are up
+      *  without fabricating a throwaway StrName resource lookup just
+      *  to prove the endpoint is alive
+      *-------------------------------------------------------------  *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSRSPING.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'VSRSPING------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC S9(7) COMP-3.
+       01  WK-APPLID                   PIC X(8) VALUE SPACES.
+       01  WK-EIBDATE-EDIT             PIC X(10) VALUE SPACES.
+       01  WK-EIBTIME-EDIT             PIC X(8) VALUE SPACES.
+       77  WK-TIMESTAMP                PIC S9(015) COMP-3 VALUE +0.
+
+      *---------------------------------------------------------------
+      * Inserir o Book de informacoes da API gerado pelo utilitario
+      * 'zconbt' abaixo do nivel "01 API-INFO"
+      * Nome padrao gerado "APIxxIxx"
+      *---------------------------------------------------------------
+
+       01 API-INFO.
+           03 BAQ-APINAME                PIC X(255)
+              VALUE 'cicsrs_1.0.0'.
+           03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 12.
+           03 BAQ-APIPATH                PIC X(255)
+              VALUE '%2Fcicsrs%2Fping'.
+           03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 16.
+           03 BAQ-APIMETHOD              PIC X(255)
+              VALUE 'GET'.
+           03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC
+              VALUE 3.
+      *===============================================================
+       01 REQUEST.
+      * GET /cicsrs/ping nao recebe parametros - o corpo existe so
+      * para manter o mesmo formato de CALL do BAQCRTRY/BAQCSTUB
+             06 ReqPathParameters.
+               09 filler                        PIC X(1).
+      *===============================================================
+       01 RESPONSE.
+             06 RespBody.
+               09 PingStatus-length              PIC S9999 COMP-5 SYNC.
+               09 PingStatus                     PIC X(2).
+               09 PingTimestamp-length           PIC S9999 COMP-5 SYNC.
+               09 PingTimestamp                  PIC X(19).
+
+      *----------------------------------------------------------------*
+      * BAQ-REQUEST-INFO/BAQ-RESPONSE-INFO vieram dos books
+      * BAQREQIN/BAQRSPIN - mesmo layout compartilhado de
+      * CTLGAPIR/VSRS9999
+           COPY BAQREQIN.
+           COPY BAQRSPIN.
+      *----------------------------------------------------------------*
+       01 BAQ-REQUEST-PTR USAGE POINTER.
+       01 BAQ-REQUEST-LEN PIC S9(9) COMP-5 SYNC.
+       01 BAQ-RESPONSE-PTR USAGE POINTER.
+       01 BAQ-RESPONSE-LEN PIC S9(9) COMP-5 SYNC.
+       77 WK-PGM-BAQCRTRY PIC X(8) VALUE 'BAQCRTRY'.
+      *----------------------------------------------------------------*
+      * mesma rotina de apoio VSRSARLN usada por VSRS9999 para os
+      * campos "-length"/"-num" gerados pelo DFHJS2LS
+      *----------------------------------------------------------------*
+       77 WK-PGM-VSRSARLN PIC X(8) VALUE 'VSRSARLN'.
+       01 WK-VSRSARLN-MODO PIC X(01).
+       01 WK-VSRSARLN-RESULTADO PIC S9(9) COMP-5 SYNC.
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA             PIC X(1) VALUE SPACES.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES TO PingStatus
+           MOVE SPACES TO PingTimestamp
+
+           EXEC CICS ASSIGN APPLID(WK-APPLID)
+           END-EXEC
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WK-TIMESTAMP)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WK-TIMESTAMP)
+                     DDMMYYYY(WK-EIBDATE-EDIT)
+                     TIME(WK-EIBTIME-EDIT)
+           END-EXEC
+
+           STRING WK-EIBDATE-EDIT(1:10) '-' WK-EIBTIME-EDIT(1:8)
+               DELIMITED BY SIZE INTO PingTimestamp
+           END-STRING
+
+           SET BAQ-REQUEST-PTR TO ADDRESS OF REQUEST.
+           MOVE LENGTH OF REQUEST TO BAQ-REQUEST-LEN.
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF RESPONSE.
+           MOVE LENGTH OF RESPONSE TO BAQ-RESPONSE-LEN.
+
+           CALL WK-PGM-BAQCRTRY USING
+           BY REFERENCE API-INFO
+           BY REFERENCE BAQ-REQUEST-INFO
+           BY REFERENCE BAQ-REQUEST-PTR
+           BY REFERENCE BAQ-REQUEST-LEN
+           BY REFERENCE BAQ-RESPONSE-INFO
+           BY REFERENCE BAQ-RESPONSE-PTR
+           BY REFERENCE BAQ-RESPONSE-LEN.
+
+           IF BAQ-SUCCESS
+               MOVE 'OK' TO PingStatus
+           ELSE
+               MOVE 'NK' TO PingStatus
+           END-IF
+
+           MOVE 'L' TO WK-VSRSARLN-MODO
+           CALL WK-PGM-VSRSARLN USING WK-VSRSARLN-MODO
+                                       PingStatus
+                                       LENGTH OF PingStatus
+                                       WK-VSRSARLN-RESULTADO
+           MOVE WK-VSRSARLN-RESULTADO TO PingStatus-length
+
+           CALL WK-PGM-VSRSARLN USING WK-VSRSARLN-MODO
+                                       PingTimestamp
+                                       LENGTH OF PingTimestamp
+                                       WK-VSRSARLN-RESULTADO
+           MOVE WK-VSRSARLN-RESULTADO TO PingTimestamp-length
+
+           EXEC CICS WRITEQ TS QUEUE('VSRSPING')
+                     FROM(RESPONSE)
+                     LENGTH(LENGTH OF RESPONSE)
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           EXIT
+           .
