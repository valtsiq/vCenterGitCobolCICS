@@ -0,0 +1,167 @@
+       CBL CICS('COBOL3') APOST
+      *-------------------------------------------------------------  *
+      *
+      *  MODULE NAME = CTLGAPIL
+      *
+      *  DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -
+      *                     Catalog Manager Program - LIST/SEARCH
+      *
+      *  TRANSACTION NAME = ktll
+      *
+      *  FUNCTION =
+      *  execute a LIST/SEARCH API request from catalog manager sample
+      *  system, passing an optional DEPARTMENT and/or a DESCRIPTION
+      *  substring and receiving a multi-item response - second
+      *  catalog_1.0.0 operation alongside CTLGAPIX's single-itemID
+      *  GET
+      *-------------------------------------------------------------  *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLGAPIL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Work area                                                     *
+      *----------------------------------------------------------------*
+        01 wk-work.
+           03 wk-receive-length        PIC S9(4) COMP value 255.
+           03 wk-receive.
+              05 filler                pic x(004).
+              05 wk-screen-dept        pic x(003).
+              05 wk-screen-desc        pic x(041).
+              05 filler                pic x(203).
+
+      *---------------------------------------------------------------
+      * Inserir o Book de informacoes da API gerado pelo utilitario
+      * 'zconbt' abaixo do nivel "01 API-INFO"
+      * Nome padrao gerado "APIxxIxx"
+      *---------------------------------------------------------------
+
+       01 API-INFO.
+           03 BAQ-APINAME                PIC X(255)
+              VALUE 'catalog_1.0.0'.
+           03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 13.
+           03 BAQ-APIPATH                PIC X(255)
+              VALUE '%2FcatalogManager%2Fitems'.
+           03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 25.
+           03 BAQ-APIMETHOD              PIC X(255)
+              VALUE 'GET'.
+           03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC
+              VALUE 3.
+
+      *---------------------------------------------------------------
+      * Inserir o Book de "request" da API gerado pelo utilitario
+      * 'zconbt' abaixo do nivel "01 REQUEST"
+      * Nome padrao gerado "APIxxQxx"
+      *---------------------------------------------------------------
+
+       01 REQUEST.
+             06 ReqQueryParameters.
+               09 department                     PIC X(003).
+               09 description                    PIC X(041).
+
+      *---------------------------------------------------------------
+      * Inserir o Book de "response" da API gerado pelo utilitario
+      * 'zconbt' abaixo do nivel "01 RESPONSE"
+      * Nome padrao gerado "APIxxPxx"
+      *---------------------------------------------------------------
+
+       01 RESPONSE.
+             06 RespBody.
+               09 DFH0XCMNOperationResponse.
+                 12 ca-return-code                PIC 9(2) DISPLAY.
+                 12 ca-response-message           PIC X(80).
+                 12 ca-inquire-multi.
+                   15 ca-multi-count                PIC 9(3) DISPLAY.
+                   15 ca-multi-item OCCURS 10 TIMES.
+                     18 in-mult-stock                 PIC 9(4) DISPLAY.
+                     18 ca-mult-description           PIC X(41).
+                     18 ca-mult-item-ref              PIC 9(4) DISPLAY.
+                     18 on-mult-order                 PIC 9(3) DISPLAY.
+                     18 ca-mult-cost                  PIC X(7).
+                     18 ca-mult-department            PIC 9(3) DISPLAY.
+
+      *--------------------------------------------------------------
+      * Estrutura de linguagem com informaoes para executar os
+      * procedimentos de "request" and " response"
+      * IMPORTANTE - valores e tamanhos padrao do STUB, nao devem
+      *              ser alterados
+      *
+      * BAQ-REQUEST-INFO/BAQ-RESPONSE-INFO vieram dos books
+      * BAQREQIN/BAQRSPIN - compartilhados com CTLGAPIR para que o
+      * retry de token do BAQCRTRY veja exatamente os mesmos layouts
+      * dos chamadores
+      *--------------------------------------------------------------
+           COPY BAQREQIN.
+           COPY BAQRSPIN.
+
+      *----------------------------------------------------------------*
+      *   Areas utilizadas pelos ponteiros para a chamada do programa
+      *   STUB padrao do zCEE (via BAQCRTRY)
+      *----------------------------------------------------------------*
+
+       01 BAQ-REQUEST-PTR USAGE POINTER.
+       01 BAQ-REQUEST-LEN PIC S9(9) COMP-5 SYNC.
+       01 BAQ-RESPONSE-PTR USAGE POINTER.
+       01 BAQ-RESPONSE-LEN PIC S9(9) COMP-5 SYNC.
+       77 WK-PGM-BAQCRTRY PIC X(8) VALUE 'BAQCRTRY'.
+
+      *----------------------------------------------------------------*
+      *    L I N K A G E   S E C T I O N
+      *----------------------------------------------------------------*
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA             PIC X(256) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *P R O C E D U R E S
+      *----------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+
+           initialize response
+           initialize request
+
+           exec cics receive into(wk-receive)
+                             length(wk-receive-length)
+           end-exec
+
+           MOVE wk-screen-dept to department IN REQUEST.
+           MOVE wk-screen-desc to description IN REQUEST.
+
+           SET BAQ-REQUEST-PTR TO ADDRESS OF REQUEST.
+           MOVE LENGTH OF REQUEST TO BAQ-REQUEST-LEN.
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF RESPONSE.
+           MOVE LENGTH OF RESPONSE TO BAQ-RESPONSE-LEN.
+
+           CALL WK-PGM-BAQCRTRY USING
+           BY REFERENCE API-INFO
+           BY REFERENCE BAQ-REQUEST-INFO
+           BY REFERENCE BAQ-REQUEST-PTR
+           BY REFERENCE BAQ-REQUEST-LEN
+           BY REFERENCE BAQ-RESPONSE-INFO
+           BY REFERENCE BAQ-RESPONSE-PTR
+           BY REFERENCE BAQ-RESPONSE-LEN.
+
+           EXEC CICS WRITEQ TS QUEUE('CTLGAPIL')
+                     FROM(RESPONSE)
+                     LENGTH(LENGTH OF RESPONSE)
+           END-EXEC
+           EXEC CICS SEND
+                     FROM(RESPONSE)
+                     erase
+                     LENGTH(length of response)
+           END-EXEC
+
+           exec cics return
+           end-exec
+
+           EXIT
+           .
