@@ -86,55 +86,60 @@
       * procedimentos de "request" and " response"
       * IMPORTANTE - valores e tamanhos padrao do STUB, nao devem
       *              ser alterados
+      *
+      * BAQ-REQUEST-INFO/BAQ-RESPONSE-INFO vieram dos books
+      * BAQREQIN/BAQRSPIN - antes duplicados aqui e em VSRS9999,
+      * agora compartilhados para que o retry de token do BAQCRTRY
+      * veja exatamente os mesmos layouts dos chamadores
       *--------------------------------------------------------------
-       01  BAQ-REQUEST-INFO.
-         03 BAQ-REQUEST-INFO-COMP-LEVEL  PIC S9(9) COMP-5 SYNC VALUE 2.
-         03 BAQ-REQUEST-INFO-USER.
-            05 BAQ-OAUTH.
-               07 BAQ-OAUTH-USERNAME           PIC X(256).
-               07 BAQ-OAUTH-USERNAME-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-PASSWORD           PIC X(256).
-               07 BAQ-OAUTH-PASSWORD-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-CLIENTID           PIC X(256).
-               07 BAQ-OAUTH-CLIENTID-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-CLIENT-SECRET      PIC X(256).
-               07 BAQ-OAUTH-CLIENT-SECRET-LEN  PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-SCOPE-PTR          USAGE POINTER.
-               07 BAQ-OAUTH-SCOPE-LEN          PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-            05 BAQ-AUTHTOKEN.
-               07 BAQ-TOKEN-USERNAME           PIC X(256).
-               07 BAQ-TOKEN-USERNAME-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-TOKEN-PASSWORD           PIC X(256).
-               07 BAQ-TOKEN-PASSWORD-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-       01  BAQ-RESPONSE-INFO.
-         03 BAQ-RESPONSE-INFO-COMP-LEVEL PIC S9(9) COMP-5 SYNC VALUE 0.
-         03 BAQ-STUB-NAME                PIC X(8).
-         03 BAQ-RETURN-CODE              PIC S9(9) COMP-5 SYNC.
-            88 BAQ-SUCCESS                 VALUE 0.
-            88 BAQ-ERROR-IN-API            VALUE 1.
-            88 BAQ-ERROR-IN-ZCEE           VALUE 2.
-            88 BAQ-ERROR-IN-STUB           VALUE 3.
-         03 BAQ-STATUS-CODE              PIC S9(9) COMP-5 SYNC.
-         03 BAQ-STATUS-MESSAGE           PIC X(1024).
-         03 BAQ-STATUS-MESSAGE-LEN       PIC S9(9) COMP-5 SYNC.
+           COPY BAQREQIN.
+           COPY BAQRSPIN.
 
       *----------------------------------------------------------------*
       *   Areas utilizadas pelos ponteiros para a chamada do programa
-      *   STUB padrao do zCEE
+      *   STUB padrao do zCEE (via BAQCRTRY)
       *----------------------------------------------------------------*
 
        01 BAQ-REQUEST-PTR USAGE POINTER.
        01 BAQ-REQUEST-LEN PIC S9(9) COMP-5 SYNC.
        01 BAQ-RESPONSE-PTR USAGE POINTER.
        01 BAQ-RESPONSE-LEN PIC S9(9) COMP-5 SYNC.
-       77 COMM-STUB-PGM-NAME PIC X(8) VALUE 'BAQCSTUB'.
+       77 WK-PGM-BAQCRTRY PIC X(8) VALUE 'BAQCRTRY'.
+
+      *----------------------------------------------------------------*
+      * Trilha duravel das respostas bem-sucedidas do CTLGAPIR, para
+      * reconciliacao posterior de custo/estoque - a TS QUEUE escrita
+      * acima e transiente e nao sobrevive ao fim da tarefa. Gravada
+      * no VSAM 'CTLGLOG1', chave itemID + data/hora.
+      *----------------------------------------------------------------*
+       01  WK-LOG-REC.
+           03 WK-LOG-KEY.
+              05 WK-LOG-ITEMID             PIC X(008).
+              05 WK-LOG-DATE                PIC S9(7) COMP-3.
+              05 WK-LOG-TIME                PIC S9(7) COMP-3.
+           03 WK-LOG-DESCRICAO              PIC X(041).
+           03 WK-LOG-ESTOQUE                PIC 9(004).
+           03 WK-LOG-CUSTO                  PIC X(007).
+           03 WK-LOG-CORRID                 PIC X(032).
+       77 WK-LOG-EIBRESP                    PIC S9(8) COMP SYNC.
+
+      *----------------------------------------------------------------*
+      * Correlacao padrao do shop - CTLGAPIR e acionado
+      * por uma RECEIVE de terminal, sem MSG-ID de chamador externo,
+      * entao gera o proprio ID a partir do EIBTASKN desta tarefa, no
+      * mesmo book usado pelo XPTO9999/XPTOBK98/CICP0307, para que a
+      * trilha duravel (CTLGLOG1) e a TS QUEUE('CTLGAPIR') fiquem
+      * rastreaveis junto com os demais logs do shop.
+      *----------------------------------------------------------------*
+       77  WK-TIMESTAMP                     PIC S9(015) COMP-3 VALUE +0.
+       01  WK-DATA                          PIC  X(010) VALUE SPACES.
+       01  WK-HORA                          PIC  X(008) VALUE SPACES.
+       01  WK-CORRELACAO.
+           COPY CORK0001.
+       77  WK-CORR-TASKN                    PIC  9(007).
+       01  WK-CTLGAPIR-WRAP.
+           03 WK-CTLGAPIR-WRAP-CORR         PIC  X(050).
+           03 WK-CTLGAPIR-WRAP-DADOS        PIC  X(144).
 
       *----------------------------------------------------------------*
       *    L I N K A G E   S E C T I O N
@@ -162,12 +167,14 @@
 
            MOVE wk-screen-str to itemID IN REQUEST.
 
+           PERFORM MONTA-CORRELACAO.
+
            SET BAQ-REQUEST-PTR TO ADDRESS OF REQUEST.
            MOVE LENGTH OF REQUEST TO BAQ-REQUEST-LEN.
            SET BAQ-RESPONSE-PTR TO ADDRESS OF RESPONSE.
            MOVE LENGTH OF RESPONSE TO BAQ-RESPONSE-LEN.
 
-           CALL COMM-STUB-PGM-NAME USING
+           CALL WK-PGM-BAQCRTRY USING
            BY REFERENCE API-INFO
            BY REFERENCE BAQ-REQUEST-INFO
            BY REFERENCE BAQ-REQUEST-PTR
@@ -176,10 +183,22 @@
            BY REFERENCE BAQ-RESPONSE-PTR
            BY REFERENCE BAQ-RESPONSE-LEN.
 
+           IF NOT BAQ-SUCCESS
+              MOVE BAQ-STATUS-MESSAGE(1:80) TO ca-response-message
+           END-IF
+
+           MOVE WK-CORRELACAO       TO WK-CTLGAPIR-WRAP-CORR
+           MOVE RESPONSE            TO WK-CTLGAPIR-WRAP-DADOS
+
            EXEC CICS WRITEQ TS QUEUE('CTLGAPIR')
-                     FROM(RESPONSE)
-                     LENGTH(144)
+                     FROM(WK-CTLGAPIR-WRAP)
+                     LENGTH(LENGTH OF WK-CTLGAPIR-WRAP)
            END-EXEC
+
+           IF BAQ-SUCCESS AND ca-return-code EQUAL ZEROS
+              PERFORM GRAVA-LOG-CTLGAPIR
+           END-IF
+
            EXEC CICS SEND
                      FROM(RESPONSE)
                      erase
@@ -189,5 +208,55 @@
            exec cics return
            end-exec
 
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+       GRAVA-LOG-CTLGAPIR.
+      *----------------------------------------------------------------*
+           MOVE itemID IN REQUEST     TO WK-LOG-ITEMID
+           MOVE EIBDATE                TO WK-LOG-DATE
+           MOVE EIBTIME                TO WK-LOG-TIME
+           MOVE ca-sngl-description    TO WK-LOG-DESCRICAO
+           MOVE in-sngl-stock          TO WK-LOG-ESTOQUE
+           MOVE ca-sngl-cost           TO WK-LOG-CUSTO
+           MOVE WK-CORR-MSG-ID         TO WK-LOG-CORRID
+
+           EXEC CICS WRITE FILE ( 'CTLGLOG1'             )
+                     RIDFLD    ( WK-LOG-KEY              )
+                     KEYLENGTH ( LENGTH OF WK-LOG-KEY    )
+                     FROM      ( WK-LOG-REC              )
+                     LENGTH    ( LENGTH OF WK-LOG-REC    )
+                     RESP      ( WK-LOG-EIBRESP          )
+                     NOHANDLE
+           END-EXEC
+
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+       MONTA-CORRELACAO.
+      *----------------------------------------------------------------*
+           EXEC CICS ASKTIME
+                     ABSTIME ( WK-TIMESTAMP )
+                     NOHANDLE
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME     ( WK-TIMESTAMP )
+                     DDMMYYYY    ( WK-DATA )
+                     DATESEP     ( '.' )
+                     TIME        ( WK-HORA )
+                     TIMESEP     ( ':' )
+                     NOHANDLE
+           END-EXEC
+
+           MOVE SPACES           TO WK-CORR-MSG-ID
+           MOVE 'CTLG-TASK'      TO WK-CORR-MSG-ID(1:9)
+           MOVE EIBTASKN         TO WK-CORR-TASKN
+           MOVE WK-CORR-TASKN    TO WK-CORR-MSG-ID(10:7)
+           MOVE WK-DATA          TO WK-CORR-DATA
+           MOVE WK-HORA          TO WK-CORR-HORA
+
            EXIT
            .
\ No newline at end of file
