@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. VSRS (Z/OS CONNECT)
+      * Programa.............. VSRSARLN
+      * Tipo    .............. Subprograma (CALL), sem comandos CICS
+      * Finalidade ........... rotina generica de apoio aos campos
+      *                        gerados pelo DFHJS2LS no padrao
+      *                        "-length"/"-num" (RESPONSE/REQUEST de
+      *                        VSRS9999) - hoje cada campo de tamanho
+      *                        variavel ou grupo opcional novo exige
+      *                        repetir a mesma contabilidade na mao
+      *                        (varrer o campo por espacos a direita,
+      *                        ou decidir se um grupo esta presente).
+      *                        VSRSARLN centraliza essa contabilidade
+      *                        para que um novo campo do schema
+      *                        cicsrs_1.0.0 (ou de um schema futuro
+      *                        no mesmo padrao) so precise chamar esta
+      *                        rotina em vez de copiar a logica do
+      *                        campo anterior
+      * Chamado por .......... VSRS9999
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    VSRSARLN.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       DATA           DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WK-POSICAO                   PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * LK-VSRSARLN-MODO decide o que LK-VSRSARLN-RESULTADO recebe:
+      *   'L' (LK-VSRSARLN-TAMANHO)  - tamanho efetivo do conteudo em
+      *                                LK-VSRSARLN-VALOR (posicao do
+      *                                ultimo byte nao-branco, dentro
+      *                                de LK-VSRSARLN-TAM-MAX) - para
+      *                                popular um campo "-length"
+      *   'N' (LK-VSRSARLN-PRESENCA) - 1 se LK-VSRSARLN-VALOR tem
+      *                                algum byte nao-branco dentro de
+      *                                LK-VSRSARLN-TAM-MAX, senao 0 -
+      *                                para popular um campo "-num" de
+      *                                grupo opcional (0 ou 1 instancia)
+      * LK-VSRSARLN-RESULTADO e sempre devolvido em PIC S9(9) COMP-5,
+      * independente do PIC do campo "-length"/"-num" de destino (que
+      * variam entre S9999 COMP-5 e S9(9) COMP-5 no schema gerado) -
+      * cabe ao chamador fazer o MOVE para o campo real apos a chamada
+      *----------------------------------------------------------------*
+       01  LK-VSRSARLN-MODO             PIC X(01).
+           88  LK-VSRSARLN-TAMANHO      VALUE 'L'.
+           88  LK-VSRSARLN-PRESENCA     VALUE 'N'.
+       01  LK-VSRSARLN-VALOR            PIC X(255).
+       01  LK-VSRSARLN-TAM-MAX          PIC S9(9) COMP-5 SYNC.
+       01  LK-VSRSARLN-RESULTADO        PIC S9(9) COMP-5 SYNC.
+
+       PROCEDURE DIVISION USING LK-VSRSARLN-MODO
+                                 LK-VSRSARLN-VALOR
+                                 LK-VSRSARLN-TAM-MAX
+                                 LK-VSRSARLN-RESULTADO.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+           MOVE 0 TO LK-VSRSARLN-RESULTADO
+
+           IF LK-VSRSARLN-TAM-MAX > 0
+               IF LK-VSRSARLN-TAMANHO
+                   PERFORM 100000-CALCULA-TAMANHO
+               ELSE
+                   PERFORM 200000-CALCULA-PRESENCA
+               END-IF
+           END-IF
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+       100000-CALCULA-TAMANHO.
+      *----------------------------------------------------------------*
+      * Ultimo byte nao-branco dentro de LK-VSRSARLN-TAM-MAX vira o
+      * "-length" do campo
+      *----------------------------------------------------------------*
+           MOVE LK-VSRSARLN-TAM-MAX TO WK-POSICAO
+
+           PERFORM 110000-VERIFICA-POSICAO
+               UNTIL WK-POSICAO = 0
+                  OR LK-VSRSARLN-RESULTADO NOT = 0
+           .
+
+      *----------------------------------------------------------------*
+       110000-VERIFICA-POSICAO.
+      *----------------------------------------------------------------*
+           IF LK-VSRSARLN-VALOR(WK-POSICAO:1) NOT = SPACE
+               MOVE WK-POSICAO TO LK-VSRSARLN-RESULTADO
+           ELSE
+               SUBTRACT 1 FROM WK-POSICAO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+       200000-CALCULA-PRESENCA.
+      *----------------------------------------------------------------*
+      * Qualquer byte nao-branco dentro de LK-VSRSARLN-TAM-MAX faz o
+      * grupo opcional contar como presente ("-num" = 1)
+      *----------------------------------------------------------------*
+           MOVE LK-VSRSARLN-TAM-MAX TO WK-POSICAO
+
+           PERFORM 210000-VERIFICA-PRESENCA
+               UNTIL WK-POSICAO = 0
+                  OR LK-VSRSARLN-RESULTADO NOT = 0
+           .
+
+      *----------------------------------------------------------------*
+       210000-VERIFICA-PRESENCA.
+      *----------------------------------------------------------------*
+           IF LK-VSRSARLN-VALOR(WK-POSICAO:1) NOT = SPACE
+               MOVE 1 TO LK-VSRSARLN-RESULTADO
+           ELSE
+               SUBTRACT 1 FROM WK-POSICAO
+           END-IF
+           .
