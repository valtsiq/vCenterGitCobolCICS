@@ -0,0 +1,120 @@
+       CBL CICS('COBOL3') APOST
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. CEP
+      * Programa.............. CEPCICS4
+      * Tipo    .............. Online
+      * Finalidade ........... pesquisa reversa de CEP no VSAM
+      *                        "CEPVSA01": recebe UF+cidade+bairro+
+      *                        logradouro pela commarea e devolve o(s)
+      *                        CEP(s) candidatos via browse sequencial
+      * DSnames .............. B090290.CEPVSA01
+      * JOB def cluster ...... B090290.LIB.JCL(CEPDFCLU)
+      * Transacao CICS  ...... KEP4
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEPCICS4.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       DATA           DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+       01 WORKING-ALL-FILLS.
+          03 WK-CEPV0001-REC.
+             05 WK-CEPV0001-CODE              PIC  X(008).
+             05 WK-CEPV0001-UF                PIC  X(002).
+             05 WK-CEPV0001-CIDADE            PIC  X(030).
+             05 WK-CEPV0001-BAIRRO            PIC  X(030).
+             05 WK-CEPV0001-LOGRADOURO        PIC  X(030).
+             05 WK-CEPV0001-ATIVO             PIC  X(001).
+                88 WK-CEPV0001-ATIVO-SIM              VALUE 'S'.
+                88 WK-CEPV0001-ATIVO-NAO              VALUE 'N'.
+          03 WK-BROWSE-KEY                    PIC  X(008)
+                                               VALUE LOW-VALUE.
+          03 WK-QT-ACHADOS                    PIC  9(002) VALUE ZEROS.
+          03 WK-FIM-BROWSE                    PIC  X(001) VALUE 'N'.
+             88 FIM-BROWSE                              VALUE 'S'.
+      *----------------------------------------------------------------*
+      *   GENERIC WORK VARIABLES                                       *
+      *----------------------------------------------------------------*
+          03 WK-EIBRESP                       PIC S9(9) COMP-5 SYNC.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+          03 LK-UF                PIC  X(002).
+          03 LK-CIDADE            PIC  X(030).
+          03 LK-BAIRRO            PIC  X(030).
+          03 LK-LOGRADOURO        PIC  X(030).
+          03 LK-QT-ACHADOS        PIC  9(002).
+          03 LK-CEP-ACHADOS OCCURS 10 TIMES
+                                   PIC  X(008).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS   TO WK-QT-ACHADOS
+           MOVE SPACES  TO LK-CEP-ACHADOS(1)
+           MOVE LOW-VALUE TO WK-BROWSE-KEY
+
+           EXEC CICS STARTBR FILE('CEPVSA01')
+                             RIDFLD(WK-BROWSE-KEY)
+                             KEYLENGTH(8)
+                             GTEQ
+                             RESP(WK-EIBRESP)
+           END-EXEC
+
+           IF WK-EIBRESP EQUAL ZEROS
+              PERFORM 200000-LOCALIZAR-CANDIDATOS
+                      UNTIL FIM-BROWSE
+                         OR WK-QT-ACHADOS EQUAL 10
+
+              EXEC CICS ENDBR FILE('CEPVSA01')
+              END-EXEC
+           END-IF
+
+           MOVE WK-QT-ACHADOS TO LK-QT-ACHADOS
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+       200000-LOCALIZAR-CANDIDATOS.
+      *----------------------------------------------------------------*
+           EXEC CICS READNEXT FILE('CEPVSA01')
+                             INTO(WK-CEPV0001-REC)
+                             RIDFLD(WK-BROWSE-KEY)
+                             KEYLENGTH(8)
+                             RESP(WK-EIBRESP)
+           END-EXEC
+
+           IF WK-EIBRESP NOT EQUAL ZEROS
+              MOVE 'S' TO WK-FIM-BROWSE
+           ELSE
+              IF WK-CEPV0001-ATIVO-SIM
+                 AND WK-CEPV0001-UF          EQUAL LK-UF
+                 AND WK-CEPV0001-CIDADE     EQUAL LK-CIDADE
+                 AND WK-CEPV0001-BAIRRO     EQUAL LK-BAIRRO
+                 AND WK-CEPV0001-LOGRADOURO EQUAL LK-LOGRADOURO
+                 ADD 1 TO WK-QT-ACHADOS
+                 MOVE WK-CEPV0001-CODE
+                      TO LK-CEP-ACHADOS(WK-QT-ACHADOS)
+              END-IF
+           END-IF.
