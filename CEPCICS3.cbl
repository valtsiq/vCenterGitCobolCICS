@@ -10,6 +10,11 @@
       *                        "CEPVSA01"
       *                        Recebe informacoes pela commarea
       *                        Desenvolvido para atender zCEE
+      *                        LK-ACAO = 'D' desativa um CEP existente
+      *                        em vez de incluir - o VSAM ganha
+      *                        WK-CEPV0001-ATIVO e o CEPCICS1 passa a
+      *                        checar essa flag antes de devolver um
+      *                        CEP como encontrado
       * DSnames .............. B090290.CEPVSA01
       * JOB def cluster ...... B090290.LIB.JCL(CEPDFCLU)
       * Transacao CICS  ...... KEP0
@@ -30,10 +35,26 @@
              05 wk-cepv0001-cidade            PIC  X(030).
              05 wk-cepv0001-bairro            PIC  X(030).
              05 wk-cepv0001-logradouro        PIC  X(030).
+             05 wk-cepv0001-ativo             PIC  X(001) VALUE 'S'.
+                88 wk-cepv0001-ativo-sim              VALUE 'S'.
+                88 wk-cepv0001-ativo-nao              VALUE 'N'.
           03 filler  pic x(009) value         '---------'.
           03 wk-kep0td-rec.
-             05 wk-kep0td-rec-cpy             pic  x(100).
+             05 wk-kep0td-rec-cpy             pic  x(101).
              05 wk-kep0td-rec-msg             pic  x(032).
+          03 wk-dis-td-desativado.
+             05 filler pic x(010) value       spaces.
+             05 filler pic x(018) value       'CEP desativado    '.
+             05 wk-dis-desat-cep              pic  x(008).
+             05 filler pic x(078) value       spaces.
+          03 wk-dis-td-inexistente.
+             05 filler pic x(010) value       spaces.
+             05 filler pic x(018) value       'CEP inexistente   '.
+             05 wk-dis-inex-cep               pic  x(008).
+             05 filler pic x(001) value       spaces.
+             05 filler pic x(030) value
+                                 'nao pode ser desativado.     '.
+             05 filler pic x(047) value       spaces.
           03 wk-dis-td-erro.
              05 filler pic x(010) value       spaces.
              05 filler pic x(018) value       'Erro na transacao '.
@@ -45,7 +66,13 @@
              05 filler pic x(009) value       'eibresp2:'.
              05 wk-dis-eibresp2               pic  9(004).
              05 filler pic x(049) value       spaces.
-
+          03 wk-dis-td-dupkey.
+             05 filler pic x(010) value       spaces.
+             05 filler pic x(018) value       'CEP ja cadastrado '.
+             05 wk-dis-dup-cep                pic  x(008).
+             05 filler pic x(001) value       spaces.
+             05 filler pic x(027) value
+                                 'nao foi gravado novamente.'.
 
       *----------------------------------------------------------------*
       *   GENERIC WORK VARIABLES                                       *
@@ -65,6 +92,11 @@
           03 lk-cidade            PIC  X(030).
           03 lk-bairro            PIC  X(030).
           03 lk-logradouro        PIC  X(030).
+          03 lk-acao              PIC  X(001).
+             88 lk-acao-incluir           VALUE SPACE 'I'.
+             88 lk-acao-desativar         VALUE 'D'.
+      * a acao 'D' reaproveita este mesmo commarea, ignorando
+      * UF/cidade/bairro/logradouro, so o CEP e' necessario
 
       ******************************************************************
       *    P R O C E D U R E S
@@ -77,10 +109,26 @@
       * Common code                                                    *
       *----------------------------------------------------------------*
 
-           move dfhcommarea to wk-cepv0001-rec
+           evaluate true
+              when lk-acao-desativar
+                 perform 200000-DESATIVAR-CEP
+              when other
+                 perform 100000-INCLUIR-CEP
+           end-evaluate
+
+           exec cics return
+           end-exec
+           .
 
-      *    move spaces to wk-cepv0001-rec
-      *    move spaces to wk-kep0td-rec
+      *----------------------------------------------------------------*
+       100000-INCLUIR-CEP.
+      *----------------------------------------------------------------*
+           move lk-cep         to wk-cepv0001-code
+           move lk-uf          to wk-cepv0001-uf
+           move lk-cidade      to wk-cepv0001-cidade
+           move lk-bairro      to wk-cepv0001-bairro
+           move lk-logradouro  to wk-cepv0001-logradouro
+           set  wk-cepv0001-ativo-sim to true
 
            exec cics write
                 file      ( 'CEPVSA01' )
@@ -92,6 +140,10 @@
                 resp2     ( wk-eibresp2 )
            end-exec
 
+           if wk-eibresp equal dfhresp(duprec)
+                 or wk-eibresp equal dfhresp(dupkey)
+              perform 110000-REATIVAR-CEP
+           else
            if wk-eibresp not equal zeros
               move eibtrnid
                    to wk-dis-eibtrnid
@@ -125,7 +177,123 @@
               end-exec
 
            end-if
+           end-if
+           .
 
-           exec cics return
+      *----------------------------------------------------------------*
+       110000-REATIVAR-CEP.
+      *----------------------------------------------------------------*
+      * CEP ja cadastrado - se estiver desativado (soft-delete via
+      * 200000-DESATIVAR-CEP), reaproveita o registro em vez de
+      * rejeitar como duplicado, seguindo a mesma logica de
+      * CIEBIN03's 200000-ALTERAR-BIN
+      *----------------------------------------------------------------*
+           exec cics read
+                file      ( 'CEPVSA01' )
+                ridfld    ( wk-cepv0001-code )
+                keylength ( 8 )
+                into      ( wk-cepv0001-rec )
+                update
+                resp      ( wk-eibresp )
+           end-exec
+
+           if wk-eibresp not equal zeros
+                 or wk-cepv0001-ativo-sim
+              move wk-cepv0001-code
+                   to wk-dis-dup-cep
+
+              exec cics writeq
+                   td queue ( 'KEP0' )
+                   from     ( wk-dis-td-dupkey )
+                   length   ( length of wk-dis-td-dupkey )
+                   resp     ( wk-eibresp )
+              end-exec
+
+              move wk-dis-td-dupkey
+                   to dfhcommarea
+           else
+              move lk-uf          to wk-cepv0001-uf
+              move lk-cidade      to wk-cepv0001-cidade
+              move lk-bairro      to wk-cepv0001-bairro
+              move lk-logradouro  to wk-cepv0001-logradouro
+              set  wk-cepv0001-ativo-sim to true
+
+              exec cics rewrite
+                   file      ( 'CEPVSA01' )
+                   from      ( wk-cepv0001-rec )
+                   length    ( length of wk-cepv0001-rec )
+                   resp      ( wk-eibresp )
+              end-exec
+
+              move spaces
+                   to dfhcommarea
+              move wk-cepv0001-rec
+                   to dfhcommarea
+              move wk-cepv0001-rec
+                   to wk-kep0td-rec-cpy
+
+              exec cics writeq
+                   td queue ( 'KEP0' )
+                   from     ( wk-kep0td-rec )
+                   length   ( length of wk-kep0td-rec )
+                   resp     ( wk-eibresp )
+              end-exec
+           end-if
+           .
+
+      *----------------------------------------------------------------*
+       200000-DESATIVAR-CEP.
+      *----------------------------------------------------------------*
+      * marca WK-CEPV0001-ATIVO como 'N' num CEP ja cadastrado
+      * (soft-delete), em vez de excluir ou regravar o registro
+      *----------------------------------------------------------------*
+           move lk-cep to wk-cepv0001-code
+
+           exec cics read
+                file      ( 'CEPVSA01' )
+                ridfld    ( wk-cepv0001-code )
+                keylength ( 8 )
+                into      ( wk-cepv0001-rec )
+                update
+                resp      ( wk-eibresp )
            end-exec
+
+           if wk-eibresp not equal zeros
+              move wk-cepv0001-code
+                   to wk-dis-inex-cep
+
+              exec cics writeq
+                   td queue ( 'KEP0' )
+                   from     ( wk-dis-td-inexistente )
+                   length   ( length of wk-dis-td-inexistente )
+                   resp     ( wk-eibresp )
+              end-exec
+
+              move wk-dis-td-inexistente
+                   to dfhcommarea
+           else
+              set  wk-cepv0001-ativo-nao to true
+
+              exec cics rewrite
+                   file      ( 'CEPVSA01' )
+                   from      ( wk-cepv0001-rec )
+                   length    ( length of wk-cepv0001-rec )
+                   resp      ( wk-eibresp )
+              end-exec
+
+              move wk-cepv0001-code
+                   to wk-dis-desat-cep
+
+              exec cics writeq
+                   td queue ( 'KEP0' )
+                   from     ( wk-dis-td-desativado )
+                   length   ( length of wk-dis-td-desativado )
+                   resp     ( wk-eibresp )
+              end-exec
+
+              move spaces
+                   to dfhcommarea
+              move wk-cepv0001-rec
+                   to dfhcommarea
+           end-if
            .
\ No newline at end of file
