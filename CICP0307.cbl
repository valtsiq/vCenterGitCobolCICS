@@ -11,6 +11,8 @@
       * OBSERVACAO: O GET NESTA FILA EH FEITO PELA ROTINA BATCH
       *             PCICD308, PROGRAMA CICP0308
       *----------------------------------------------------------------
+      * VRS003 - MANUTENCAO ONLINE DA JANELA DE COLETA (CICP0309) E
+      *          ALERTA CONFIGURAVEL DE PICO NO ALLOCATE DE CONNECTION
       * VRS002 F9471854 16/07/2019 - TRANSFERE CALCULO DE QT-TRAN-MNTO
       *                              E QR DO MNTO PARA O CICP0308
       * VRS001 F9471854 29/01/2019 - IMPLANTACAO
@@ -48,6 +50,13 @@
       *
        77  GDA-TIMESTAMP               PIC S9(015) COMP-3 VALUE +0.
        77  GDA-APPLID                  PIC  X(008) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *   CORRELACAO PADRAO DO SHOP - MESMO BOOK USADO PELO XPTO9999/
+      *   XPTOBK98/CTLGAPIR
+      *----------------------------------------------------------------*
+       01  WK-CORRELACAO.
+           COPY CORK0001.
+       77  WK-CORR-TASKN               PIC  9(007).
        77  GDA-I                       PIC S9(009) COMP VALUE ZEROS.
        77  GDA-ITEM                    PIC S9(004) COMP VALUE 1.
        77  GDA-EIBRESP                 PIC  9(004) VALUE ZEROS.
@@ -66,6 +75,60 @@
                                        VALUE 'CICP0307_SC0I'.
        77  GDA-NM-TS-CICS              PIC  X(016)
                                        VALUE 'CICP0307_RECI'.
+      *
+      ***  CHECKPOINT DE PROGRESSO DA COLETA - GRAVADO APOS CADA
+      ***  ESTAGIO COLETA-* PARA QUE UM ABEND NO MEIO DA PASSADA
+      ***  DEIXE REGISTRADO ONDE A COLETA PAROU, EM VEZ DE SO
+      ***  DESCOBRIR NA PROXIMA PASSADA QUE O MINUTO FOI PERDIDO
+      *
+       77  GDA-NM-TS-CKPT               PIC  X(016)
+                                        VALUE 'CICP0307_CKPT'.
+      *
+      ***  CHAVE (CONFIGURAVEL) PARA RESTAURAR O CALCULO ONLINE DA
+      ***  TAXA POR MINUTO (QT-TRAN-USU-MTNO), MOVIDA PARA O CICP0308
+      ***  NA VRS002; SE 'S', CALCULA A PARTIR DO GDA-XMGTAT SALVO NA
+      ***  PASSADA ANTERIOR EM CICP0307_RECI (QT-TRAN-USU-MIN-ANT)
+      *
+       77  GDA-NM-TS-MNTOCFG            PIC  X(016)
+                                        VALUE 'CICP0307_MNTO'.
+       77  GDA-LEN-MNTOCFG              PIC S9(004) COMP VALUE 1.
+       77  GDA-MNTOCFG-REC              PIC  X(001) VALUE 'N'.
+       77  GDA-IN-CALC-MNTO-ONLINE      PIC  X(001) VALUE 'N'.
+      *
+      ***  CHAVE (CONFIGURAVEL) PARA ENFILEIRAR NUM SO PUT MQ, NUM
+      ***  UNICO LOTE, AS ATE 5 MENSAGENS DE ESTATISTICA DESTA PASSADA
+      ***  (700000-PUT-FILA-MQ SO ACUMULA EM GDA-TAB-LOTE-MQ E O PUT
+      ***  DE FATO SO ACONTECE EM 700200-FLUSH-LOTE-MQ, CHAMADO NO
+      ***  FINAL DA PASSADA); SE 'N' (DEFAULT), MANTEM O COMPORTAMENTO
+      ***  ATUAL DE UM PUT POR MENSAGEM - O FORMATO DO LOTE E NOVO E
+      ***  SO DEVE SER LIGADO QUANDO O CONSUMIDOR CICP0308 (FORA DESTE
+      ***  SUBSISTEMA) JA SOUBER DESMEMBRAR O ENVELOPE
+      *
+       77  GDA-NM-TS-LOTECFG            PIC  X(016)
+                                        VALUE 'CICP0307_LOTE'.
+       77  GDA-LEN-LOTECFG              PIC S9(004) COMP VALUE 1.
+       77  GDA-LOTECFG-REC              PIC  X(001) VALUE 'N'.
+       77  GDA-IN-LOTE-MQ               PIC  X(001) VALUE 'N'.
+           88  GDA-LOTE-MQ-SIM                       VALUE 'S'.
+           88  GDA-LOTE-MQ-NAO                       VALUE 'N'.
+      *
+      ***  NOME (MONTADO EM 700000-PUT-FILA-MQ) DA TSQ ONDE FICA O
+      ***  ULTIMO SNAPSHOT DE CADA CHAVE (TRAN/TRANCLASS/CONNECTION/
+      ***  TCB POOL/CICS), PARA A TRANSACAO DE CONSULTA SC0Q (CICP0310)
+      *
+       77  GDA-NM-TS-SNAP               PIC  X(016).
+      *
+       01  GDA-CKPT-REC.
+           03  GDA-CKPT-ESTAGIO         PIC  X(020).
+           03  GDA-CKPT-STATUS          PIC  X(001).
+           03  GDA-CKPT-DATA            PIC  X(010).
+           03  GDA-CKPT-HORA            PIC  X(008).
+      ***     total de PUTs com sucesso na fila MQ (700099-SAI) desde
+      ***     o inicio da passada atual - permite a um extrato noturno
+      ***     desta TSQ comparar quanto o coletor online julga ter
+      ***     enviado contra a contagem recebida pelo lado do CICP0308
+           03  GDA-CKPT-QT-ENVIADOS     PIC S9(009) COMP VALUE +0.
+       77  GDA-QT-ENVIADOS-DIA          PIC S9(009) COMP VALUE +0.
        77  TOTAL-AUX                   PIC S9(018) COMP VALUE +0.
        77  GDA-XMGMXT                  PIC S9(009) COMP VALUE +0.
        77  GDA-XMGTAMXT                PIC S9(009) COMP VALUE +0.
@@ -103,6 +166,127 @@
        77  GDA-QT-TMP-DSPD-MNTO        PIC S9(018) COMP VALUE ZEROS.
        77  GDA-CD-TIP-MSG-MQ           PIC  9(002) VALUE ZEROS.
       *
+      ***  LIMITE (CONFIGURAVEL) PARA ALERTA DE PICO DE FALHA NO
+      ***  ALLOCATE DE CONNECTION - LIDO DE TSQ CICP0307_CNXCFG,
+      ***  SENAO PRESENTE MANTEM O DEFAULT ORIGINAL (>1)
+      *
+       77  GDA-NM-TS-CNXCFG             PIC  X(016)
+                                        VALUE 'CICP0307_CNXCFG'.
+       77  GDA-LIM-CONNECTION           PIC S9(004) COMP VALUE 1.
+       77  GDA-LEN-CNXCFG               PIC S9(004) COMP VALUE 4.
+       01  GDA-CNXCFG-REC               PIC  9(004).
+      *
+      ***  LIMITE ACIMA ESPECIFICO POR NOME DE CONNECTION, LIDO DE
+      ***  TSQ CICP0307_CNXLIM (UM ITEM POR CONNECTION CADASTRADA) -
+      ***  SENAO A CONNECTION NAO ESTIVER CADASTRADA AI, CONTINUA
+      ***  USANDO O LIMITE SHOP-WIDE GDA-LIM-CONNECTION ACIMA COMO
+      ***  DEFAULT
+      *
+       77  GDA-NM-TS-CNXLIM             PIC  X(016)
+                                        VALUE 'CICP0307_CNXLIM'.
+       77  GDA-ITEM-CNXLIM              PIC S9(004) COMP.
+       77  W-EIBRESP-CNXLIM             PIC S9(009) COMP-5 SYNC.
+       77  GDA-LIM-CONNECTION-ATU       PIC S9(004) COMP.
+       01  GDA-CNXLIM-REC               PIC  X(008) VALUE SPACES.
+       01  REDEFINES GDA-CNXLIM-REC.
+           03  GDA-CNXLIM-NM            PIC  X(004).
+           03  GDA-CNXLIM-LIM           PIC  9(004).
+      *
+      ***  LIMITE (CONFIGURAVEL, PERCENTUAL) PARA ALERTA DE SATURACAO
+      ***  DO POOL DB2CONN - LIDO DE TSQ CICP0307_DB2CFG, SENAO
+      ***  PRESENTE MANTEM O DEFAULT ORIGINAL (80%)
+      *
+       77  GDA-NM-TS-DB2CFG             PIC  X(016)
+                                        VALUE 'CICP0307_DB2CFG'.
+       77  GDA-LIM-DB2CONN-PCT          PIC S9(004) COMP VALUE 80.
+       77  GDA-LEN-DB2CFG               PIC S9(004) COMP VALUE 4.
+       01  GDA-DB2CFG-REC               PIC  9(004).
+       77  GDA-DB2CONN-PCT-ATU          PIC S9(004) COMP VALUE ZEROS.
+      *
+      ***  QUANTIDADE DE TENTATIVAS E INTERVALO DE ESPERA (SEGUNDOS)
+      ***  ENTRE ELAS PARA A CHAMADA MDPS7053, LIDOS DE TSQ
+      ***  CICP0307_S7CFG - SENAO PRESENTE, MANTEM O DEFAULT ORIGINAL
+      ***  (1 TENTATIVA, SEM ESPERA, IGUAL AO COMPORTAMENTO ANTES DE
+      ***  TER RETRY)
+      *
+       77  GDA-NM-TS-S7CFG              PIC  X(016)
+                                        VALUE 'CICP0307_S7CFG'.
+       77  GDA-LEN-S7CFG                PIC S9(004) COMP VALUE 4.
+       01  GDA-S7CFG-REC                PIC  9(004).
+       01  REDEFINES GDA-S7CFG-REC.
+           03  GDA-S7CFG-QT-TENT        PIC  9(002).
+           03  GDA-S7CFG-SEG-ESPERA     PIC  9(002).
+       77  GDA-LIM-TENT-S7053           PIC S9(004) COMP VALUE 1.
+       77  GDA-SEG-ESPERA-S7053         PIC S9(004) COMP VALUE 0.
+       77  GDA-TENT-S7053               PIC S9(004) COMP VALUE 0.
+      *
+      ***  FILA MQ DE DESTINO DE CADA TIPO DE MENSAGEM (15/30/31/33/35),
+      ***  CONFIGURAVEL INDIVIDUALMENTE VIA TSQ CICP0307_FILCFG (ITEM 1
+      ***  A 5, NESSA ORDEM) - SENAO PRESENTE (OU ITEM AUSENTE), MANTEM
+      ***  O DEFAULT ORIGINAL QE.CIC.ESTATISTICA PARA AQUELE TIPO
+      *
+       77  GDA-NM-TS-FILCFG             PIC  X(016)
+                                        VALUE 'CICP0307_FILCFG'.
+       77  GDA-LEN-FILCFG               PIC S9(004) COMP VALUE 48.
+       77  GDA-ITEM-FILCFG              PIC S9(004) COMP.
+       77  GDA-FILA-M15                 PIC  X(048)
+                                        VALUE 'QE.CIC.ESTATISTICA'.
+       77  GDA-FILA-M30                 PIC  X(048)
+                                        VALUE 'QE.CIC.ESTATISTICA'.
+       77  GDA-FILA-M31                 PIC  X(048)
+                                        VALUE 'QE.CIC.ESTATISTICA'.
+       77  GDA-FILA-M33                 PIC  X(048)
+                                        VALUE 'QE.CIC.ESTATISTICA'.
+       77  GDA-FILA-M35                 PIC  X(048)
+                                        VALUE 'QE.CIC.ESTATISTICA'.
+      *
+      ***  MENSAGEM DE ALERTA GRAVADA NA TD QUEUE('CSTA') QUANDO
+      ***  A14ESTAO/A14EALRJ CRUZAM O LIMITE CONFIGURADO
+      *
+       01  GDA-ALERTA-CNX.
+           03  GDA-ALERTA-TRAN          PIC  X(004).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-DATA          PIC  X(010).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-HORA          PIC  X(008).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-TXT           PIC  X(057)
+               VALUE 'ALERTA - PICO ALLOCATE CONNECTION. CNX: '.
+           03  GDA-ALERTA-CNXNM         PIC  X(004).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-TXT2          PIC  X(012) VALUE ' ESTAO/RJ: '.
+           03  GDA-ALERTA-ESTAO         PIC  ZZZ9.
+           03  FILLER                   PIC  X(001) VALUE '/'.
+           03  GDA-ALERTA-EALRJ         PIC  ZZZ9.
+           03  FILLER                   PIC  X(001) VALUE '/'.
+           03  GDA-ALERTA-LIM           PIC  ZZZ9.
+           03  FILLER                   PIC  X(010)
+               VALUE ' CORRID: '.
+           03  GDA-ALERTA-CORRID        PIC  X(032).
+      *
+      ***  MENSAGEM DE ALERTA GRAVADA NA TD QUEUE('CSTA') QUANDO
+      ***  D2G-POOL-THREAD-CURRENT CHEGA DENTRO DO PERCENTUAL
+      ***  CONFIGURADO DE D2G-POOL-THREAD-LIMIT
+      *
+       01  GDA-ALERTA-DB2.
+           03  GDA-ALERTA-DB2-TRAN      PIC  X(004).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-DB2-DATA      PIC  X(010).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-DB2-HORA      PIC  X(008).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-DB2-TXT       PIC  X(050)
+               VALUE 'ALERTA - POOL DB2CONN PROXIMO DO LIMITE. ATUAL: '.
+           03  GDA-ALERTA-DB2-ATU       PIC  ZZZZ9.
+           03  GDA-ALERTA-DB2-TXT2      PIC  X(009) VALUE ' LIMITE: '.
+           03  GDA-ALERTA-DB2-LIM       PIC  ZZZZ9.
+           03  GDA-ALERTA-DB2-TXT3      PIC  X(006) VALUE ' PCT: '.
+           03  GDA-ALERTA-DB2-PCT       PIC  ZZZ9.
+           03  FILLER                   PIC  X(001) VALUE '%'.
+           03  FILLER                   PIC  X(010)
+               VALUE ' CORRID: '.
+           03  GDA-ALERTA-DB2-CORRID    PIC  X(032).
+      *
       ***  Variaveis connection
       *
        77  CONNECTION-NAME             PIC  X(004) VALUE SPACES.
@@ -198,7 +382,18 @@
       *
       ***  PARAMETROS ROTINA MQSP9011 - FAZ PUT EM FILA MQ
       *
--INC MQSK9011
+       COPY MQSK9011.
+      *
+      ***  CABECALHO GRAVADO JUNTO COM K9011-PARM NA TSQ DE DEAD-LETTER
+      ***  (GDA-CD-TIP-MSG-MQ NAO FAZ PARTE DO COMMAREA DO MQSP9011,
+      ***  MAS O JOB DE RECUPERACAO PRECISA DELE PARA SABER QUAL BOOK
+      ***  DE ESTATISTICA ESTA SENDO REENVIADO)
+      *
+       01  GDA-DLQ-CABECALHO.
+           03  GDA-DLQ-TIPO-MSG         PIC  9(002).
+           03  GDA-DLQ-RET-CODE         PIC  X(004).
+           03  GDA-DLQ-DATA             PIC  X(010).
+           03  GDA-DLQ-HORA             PIC  X(008).
       *
       ***  PARAMETROS ROTINA MDPS7053 - CONVENSAO TOD CLOCK
       *
@@ -219,19 +414,44 @@
           03 030-QT-TRAN-USU-MNTO      PIC S9(009) COMP VALUE ZEROS.
       *
        01  CICK0015-BOOK.
--INC CICK0015
+       COPY CICK0015.
       *
        01  CICK0030-BOOK.
--INC CICK0030
+       COPY CICK0030.
       *
        01  CICK0031-BOOK.
--INC CICK0031
+       COPY CICK0031.
       *
        01  CICK0033-BOOK.
--INC CICK0033
+       COPY CICK0033.
       *
        01  CICK0035-BOOK.
--INC CICK0035
+       COPY CICK0035.
+      *
+      ***  LOTE DAS MENSAGENS DESTA PASSADA, USADO SO QUANDO
+      ***  GDA-LOTE-MQ-SIM (VIDE 700000-PUT-FILA-MQ/700200-FLUSH-
+      ***  LOTE-MQ); CADA ITEM GUARDA O MESMO BOOK QUE IRIA SOZINHO
+      ***  EM K9011-DADOS, PARA O ENVELOPE SER REMONTADO NA HORA DO
+      ***  PUT UNICO
+      *
+       77  GDA-QT-LOTE-MQ               PIC S9(004) COMP VALUE 0.
+       01  GDA-TAB-LOTE-MQ.
+           03  GDA-LOTE-ITEM OCCURS 5 TIMES
+                             INDEXED BY GDA-IDX-LOTE.
+               05  GDA-LOTE-TIPO        PIC  9(002).
+               05  GDA-LOTE-FILA        PIC  X(048).
+               05  GDA-LOTE-TAM         PIC S9(004) COMP.
+               05  GDA-LOTE-DADOS       PIC  X(140).
+      *
+      ***  ENVELOPE MONTADO EM 700200-FLUSH-LOTE-MQ A PARTIR DE
+      ***  GDA-TAB-LOTE-MQ E DESPACHADO NUM SO PUT PARA K9011-DADOS
+      *
+       01  GDA-LOTE-ENVELOPE.
+           03  GDA-ENV-QT-ITENS         PIC  9(001).
+           03  GDA-ENV-ITEM OCCURS 5 TIMES.
+               05  GDA-ENV-ITEM-TIPO    PIC  9(002).
+               05  GDA-ENV-ITEM-TAM     PIC  9(004).
+               05  GDA-ENV-ITEM-DADOS   PIC  X(140).
       *
       *-----------------
        LINKAGE  SECTION.
@@ -291,18 +511,62 @@
               PERFORM 000020-TRATA-NOVO-START
       *
               PERFORM 000100-COLETA-TRANSACTION
+              MOVE 'COLETA-TRANSACTION ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000200-COLETA-TRANCLASS
+              MOVE 'COLETA-TRANCLASS   ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000300-COLETA-DISPACHER
+              MOVE 'COLETA-DISPACHER    ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000400-COLETA-DISPACHER-TCB
+              MOVE 'COLETA-DISPACHER-TCB' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000500-COLETA-TCB-POOL
+              MOVE 'COLETA-TCB-POOL     ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000600-COLETA-TS
+              MOVE 'COLETA-TS           ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000700-COLETA-DUMP
+              MOVE 'COLETA-DUMP         ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000800-COLETA-DB2CONN
+              MOVE 'COLETA-DB2CONN      ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 000900-COLETA-CONNECTION
+              MOVE 'COLETA-CONNECTION   ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 001000-COLETA-TRANS-ID
+              MOVE 'COLETA-TRANS-ID     ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 001100-COLETA-STORAGE
+              MOVE 'COLETA-STORAGE      ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 200000-GRAVA-ETTC-CICS
+              MOVE 'GRAVA-ETTC-CICS     ' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
+      *
               PERFORM 990000-PROCEDIMENTOS-FINAIS
+      *
+      ***     GDA-QT-ENVIADOS-DIA SO FICA COMPLETO APOS O FLUSH DO
+      ***     LOTE MQ FEITO NO INICIO DE 990000-PROCEDIMENTOS-FINAIS
+      ***     (VIDE 700200-FLUSH-LOTE-MQ) QUANDO GDA-LOTE-MQ-SIM - UM
+      ***     CHECKPOINT AQUI EVITA QUE CICP0313 RECONCILIE CONTRA UM
+      ***     TOTAL DE ENVIADOS AINDA NAO CONTABILIZADO
+              MOVE 'PROCEDIMENTOS-FINAIS' TO GDA-CKPT-ESTAGIO
+              PERFORM 050000-GRAVA-CHECKPOINT
            END-IF.
       *
            MOVE SPACES TO GDA-CICERRO.
@@ -316,6 +580,135 @@
       *---------------------------------------
       *
            MOVE SPACES TO GDA-CICERRO.
+      *
+           MOVE 0 TO GDA-QT-ENVIADOS-DIA.
+      *
+      ***  LIMITE DE ALERTA DE CONNECTION CONFIGURAVEL VIA TSQ;
+      ***  SE AUSENTE/NAO-NUMERICA, MANTEM O DEFAULT (>1)
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CNXCFG  )
+                     INTO   ( GDA-CNXCFG-REC     )
+                     LENGTH ( GDA-LEN-CNXCFG     )
+                     ITEM   ( GDA-ITEM           )
+                     NOHANDLE
+           END-EXEC.
+      *
+           IF EIBRESP EQUAL ZEROS
+              MOVE GDA-CNXCFG-REC TO GDA-LIM-CONNECTION
+           END-IF.
+      *
+      ***  PERCENTUAL DE ALERTA DO POOL DB2CONN CONFIGURAVEL VIA TSQ;
+      ***  SE AUSENTE/NAO-NUMERICO, MANTEM O DEFAULT (80%)
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-DB2CFG  )
+                     INTO   ( GDA-DB2CFG-REC     )
+                     LENGTH ( GDA-LEN-DB2CFG     )
+                     ITEM   ( GDA-ITEM           )
+                     NOHANDLE
+           END-EXEC.
+      *
+           IF EIBRESP EQUAL ZEROS
+              MOVE GDA-DB2CFG-REC TO GDA-LIM-DB2CONN-PCT
+           END-IF.
+      *
+      ***  FILA MQ DE DESTINO POR TIPO DE MENSAGEM, CONFIGURAVEL VIA
+      ***  TSQ (ITEM 1=TIPO 15, 2=TIPO 30, 3=TIPO 31, 4=TIPO 33,
+      ***  5=TIPO 35); SENAO PRESENTE (OU ITEM AUSENTE), MANTEM O
+      ***  DEFAULT QE.CIC.ESTATISTICA PARA AQUELE TIPO
+      *
+           MOVE 1 TO GDA-ITEM-FILCFG.
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-FILCFG   )
+                     INTO   ( GDA-FILA-M15        )
+                     LENGTH ( GDA-LEN-FILCFG       )
+                     ITEM   ( GDA-ITEM-FILCFG      )
+                     NOHANDLE
+           END-EXEC.
+      *
+           MOVE 2 TO GDA-ITEM-FILCFG.
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-FILCFG   )
+                     INTO   ( GDA-FILA-M30        )
+                     LENGTH ( GDA-LEN-FILCFG       )
+                     ITEM   ( GDA-ITEM-FILCFG      )
+                     NOHANDLE
+           END-EXEC.
+      *
+           MOVE 3 TO GDA-ITEM-FILCFG.
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-FILCFG   )
+                     INTO   ( GDA-FILA-M31        )
+                     LENGTH ( GDA-LEN-FILCFG       )
+                     ITEM   ( GDA-ITEM-FILCFG      )
+                     NOHANDLE
+           END-EXEC.
+      *
+           MOVE 4 TO GDA-ITEM-FILCFG.
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-FILCFG   )
+                     INTO   ( GDA-FILA-M33        )
+                     LENGTH ( GDA-LEN-FILCFG       )
+                     ITEM   ( GDA-ITEM-FILCFG      )
+                     NOHANDLE
+           END-EXEC.
+      *
+           MOVE 5 TO GDA-ITEM-FILCFG.
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-FILCFG   )
+                     INTO   ( GDA-FILA-M35        )
+                     LENGTH ( GDA-LEN-FILCFG       )
+                     ITEM   ( GDA-ITEM-FILCFG      )
+                     NOHANDLE
+           END-EXEC.
+      *
+      ***  RESTAURA (OU NAO) O CALCULO ONLINE DA TAXA POR MINUTO,
+      ***  CONFORME TSQ CICP0307_MNTO; SE AUSENTE, MANTEM O DEFAULT
+      ***  'N' (CALCULO PERMANECE NO CICP0308, COMO NA VRS002)
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-MNTOCFG  )
+                     INTO   ( GDA-MNTOCFG-REC     )
+                     LENGTH ( GDA-LEN-MNTOCFG      )
+                     ITEM   ( GDA-ITEM             )
+                     RESP   ( GDA-RESP              )
+                     NOHANDLE
+           END-EXEC.
+      *
+           IF GDA-RESP EQUAL ZEROS
+              MOVE GDA-MNTOCFG-REC TO GDA-IN-CALC-MNTO-ONLINE
+           END-IF.
+      *
+      ***  RESTAURA (OU NAO) O ENVIO EM LOTE DAS MENSAGENS MQ DESTA
+      ***  PASSADA, CONFORME TSQ CICP0307_LOTE; SE AUSENTE, MANTEM O
+      ***  DEFAULT 'N' (UM PUT POR MENSAGEM, COMO ANTES)
+      *
+           MOVE 0 TO GDA-QT-LOTE-MQ.
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-LOTECFG  )
+                     INTO   ( GDA-LOTECFG-REC     )
+                     LENGTH ( GDA-LEN-LOTECFG      )
+                     ITEM   ( GDA-ITEM             )
+                     RESP   ( GDA-RESP              )
+                     NOHANDLE
+           END-EXEC.
+      *
+           IF GDA-RESP EQUAL ZEROS
+              MOVE GDA-LOTECFG-REC TO GDA-IN-LOTE-MQ
+           END-IF.
+      *
+      ***  QUANTIDADE DE TENTATIVAS/ESPERA CONFIGURAVEL PARA A CHAMADA
+      ***  MDPS7053, CONFORME TSQ CICP0307_S7CFG; SE AUSENTE/NAO-
+      ***  NUMERICO, MANTEM O DEFAULT (1 TENTATIVA, SEM ESPERA)
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-S7CFG    )
+                     INTO   ( GDA-S7CFG-REC       )
+                     LENGTH ( GDA-LEN-S7CFG        )
+                     ITEM   ( GDA-ITEM             )
+                     RESP   ( GDA-RESP              )
+                     NOHANDLE
+           END-EXEC.
+      *
+           IF GDA-RESP EQUAL ZEROS
+              MOVE GDA-S7CFG-QT-TENT    TO GDA-LIM-TENT-S7053
+              MOVE GDA-S7CFG-SEG-ESPERA TO GDA-SEG-ESPERA-S7053
+              IF GDA-LIM-TENT-S7053 EQUAL ZEROS
+                 MOVE 1 TO GDA-LIM-TENT-S7053
+              END-IF
+           END-IF.
       *
            INITIALIZE CICK0015-BOOK
                       CICK0030-BOOK
@@ -353,6 +746,21 @@
                 ASSIGN APPLID(GDA-APPLID)
            END-EXEC.
       *
+      ***  CORRELACAO PADRAO DO SHOP - CICP0307 NAO E
+      ***  ACIONADO POR UMA CHAMADA EXTERNA COM MSG-ID, ENTAO GERA O
+      ***  PROPRIO ID A PARTIR DO APPLID+EIBTASKN DESTA TAREFA, NO
+      ***  MESMO FORMATO (32+10+8 BYTES) JA USADO PELO XPTO9999/
+      ***  XPTOBK98, PARA QUE OS ALERTAS DESTA COLETA FIQUEM
+      ***  RASTREAVEIS JUNTO COM OS DEMAIS LOGS DO SHOP
+      *
+           MOVE SPACES          TO WK-CORR-MSG-ID
+           MOVE GDA-APPLID      TO WK-CORR-MSG-ID(1:8)
+           MOVE '-TASK'         TO WK-CORR-MSG-ID(9:5)
+           MOVE EIBTASKN        TO WK-CORR-TASKN
+           MOVE WK-CORR-TASKN   TO WK-CORR-MSG-ID(14:7)
+           MOVE GDA-DATA        TO WK-CORR-DATA
+           MOVE GDA-HORA        TO WK-CORR-HORA
+      *
       ***  VALIDA SE EXISTE TRANSAÇãO SCHEDULADA (ENFILEIRADA)
       ***  SE EXISTIR, FINALIZA PROCESSO E NãO COLETA.
       *
@@ -505,6 +913,41 @@
        000029-SAI.
            EXIT.
       *
+      *-------------------------------------
+       050000-GRAVA-CHECKPOINT  SECTION.
+      *-------------------------------------
+      *
+      ***  GRAVA/ATUALIZA O PROGRESSO DA PASSADA ATUAL NA TSQ
+      ***  CICP0307_CKPT - SE A TASK ABENDAR NO MEIO DE UM ESTAGIO
+      ***  COLETA-*, ESTA TSQ FICA PARADA NO ULTIMO ESTAGIO QUE
+      ***  COMPLETOU COM SUCESSO, PERMITINDO IDENTIFICAR A PASSADA
+      ***  PERDIDA EM VEZ DE ELA SIMPLESMENTE SER IGNORADA
+      *
+           MOVE 'S'      TO GDA-CKPT-STATUS
+           MOVE GDA-DATA TO GDA-CKPT-DATA
+           MOVE GDA-HORA TO GDA-CKPT-HORA
+           MOVE GDA-QT-ENVIADOS-DIA TO GDA-CKPT-QT-ENVIADOS
+      *
+           EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-CKPT      )
+                     FROM   ( GDA-CKPT-REC          )
+                     LENGTH ( LENGTH OF GDA-CKPT-REC )
+                     ITEM   ( GDA-ITEM               )
+                     REWRITE
+                     RESP   ( GDA-EIBRESP             )
+           END-EXEC.
+      *
+           IF GDA-EIBRESP EQUAL DFHRESP(QIDERR)
+              EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-CKPT      )
+                        FROM   ( GDA-CKPT-REC          )
+                        LENGTH ( LENGTH OF GDA-CKPT-REC )
+                        ITEM   ( GDA-ITEM               )
+                        NOHANDLE
+              END-EXEC
+           END-IF.
+      *
+       050099-SAI.
+           EXIT.
+      *
       *----------------------------------*
        000100-COLETA-TRANSACTION  SECTION.
       *----------------------------------*
@@ -811,6 +1254,19 @@
       ***  PEAK NUMBER OF POOL THREADS
            MOVE D2G-POOL-THREAD-LIMIT TO GDA-D2G-POOL-THREAD-LIMIT.
            MOVE D2G-POOL-THREAD-HWM   TO GDA-D2G-POOL-THREAD-HWM.
+      *
+      ***  ALERTA DE SATURACAO DO POOL DB2CONN
+           IF GDA-D2G-POOL-THREAD-LIMIT GREATER THAN ZEROS
+              COMPUTE GDA-DB2CONN-PCT-ATU =
+                      D2G-POOL-THREAD-CURRENT * 100 /
+                      GDA-D2G-POOL-THREAD-LIMIT
+                 ON SIZE ERROR GO TO 901000-TRATA-ERRO-COMPUTE
+              END-COMPUTE
+              IF GDA-DB2CONN-PCT-ATU GREATER OR EQUAL
+                 GDA-LIM-DB2CONN-PCT
+                 PERFORM 502000-ALERTA-DB2CONN
+              END-IF
+           END-IF.
       *
        000899-FIM.
            EXIT.
@@ -856,11 +1312,14 @@
       *
                ADD 1 TO GDA-I
       *
-               IF A14ESTAO GREATER 1
-               OR A14EALRJ GREATER 1
+               PERFORM 000905-BUSCA-LIMITE-CNX
+      *
+               IF A14ESTAO GREATER GDA-LIM-CONNECTION-ATU
+               OR A14EALRJ GREATER GDA-LIM-CONNECTION-ATU
       ***         FAILED ALLOCATES DUE TO SESSIONS IN USE
       ***         NUMBER OF QUEUELIMIT ALLOCATES REJECTED
                   PERFORM 500000-GRAVA-CONNECTION
+                  PERFORM 501000-ALERTA-CONNECTION
                END-IF
       *
                EXEC CICS INQUIRE CONNECTION(CONNECTION-NAME) NEXT
@@ -890,6 +1349,42 @@
        009999-FIM.
            EXIT.
       *
+      *----------------------------------
+       000905-BUSCA-LIMITE-CNX  SECTION.
+      *----------------------------------
+      *
+      ***  PROCURA CONNECTION-NAME EM CICP0307_CNXLIM; SE ACHAR, USA
+      ***  O LIMITE CADASTRADO LA, SENAO CAI NO DEFAULT SHOP-WIDE
+      ***  GDA-LIM-CONNECTION
+      *
+           MOVE GDA-LIM-CONNECTION TO GDA-LIM-CONNECTION-ATU.
+           MOVE 1                 TO GDA-ITEM-CNXLIM.
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CNXLIM     )
+                     INTO   ( GDA-CNXLIM-REC       )
+                     LENGTH ( LENGTH OF GDA-CNXLIM-REC )
+                     ITEM   ( GDA-ITEM-CNXLIM      )
+                     RESP   ( W-EIBRESP-CNXLIM     )
+           END-EXEC.
+      *
+           PERFORM UNTIL W-EIBRESP-CNXLIM NOT EQUAL ZEROS
+              IF GDA-CNXLIM-NM EQUAL CONNECTION-NAME
+                 MOVE GDA-CNXLIM-LIM TO GDA-LIM-CONNECTION-ATU
+                 MOVE 1 TO W-EIBRESP-CNXLIM
+              ELSE
+                 ADD 1 TO GDA-ITEM-CNXLIM
+                 EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CNXLIM     )
+                           INTO   ( GDA-CNXLIM-REC       )
+                           LENGTH ( LENGTH OF GDA-CNXLIM-REC )
+                           ITEM   ( GDA-ITEM-CNXLIM      )
+                           RESP   ( W-EIBRESP-CNXLIM     )
+                 END-EXEC
+              END-IF
+           END-PERFORM.
+      *
+       000905-SAI.
+           EXIT.
+      *
       *--------------------------------
        001000-COLETA-TRANS-ID  SECTION.
       *--------------------------------
@@ -1020,7 +1515,23 @@
            MOVE GDA-D2G-POOL-THREAD-HWM   TO K0030-MAX-TRAN-DB2-UTZD
            MOVE GDA-XMGTDT                TO K0030-TTL-TRAN-FILA
            MOVE D2G-POOL-THREAD-CURRENT   TO K0030-QT-ATU-TRAN-DB2
-           MOVE 0                         TO K0030-QT-TRAN-USU-MTNO
+      *
+           IF GDA-IN-CALC-MNTO-ONLINE EQUAL 'S'
+      ***      Taxa por minuto calculada online, a partir do total
+      ***      desta passada menos o total salvo na passada anterior
+      ***      em CICP0307_RECI (QT-TRAN-USU-MIN-ANT)
+              COMPUTE K0030-QT-TRAN-USU-MTNO =
+                      GDA-XMGTAT - QT-TRAN-USU-MIN-ANT
+                 ON SIZE ERROR MOVE 0 TO K0030-QT-TRAN-USU-MTNO
+              END-COMPUTE
+              IF K0030-QT-TRAN-USU-MTNO LESS THAN 0
+                 MOVE 0 TO K0030-QT-TRAN-USU-MTNO
+              END-IF
+           ELSE
+      ***      Default da VRS002 - calculo permanece no CICP0308
+              MOVE 0                      TO K0030-QT-TRAN-USU-MTNO
+           END-IF.
+      *
            MOVE GDA-SMSDSALIMIT           TO K0030-QT-DSA-LIM
            MOVE GDA-SMSDSATOTAL           TO K0030-QT-TTL-DSA-LIM
            MOVE GDA-SMSEDSALIMIT          TO K0030-QT-EDSA-LIM
@@ -1107,6 +1618,58 @@
        500099-SAI.
            EXIT.
       *
+      *-------------------------------------
+       501000-ALERTA-CONNECTION  SECTION.
+      *-------------------------------------
+      *
+      ***  NOTIFICA NA HORA (VIA TD QUEUE CSTA) O PICO DE FALHA
+      ***  NO ALLOCATE DE CONNECTION, EM VEZ DE SO PERSISTIR O
+      ***  DADO PARA SER DESCOBERTO NUMA CONSULTA FUTURA A
+      ***  ETTC_CNXO_CICS
+      *
+           MOVE EIBTRNID        TO GDA-ALERTA-TRAN
+           MOVE GDA-DATA        TO GDA-ALERTA-DATA
+           MOVE GDA-HORA        TO GDA-ALERTA-HORA
+           MOVE CONNECTION-NAME TO GDA-ALERTA-CNXNM
+           MOVE A14ESTAO        TO GDA-ALERTA-ESTAO
+           MOVE A14EALRJ        TO GDA-ALERTA-EALRJ
+           MOVE GDA-LIM-CONNECTION-ATU TO GDA-ALERTA-LIM
+           MOVE WK-CORR-MSG-ID  TO GDA-ALERTA-CORRID
+      *
+           EXEC CICS WRITEQ TD QUEUE   ( 'CSTA' )
+                               FROM    ( GDA-ALERTA-CNX )
+                               LENGTH  ( LENGTH OF GDA-ALERTA-CNX )
+                               NOHANDLE
+           END-EXEC.
+      *
+       501099-SAI.
+           EXIT.
+      *
+      *-------------------------------------
+       502000-ALERTA-DB2CONN  SECTION.
+      *-------------------------------------
+      *
+      ***  NOTIFICA NA HORA (VIA TD QUEUE CSTA) A SATURACAO DO POOL
+      ***  DB2CONN, EM VEZ DE SO PERSISTIR O DADO PARA SER DESCOBERTO
+      ***  NUMA CONSULTA FUTURA A ETTC_CICS
+      *
+           MOVE EIBTRNID               TO GDA-ALERTA-DB2-TRAN
+           MOVE GDA-DATA                TO GDA-ALERTA-DB2-DATA
+           MOVE GDA-HORA                TO GDA-ALERTA-DB2-HORA
+           MOVE D2G-POOL-THREAD-CURRENT TO GDA-ALERTA-DB2-ATU
+           MOVE GDA-D2G-POOL-THREAD-LIMIT TO GDA-ALERTA-DB2-LIM
+           MOVE GDA-DB2CONN-PCT-ATU     TO GDA-ALERTA-DB2-PCT
+           MOVE WK-CORR-MSG-ID          TO GDA-ALERTA-DB2-CORRID
+      *
+           EXEC CICS WRITEQ TD QUEUE   ( 'CSTA' )
+                               FROM    ( GDA-ALERTA-DB2 )
+                               LENGTH  ( LENGTH OF GDA-ALERTA-DB2 )
+                               NOHANDLE
+           END-EXEC.
+      *
+       502099-SAI.
+           EXIT.
+      *
       *----------------------------------
        600000-GRAVA-TRANSACTION  SECTION.
       *----------------------------------
@@ -1128,7 +1691,6 @@
        700000-PUT-FILA-MQ  SECTION.
       *----------------------------
       *
-           MOVE 'QE.CIC.ESTATISTICA' TO K9011-FILA-DESTINO.
            MOVE  0                   TO K9011-IND-DESTINO.
            MOVE  0                   TO K9011-VLR-PRIORIDADE.
            MOVE  1                   TO K9011-IND-PERSIST.
@@ -1138,25 +1700,47 @@
            EVALUATE GDA-CD-TIP-MSG-MQ
               WHEN 15
       ***          Dados da tabela ETTC_DRIA_TRAN
+                   MOVE GDA-FILA-M15             TO K9011-FILA-DESTINO
                    MOVE LENGTH OF CICK0015-BOOK TO K9011-TAM-DADOS
                    MOVE CICK0015-BOOK           TO K9011-DADOS
+                   MOVE 'C307TRN-'               TO GDA-NM-TS-SNAP
+                   MOVE K0015-NM-TRAN TO GDA-NM-TS-SNAP(9:4)
               WHEN 30
       ***          Dados da tabela ETTC_CICS
+                   MOVE GDA-FILA-M30             TO K9011-FILA-DESTINO
                    MOVE LENGTH OF CICK0030-BOOK TO K9011-TAM-DADOS
                    MOVE CICK0030-BOOK           TO K9011-DADOS
+                   MOVE 'C307CICS'               TO GDA-NM-TS-SNAP
+                   MOVE K0030-NM-CICS TO GDA-NM-TS-SNAP(9:8)
               WHEN 31
       ***          Dados da tabela ETTC_CLS_TRAN
+                   MOVE GDA-FILA-M31             TO K9011-FILA-DESTINO
                    MOVE LENGTH OF CICK0031-BOOK TO K9011-TAM-DADOS
                    MOVE CICK0031-BOOK           TO K9011-DADOS
+                   MOVE 'C307TCL-'               TO GDA-NM-TS-SNAP
+                   MOVE K0031-NM-CLS-TRAN TO GDA-NM-TS-SNAP(9:8)
               WHEN 33
       ***          Dados da tabela ETTC_CNXO_CICS
+                   MOVE GDA-FILA-M33             TO K9011-FILA-DESTINO
                    MOVE LENGTH OF CICK0033-BOOK TO K9011-TAM-DADOS
                    MOVE CICK0033-BOOK           TO K9011-DADOS
+                   MOVE 'C307CNX-'               TO GDA-NM-TS-SNAP
+                   MOVE K0033-NM-CNXO TO GDA-NM-TS-SNAP(9:4)
               WHEN 35
       ***          Dados da tabela ETTC_BLOC_CTL_TRAN
+                   MOVE GDA-FILA-M35             TO K9011-FILA-DESTINO
                    MOVE LENGTH OF CICK0035-BOOK TO K9011-TAM-DADOS
                    MOVE CICK0035-BOOK           TO K9011-DADOS
+                   MOVE 'C307TCB-'               TO GDA-NM-TS-SNAP
+                   MOVE K0035-NM-BLOC-CTL-TRF TO GDA-NM-TS-SNAP(9:2)
            END-EVALUATE.
+      *
+           PERFORM 710000-GRAVA-SNAPSHOT-TS.
+      *
+           IF GDA-LOTE-MQ-SIM
+              PERFORM 700100-ACUMULA-LOTE-MQ
+              GO TO 700099-SAI
+           END-IF.
       *
            EXEC CICS LINK PROGRAM    ( MQSP9011             )
                           COMMAREA   ( K9011-PARM           )
@@ -1172,28 +1756,250 @@
            IF K9011-RET-CODE NOT EQUAL '0000'
               GO TO 999034-ERRO-034
            END-IF.
+      *
+           ADD 1 TO GDA-QT-ENVIADOS-DIA.
       *
        700099-SAI.
            EXIT.
       *
+      *-------------------------------------
+       700100-ACUMULA-LOTE-MQ  SECTION.
+      *-------------------------------------
+      *
+      ***  GUARDA A MENSAGEM ATUAL NO LOTE DESTA PASSADA EM VEZ DE
+      ***  ENVIAR IMEDIATAMENTE; O PUT DE FATO SO ACONTECE EM
+      ***  700200-FLUSH-LOTE-MQ, CHAMADO POR 990000-PROCEDIMENTOS-
+      ***  FINAIS - NO MAXIMO 5 TIPOS DE MENSAGEM SAO GRAVADOS POR
+      ***  PASSADA (VIDE OS CHAMADORES DE 700000-PUT-FILA-MQ), ENTAO
+      ***  GDA-TAB-LOTE-MQ (OCCURS 5) NUNCA TRANSBORDA
+      *
+           ADD 1 TO GDA-QT-LOTE-MQ
+           SET GDA-IDX-LOTE TO GDA-QT-LOTE-MQ
+           MOVE GDA-CD-TIP-MSG-MQ  TO GDA-LOTE-TIPO(GDA-IDX-LOTE)
+           MOVE K9011-FILA-DESTINO TO GDA-LOTE-FILA(GDA-IDX-LOTE)
+           MOVE K9011-TAM-DADOS    TO GDA-LOTE-TAM(GDA-IDX-LOTE)
+           MOVE K9011-DADOS(1:140) TO GDA-LOTE-DADOS(GDA-IDX-LOTE).
+      *
+       700199-SAI.
+           EXIT.
+      *
+      *-------------------------------------
+       700200-FLUSH-LOTE-MQ  SECTION.
+      *-------------------------------------
+      *
+      ***  ENVIA NUM SO PUT MQ O LOTE ACUMULADO NESTA PASSADA POR
+      ***  700100-ACUMULA-LOTE-MQ; SO E CHAMADO QUANDO GDA-LOTE-MQ-
+      ***  SIM (VIDE 990000-PROCEDIMENTOS-FINAIS) - ITENS DESTINADOS
+      ***  A UMA FILA DIFERENTE DA FILA DO PRIMEIRO ITEM DO LOTE
+      ***  (CONFIGURACAO POR TIPO EM GDA-FILA-Mnn) SAO ENVIADOS
+      ***  AVULSOS EM 700210-ENVIA-ITEM-AVULSO, JA QUE UM PUT SO
+      ***  ATINGE UMA FILA POR VEZ
+      *
+           IF GDA-QT-LOTE-MQ EQUAL 0
+              GO TO 700299-SAI
+           END-IF.
+      *
+           INITIALIZE GDA-LOTE-ENVELOPE.
+           MOVE GDA-LOTE-FILA(1) TO K9011-FILA-DESTINO.
+      *
+           MOVE 1 TO GDA-I.
+           PERFORM WITH TEST BEFORE UNTIL GDA-I > GDA-QT-LOTE-MQ
+              SET GDA-IDX-LOTE TO GDA-I
+              IF GDA-LOTE-FILA(GDA-IDX-LOTE) NOT EQUAL
+                                             K9011-FILA-DESTINO
+                 PERFORM 700210-ENVIA-ITEM-AVULSO
+              ELSE
+                 ADD 1 TO GDA-ENV-QT-ITENS
+                 MOVE GDA-LOTE-TIPO(GDA-IDX-LOTE)
+                      TO GDA-ENV-ITEM-TIPO(GDA-ENV-QT-ITENS)
+                 MOVE GDA-LOTE-TAM(GDA-IDX-LOTE)
+                      TO GDA-ENV-ITEM-TAM(GDA-ENV-QT-ITENS)
+                 MOVE GDA-LOTE-DADOS(GDA-IDX-LOTE)
+                      TO GDA-ENV-ITEM-DADOS(GDA-ENV-QT-ITENS)
+              END-IF
+              ADD 1 TO GDA-I
+           END-PERFORM.
+      *
+           IF GDA-ENV-QT-ITENS EQUAL 0
+              GO TO 700299-SAI
+           END-IF.
+      *
+           MOVE  0                          TO K9011-IND-DESTINO.
+           MOVE  0                          TO K9011-VLR-PRIORIDADE.
+           MOVE  1                          TO K9011-IND-PERSIST.
+           MOVE  1                          TO K9011-FORMAT.
+           MOVE 'MQM'                       TO K9011-USERIDENTIFIER.
+           MOVE LENGTH OF GDA-LOTE-ENVELOPE TO K9011-TAM-DADOS.
+           MOVE GDA-LOTE-ENVELOPE           TO K9011-DADOS.
+           MOVE 99                          TO GDA-CD-TIP-MSG-MQ.
+      *
+           EXEC CICS LINK PROGRAM    ( MQSP9011             )
+                          COMMAREA   ( K9011-PARM           )
+                          LENGTH     ( LENGTH OF K9011-PARM )
+                          RESP       ( GDA-EIBRESP          )
+                          RESP2      ( GDA-EIBRESP2         )
+           END-EXEC.
+      *
+           IF GDA-EIBRESP NOT EQUAL DFHRESP(NORMAL)
+              GO TO 999033-ERRO-033
+           END-IF.
+      *
+           IF K9011-RET-CODE NOT EQUAL '0000'
+              GO TO 999034-ERRO-034
+           END-IF.
+      *
+           ADD GDA-ENV-QT-ITENS TO GDA-QT-ENVIADOS-DIA.
+      *
+       700299-SAI.
+           EXIT.
+      *
+      *-------------------------------------
+       700210-ENVIA-ITEM-AVULSO  SECTION.
+      *-------------------------------------
+      *
+      ***  ENVIA AVULSO (FORA DO LOTE) UM ITEM CUJA FILA DE DESTINO
+      ***  DIFERE DA FILA DO PRIMEIRO ITEM DO LOTE DESTA PASSADA -
+      ***  ESPERA GDA-IDX-LOTE JA POSICIONADO PELO CHAMADOR
+      *
+           MOVE  0                           TO K9011-IND-DESTINO
+           MOVE  0                           TO K9011-VLR-PRIORIDADE
+           MOVE  1                           TO K9011-IND-PERSIST
+           MOVE  1                           TO K9011-FORMAT
+           MOVE 'MQM'                        TO K9011-USERIDENTIFIER
+           MOVE GDA-LOTE-FILA(GDA-IDX-LOTE)  TO K9011-FILA-DESTINO
+           MOVE GDA-LOTE-TAM(GDA-IDX-LOTE)   TO K9011-TAM-DADOS
+           MOVE GDA-LOTE-DADOS(GDA-IDX-LOTE) TO K9011-DADOS
+           MOVE GDA-LOTE-TIPO(GDA-IDX-LOTE)  TO GDA-CD-TIP-MSG-MQ.
+      *
+           EXEC CICS LINK PROGRAM    ( MQSP9011             )
+                          COMMAREA   ( K9011-PARM           )
+                          LENGTH     ( LENGTH OF K9011-PARM )
+                          RESP       ( GDA-EIBRESP          )
+                          RESP2      ( GDA-EIBRESP2         )
+           END-EXEC.
+      *
+           IF GDA-EIBRESP NOT EQUAL DFHRESP(NORMAL)
+              GO TO 999033-ERRO-033
+           END-IF.
+      *
+           IF K9011-RET-CODE NOT EQUAL '0000'
+              GO TO 999034-ERRO-034
+           END-IF.
+      *
+           ADD 1 TO GDA-QT-ENVIADOS-DIA.
+      *
+      ***  RESTAURA A FILA DE DESTINO DO LOTE PARA O ITEM QUE ESTAVA
+      ***  SENDO MONTADO ANTES DESTE DESVIO, MANTENDO 700200 SIMPLES
+      *
+           MOVE GDA-LOTE-FILA(1) TO K9011-FILA-DESTINO.
+      *
+       700219-SAI.
+           EXIT.
+      *
+      *-------------------------------------
+       710000-GRAVA-SNAPSHOT-TS  SECTION.
+      *-------------------------------------
+      *
+      ***  GRAVA O ULTIMO SNAPSHOT DESTE TIPO/CHAVE NUMA TSQ PROPRIA
+      ***  (NOME MONTADO EM GDA-NM-TS-SNAP), PARA A TRANSACAO DE
+      ***  CONSULTA SC0Q (CICP0310) LER O DADO SEM PRECISAR IR ATE
+      ***  O DB2 - INDEPENDE DO RESULTADO DO PUT NA FILA MQ ABAIXO
+      *
+           EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-SNAP        )
+                     FROM   ( K9011-DADOS           )
+                     LENGTH ( K9011-TAM-DADOS        )
+                     ITEM   ( GDA-ITEM               )
+                     REWRITE
+                     RESP   ( GDA-EIBRESP            )
+           END-EXEC.
+      *
+           IF GDA-EIBRESP EQUAL DFHRESP(QIDERR)
+              EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-SNAP        )
+                        FROM   ( K9011-DADOS           )
+                        LENGTH ( K9011-TAM-DADOS        )
+                        ITEM   ( GDA-ITEM               )
+                        NOHANDLE
+              END-EXEC
+           END-IF.
+      *
+       710099-SAI.
+           EXIT.
+      *
+      *-------------------------------------
+       720000-GRAVA-DEADLETTER  SECTION.
+      *-------------------------------------
+      *
+      ***  O PUT NA FILA MQ FALHOU (RESP OU RET-CODE) - EM VEZ DE
+      ***  SIMPLESMENTE PERDER O REGISTRO DE ESTATISTICA DO MINUTO,
+      ***  GRAVA O COMMAREA COMPLETO (K9011-PARM, JA PRONTO PARA SER
+      ***  REENVIADO AO MQSP9011) NUMA TSQ PROPRIA, PRECEDIDO DO TIPO
+      ***  DE MENSAGEM E DO RET-CODE OBTIDO, PARA UM JOB DE RECUPERACAO
+      ***  REENFILEIRAR EM QE.CIC.ESTATISTICA QUANDO O MQ VOLTAR A
+      ***  FUNCIONAR NORMALMENTE - NAO HA RETENTATIVA AQUI, SO GRAVACAO
+      *
+           MOVE GDA-CD-TIP-MSG-MQ  TO GDA-DLQ-TIPO-MSG
+           MOVE K9011-RET-CODE     TO GDA-DLQ-RET-CODE
+           MOVE GDA-DATA           TO GDA-DLQ-DATA
+           MOVE GDA-HORA           TO GDA-DLQ-HORA
+      *
+           EXEC CICS WRITEQ TS QUEUE ( 'C307DLQ'               )
+                     FROM   ( GDA-DLQ-CABECALHO        )
+                     LENGTH ( LENGTH OF GDA-DLQ-CABECALHO )
+                     NOHANDLE
+           END-EXEC.
+      *
+           EXEC CICS WRITEQ TS QUEUE ( 'C307DLQ'               )
+                     FROM   ( K9011-PARM              )
+                     LENGTH ( LENGTH OF K9011-PARM     )
+                     NOHANDLE
+           END-EXEC.
+      *
+       720099-SAI.
+           EXIT.
+      *
       *----------------------------------------
        800000-CONVERTE-TOD-TIMESTAMP   SECTION.
       *----------------------------------------
       *
            MOVE 'WATC'               TO  S7053-PARM.
            MOVE X'00'                TO  S7053-FLAG.
+           MOVE 1                    TO  GDA-TENT-S7053.
+      *
+      ***  RETENTA A CHAMADA MDPS7053 ATE GDA-LIM-TENT-S7053 VEZES
+      ***  (DEFAULT 1 = SEM RETRY, IGUAL AO COMPORTAMENTO ORIGINAL),
+      ***  ESPERANDO GDA-SEG-ESPERA-S7053 SEGUNDOS ENTRE TENTATIVAS -
+      ***  AMBOS CONFIGURAVEIS VIA TSQ CICP0307_S7CFG
+      *
+           PERFORM WITH TEST AFTER
+                   UNTIL EIBRESP EQUAL ZEROS
+                      OR GDA-TENT-S7053 GREATER GDA-LIM-TENT-S7053
+              EXEC CICS LINK PROGRAM  ( 'MDPS7053' )
+                             COMMAREA ( S7053-AREA )
+                             LENGTH   ( LENGTH OF S7053-AREA )
+                             NOHANDLE
+              END-EXEC
+              IF EIBRESP NOT EQUAL ZEROS
+                 AND GDA-TENT-S7053 LESS GDA-LIM-TENT-S7053
+                 AND GDA-SEG-ESPERA-S7053 GREATER ZEROS
+                 EXEC CICS DELAY FOR SECONDS ( GDA-SEG-ESPERA-S7053 )
+                           NOHANDLE
+                 END-EXEC
+              END-IF
+              ADD 1 TO GDA-TENT-S7053
+           END-PERFORM.
       *
-           EXEC CICS LINK PROGRAM  ( 'MDPS7053' )
-                          COMMAREA ( S7053-AREA )
-                          LENGTH   ( LENGTH OF S7053-AREA )
-                          NOHANDLE
-           END-EXEC.
+      ***  UMA FALHA NO MDPS7053 NAO PODE MAIS ABORTAR A PASSADA
+      ***  INTEIRA DE COLETA - ISOLA O PROBLEMA NO CAMPO/ESTATISTICA
+      ***  SENDO CONVERTIDO, GRAVANDO UM PLACEHOLDER (ZEROS) SO PARA
+      ***  ESSE VALOR E REGISTRANDO O OCORRIDO NO LOG DE ATIVIDADE,
+      ***  SEM GO TO 999000-FINALIZAR-PROGRAMA
       *
            IF EIBRESP NOT EQUAL ZEROS
-              GO TO 999026-ERRO-026
+              PERFORM 999026-ERRO-026
+              MOVE ZEROS TO GDA-TMP-CPU
+           ELSE
+              PERFORM 801000-DESFORMATA-HORA
            END-IF.
-      *
-           PERFORM 801000-DESFORMATA-HORA.
       *
        800999-FIM.
            EXIT.
@@ -1250,6 +2056,10 @@
       *-------------------------------------
        990000-PROCEDIMENTOS-FINAIS  SECTION.
       *-------------------------------------
+      *
+           IF GDA-LOTE-MQ-SIM
+              PERFORM 700200-FLUSH-LOTE-MQ
+           END-IF.
       *
            MOVE GDA-APPLID          TO NM-CICS
            MOVE HR-CLA-ATU-EM-SS    TO HR-CLA-ANT-EM-SS
@@ -1595,6 +2405,11 @@
            GO TO 999000-FINALIZAR-PROGRAMA.
       *
        999026-ERRO-026.
+      ***  ISOLADO POR DESENHO - NAO ABORTA MAIS A
+      ***  PASSADA, SO REGISTRA O OCORRIDO; QUEM CHAMA (800000-
+      ***  CONVERTE-TOD-TIMESTAMP) PERFORMA ESTE PARAGRAFO E SEGUE
+      ***  ADIANTE COM UM PLACEHOLDER PARA O CAMPO AFETADO
+      *
            MOVE EIBRESP  TO GDA-EIBRESP
            MOVE EIBRESP2 TO GDA-EIBRESP2
       *
@@ -1603,8 +2418,7 @@
                DELIMITED BY SIZE INTO GDA-TX-ERRO-LIVRE
            END-STRING
       *
-           PERFORM 900000-GRAVA-ERRO-SYSOUT
-           GO TO 999000-FINALIZAR-PROGRAMA.
+           PERFORM 900000-GRAVA-ERRO-SYSOUT.
       *
        999027-ERRO-027.
            MOVE EIBRESP  TO GDA-EIBRESP
@@ -1681,6 +2495,7 @@
            END-STRING
       *
            PERFORM 900000-GRAVA-ERRO-SYSOUT
+           PERFORM 720000-GRAVA-DEADLETTER
            GO TO 999000-FINALIZAR-PROGRAMA.
       *
        999034-ERRO-034.
@@ -1691,6 +2506,7 @@
            END-STRING
       *
            PERFORM 900000-GRAVA-ERRO-SYSOUT
+           PERFORM 720000-GRAVA-DEADLETTER
            GO TO 999000-FINALIZAR-PROGRAMA.
       *
       *-----------------------------------
