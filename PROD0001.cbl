@@ -35,42 +35,71 @@
       *      AREA DE COMUNICACAO DO  MODULO  OACCM1                  *
       ****************************************************************
       *
-         05        ACCM1-CODUSU              PIC X(003) VALUE '999'.
-         05        ACCM1-ANO                 PIC X(004) VALUE '2017'.
+         05        ACCM1-CODUSU              PIC X(003).
+         05        ACCM1-ANO                 PIC X(004).
       *
-         05        ACCM1-MES01               PIC X(003) value 'jan'.
-         05        ACCM1-VAL01        PIC X(012) value '010101010101'.
-         05        ACCM1-MES02               PIC X(003) value 'fev'.
-         05        ACCM1-VAL02        PIC X(012) value '020202020202'.
-         05        ACCM1-MES03               PIC X(003) value 'mar'.
-         05        ACCM1-VAL03        PIC X(012) value '030303030303'.
-         05        ACCM1-MES04               PIC X(003) value 'apr'.
-         05        ACCM1-VAL04        PIC X(012) value '040404040404'.
-         05        ACCM1-MES05               PIC X(003) value 'mai'.
-         05        ACCM1-VAL05        PIC X(012) value '050505050505'.
-         05        ACCM1-MES06               PIC X(003) value 'jun'.
-         05        ACCM1-VAL06        PIC X(012) value '060606060606'.
-         05        ACCM1-MES07               PIC X(003) value 'jul'.
-         05        ACCM1-VAL07        PIC X(012) value '070707070707'.
-         05        ACCM1-MES08               PIC X(003) value 'ago'.
-         05        ACCM1-VAL08        PIC X(012) value '080808080808'.
-         05        ACCM1-MES09               PIC X(003) value 'set'.
-         05        ACCM1-VAL09        PIC X(012) value '090909090909'.
-         05        ACCM1-MES10               PIC X(003) value 'out'.
-         05        ACCM1-VAL10        PIC X(012) value '101010101010'.
-         05        ACCM1-MES11               PIC X(003) value 'nov'.
-         05        ACCM1-VAL11        PIC X(012) value '111111111111'.
-         05        ACCM1-MES12               PIC X(003) value 'dec'.
-         05        ACCM1-VAL12        PIC X(012) value '121212121212'.
+         05        ACCM1-MES01               PIC X(003).
+         05        ACCM1-VAL01        PIC X(012).
+         05        ACCM1-MES02               PIC X(003).
+         05        ACCM1-VAL02        PIC X(012).
+         05        ACCM1-MES03               PIC X(003).
+         05        ACCM1-VAL03        PIC X(012).
+         05        ACCM1-MES04               PIC X(003).
+         05        ACCM1-VAL04        PIC X(012).
+         05        ACCM1-MES05               PIC X(003).
+         05        ACCM1-VAL05        PIC X(012).
+         05        ACCM1-MES06               PIC X(003).
+         05        ACCM1-VAL06        PIC X(012).
+         05        ACCM1-MES07               PIC X(003).
+         05        ACCM1-VAL07        PIC X(012).
+         05        ACCM1-MES08               PIC X(003).
+         05        ACCM1-VAL08        PIC X(012).
+         05        ACCM1-MES09               PIC X(003).
+         05        ACCM1-VAL09        PIC X(012).
+         05        ACCM1-MES10               PIC X(003).
+         05        ACCM1-VAL10        PIC X(012).
+         05        ACCM1-MES11               PIC X(003).
+         05        ACCM1-VAL11        PIC X(012).
+         05        ACCM1-MES12               PIC X(003).
+         05        ACCM1-VAL12        PIC X(012).
       *
          05        ACCM1-FILLER       PIC X(032).
       *
          05        ACCM1-CODRET       PIC 9(002) value zeroes.
-         05        ACCM1-MSGRET       PIC X(079) value 'Tudo certinho'.
+         05        ACCM1-MSGRET       PIC X(079) value spaces.
       *
-      *
-       01 wk-commarea-in.
-          03  w-bin-code         PIC  x(0400) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *   LAYOUT DO VSAM ACCM1VSA (chave CODUSU+ANO) QUE FORNECE OS    *
+      *   VALORES MENSAIS REAIS PARA O EXTRATO                        *
+      *----------------------------------------------------------------*
+       01 wk-accm1vsa-rec.
+          05 wk-accm1v-chave.
+             10 wk-accm1v-codusu       PIC X(003).
+             10 wk-accm1v-ano          PIC X(004).
+          05 wk-accm1v-mes01           PIC X(003).
+          05 wk-accm1v-val01           PIC X(012).
+          05 wk-accm1v-mes02           PIC X(003).
+          05 wk-accm1v-val02           PIC X(012).
+          05 wk-accm1v-mes03           PIC X(003).
+          05 wk-accm1v-val03           PIC X(012).
+          05 wk-accm1v-mes04           PIC X(003).
+          05 wk-accm1v-val04           PIC X(012).
+          05 wk-accm1v-mes05           PIC X(003).
+          05 wk-accm1v-val05           PIC X(012).
+          05 wk-accm1v-mes06           PIC X(003).
+          05 wk-accm1v-val06           PIC X(012).
+          05 wk-accm1v-mes07           PIC X(003).
+          05 wk-accm1v-val07           PIC X(012).
+          05 wk-accm1v-mes08           PIC X(003).
+          05 wk-accm1v-val08           PIC X(012).
+          05 wk-accm1v-mes09           PIC X(003).
+          05 wk-accm1v-val09           PIC X(012).
+          05 wk-accm1v-mes10           PIC X(003).
+          05 wk-accm1v-val10           PIC X(012).
+          05 wk-accm1v-mes11           PIC X(003).
+          05 wk-accm1v-val11           PIC X(012).
+          05 wk-accm1v-mes12           PIC X(003).
+          05 wk-accm1v-val12           PIC X(012).
 
       *----------------------------------------------------------------*
       *   GENERIC WORK VARIABLES                                       *
@@ -97,11 +126,62 @@
       * Common code                                                    *
       *----------------------------------------------------------------*
 
-           move dfhcommarea to wk-commarea-in.
-           move wk-commarea-out to dfhcommarea.
+           move dfhcommarea to wk-commarea-out
+
+           move accm1-codusu to wk-accm1v-codusu
+           move accm1-ano    to wk-accm1v-ano
+
+           exec cics read file('ACCM1VSA')
+                           ridfld(wk-accm1v-chave)
+                           keylength(7)
+                           into(wk-accm1vsa-rec)
+                           resp(w-eibresp)
+           end-exec
+
+           if w-eibresp not equal zeros
+              move spaces to accm1-mes01 accm1-mes02 accm1-mes03
+                              accm1-mes04 accm1-mes05 accm1-mes06
+                              accm1-mes07 accm1-mes08 accm1-mes09
+                              accm1-mes10 accm1-mes11 accm1-mes12
+              move spaces to accm1-val01 accm1-val02 accm1-val03
+                              accm1-val04 accm1-val05 accm1-val06
+                              accm1-val07 accm1-val08 accm1-val09
+                              accm1-val10 accm1-val11 accm1-val12
+              move 1  to accm1-codret
+              move 'Usuario/ano nao encontrado' to accm1-msgret
+           else
+              move wk-accm1v-mes01 to accm1-mes01
+              move wk-accm1v-val01 to accm1-val01
+              move wk-accm1v-mes02 to accm1-mes02
+              move wk-accm1v-val02 to accm1-val02
+              move wk-accm1v-mes03 to accm1-mes03
+              move wk-accm1v-val03 to accm1-val03
+              move wk-accm1v-mes04 to accm1-mes04
+              move wk-accm1v-val04 to accm1-val04
+              move wk-accm1v-mes05 to accm1-mes05
+              move wk-accm1v-val05 to accm1-val05
+              move wk-accm1v-mes06 to accm1-mes06
+              move wk-accm1v-val06 to accm1-val06
+              move wk-accm1v-mes07 to accm1-mes07
+              move wk-accm1v-val07 to accm1-val07
+              move wk-accm1v-mes08 to accm1-mes08
+              move wk-accm1v-val08 to accm1-val08
+              move wk-accm1v-mes09 to accm1-mes09
+              move wk-accm1v-val09 to accm1-val09
+              move wk-accm1v-mes10 to accm1-mes10
+              move wk-accm1v-val10 to accm1-val10
+              move wk-accm1v-mes11 to accm1-mes11
+              move wk-accm1v-val11 to accm1-val11
+              move wk-accm1v-mes12 to accm1-mes12
+              move wk-accm1v-val12 to accm1-val12
+              move zeroes to accm1-codret
+              move 'Tudo certinho' to accm1-msgret
+           end-if
+
+           move wk-commarea-out to dfhcommarea
 
            exec cics return
            end-exec
 
            exit
-           .
\ No newline at end of file
+           .
