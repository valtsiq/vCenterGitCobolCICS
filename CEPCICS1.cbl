@@ -30,14 +30,36 @@
              05 WK-CEPV0001-CIDADE            PIC  X(030).
              05 WK-CEPV0001-BAIRRO            PIC  X(030).
              05 WK-CEPV0001-LOGRADOURO        PIC  X(030).
+             05 WK-CEPV0001-ATIVO             PIC  X(001) VALUE 'S'.
+                88 WK-CEPV0001-ATIVO-SIM              VALUE 'S'.
+                88 WK-CEPV0001-ATIVO-NAO              VALUE 'N'.
           03 FILLER  PIC X(009) VALUE         '---------'.
           03 WK-KEP0TD-REC.
-             05 WK-KEP0TD-REC-CPY             PIC  X(100).
+             05 WK-KEP0TD-REC-CPY             PIC  X(101).
              05 WK-KEP0TD-REC-MSG             PIC  X(032).
+          03 WK-AUD-REC.
+             05 WK-AUD-TASKNUM                PIC S9(7) COMP-3.
+             05 WK-AUD-TERMID                  PIC  X(004).
+             05 WK-AUD-DATE                    PIC S9(7) COMP-3.
+             05 WK-AUD-TIME                    PIC S9(7) COMP-3.
+             05 WK-AUD-CEP                     PIC  X(008).
+             05 WK-AUD-ACHOU                   PIC  X(001).
+             05 WK-AUD-CIDADE                  PIC  X(030).
       *----------------------------------------------------------------*
       *   GENERIC WORK VARIABLES                                       *
       *----------------------------------------------------------------*
           03 WK-EIBRESP                       PIC S9(9) COMP-5 SYNC.
+          03 WK-ACHOU-FLAG                    PIC  X(001) VALUE 'S'.
+      *----------------------------------------------------------------*
+      *   CEP DE TESTE (SANDBOX) - LIDO DA TS QUEUE('CEPCICS1_CFG'),    *
+      *   ITEM 1; SE AUSENTE/INVALIDO ASSUME O DEFAULT '09041160' QUE  *
+      *   ESTE PROGRAMA JA USAVA FIXO NO CODIGO                        *
+      *----------------------------------------------------------------*
+          03 WK-CEP-TESTE                     PIC  X(008)
+                                               VALUE '09041160'.
+          03 WK-CFG-LENGTH                    PIC S9(4) COMP
+                                               VALUE 8.
+          03 WK-CFG-RESP                      PIC S9(009) COMP-5 SYNC.
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -76,12 +98,34 @@
            END-EXEC
 
            IF WK-EIBRESP NOT EQUAL ZEROS
+              MOVE 'N' TO WK-ACHOU-FLAG
               MOVE LK-CEP
                    TO WK-CEPV0001-CODE
               MOVE 'CEP não encontrado       '
                    TO WK-CEPV0001-CIDADE
            END-IF
-           IF LK-CEP EQUAL '09041160'
+           IF WK-EIBRESP EQUAL ZEROS
+                 AND WK-CEPV0001-ATIVO-NAO
+      *   CEP desativado - responde como se nao existisse
+              MOVE 'N' TO WK-ACHOU-FLAG
+              MOVE LK-CEP
+                   TO WK-CEPV0001-CODE
+              MOVE 'CEP não encontrado       '
+                   TO WK-CEPV0001-CIDADE
+              MOVE SPACES
+                   TO WK-CEPV0001-BAIRRO
+                      WK-CEPV0001-LOGRADOURO
+                      WK-CEPV0001-UF
+           END-IF
+           EXEC CICS READQ TS QUEUE ('CEPCICS1_CFG')
+                     INTO   (WK-CEP-TESTE)
+                     LENGTH (WK-CFG-LENGTH)
+                     ITEM   (1)
+                     RESP   (WK-CFG-RESP)
+           END-EXEC
+
+           IF LK-CEP EQUAL WK-CEP-TESTE
+              MOVE 'N' TO WK-ACHOU-FLAG
               MOVE LK-CEP
                    TO WK-CEPV0001-CODE
               MOVE 'CEP nao encontrado       '
@@ -104,6 +148,26 @@
                           RESP(WK-EIBRESP)
            END-EXEC
 
+      *----------------------------------------------------------------*
+      *   TRILHA DE AUDITORIA DA PESQUISA - TS QUEUE PROPRIA,           *
+      *   UMA ENTRADA POR CHAMADA, INDEPENDENTE DA FILA KEP0 (que e     *
+      *   compartilhada por outros programas do subsistema CEP)        *
+      *----------------------------------------------------------------*
+           MOVE EIBTASKN         TO WK-AUD-TASKNUM
+           MOVE EIBTRMID         TO WK-AUD-TERMID
+           MOVE EIBDATE          TO WK-AUD-DATE
+           MOVE EIBTIME          TO WK-AUD-TIME
+           MOVE LK-CEP           TO WK-AUD-CEP
+           MOVE WK-ACHOU-FLAG    TO WK-AUD-ACHOU
+           MOVE WK-CEPV0001-CIDADE
+                                 TO WK-AUD-CIDADE
+
+           EXEC CICS WRITEQ TS QUEUE('CEPCICS1')
+                          FROM (WK-AUD-REC)
+                          LENGTH(LENGTH OF WK-AUD-REC)
+                          RESP(WK-EIBRESP)
+           END-EXEC
+
            EXEC CICS RETURN
            END-EXEC
            .
\ No newline at end of file
