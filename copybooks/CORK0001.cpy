@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *   CABECALHO DE CORRELACAO PADRAO DO SHOP
+      *   MESMO LAYOUT JA USADO PELO XPTO9999/XPTOBK98:
+      *   UM IDENTIFICADOR DE 32 BYTES (MSG-ID DA CHAMADA SAFRA-DRIVER
+      *   QUANDO DISPONIVEL, OU UM ID GERADO PELO PROPRIO PROGRAMA A
+      *   PARTIR DE EIBTASKN/APPLID QUANDO NAO HA CHAMADOR EXTERNO)
+      *   MAIS UM TIMESTAMP TEXTUAL DDMMYYYY/HH:MM:SS - PREPENDIDO OU
+      *   ANEXADO AOS REGISTROS GRAVADOS EM TD/TS QUEUE OU VSAM PARA
+      *   PERMITIR GREP/JOIN ENTRE PROGRAMAS DURANTE UMA INVESTIGACAO
+      *   DE PONTA A PONTA - NAO ALTERAR SEM ATUALIZAR TODOS OS
+      *   PROGRAMAS QUE FAZEM COPY DESTE BOOK
+      *----------------------------------------------------------------*
+           03 WK-CORR-MSG-ID            PIC  X(032).
+           03 WK-CORR-DATA              PIC  X(010).
+           03 WK-CORR-HORA              PIC  X(008).
