@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *   CICK0031 - MENSAGEM MQ PARA A TABELA ETTC_CLS_TRAN           *
+      *----------------------------------------------------------------*
+           03  K0031-NM-CICS              PIC  X(008).
+           03  K0031-NM-CLS-TRAN          PIC  X(008).
+           03  K0031-DT-CLA               PIC  X(010).
+           03  K0031-HR-CLA               PIC  X(008).
+           03  K0031-LIM-MAX-TRAN         PIC S9(009) COMP.
+           03  K0031-TTL-RQSC             PIC S9(009) COMP.
+           03  K0031-TTL-TRAN-FILA        PIC S9(009) COMP.
+           03  K0031-MED-TMP-FILA         PIC S9(018) COMP.
+           03  K0031-MAX-TRAN-EXEA-SMTO   PIC S9(009) COMP.
+           03  K0031-MAX-TRAN-FILA        PIC S9(009) COMP.
+           03  K0031-LIM-MAX-TRAN-ATGD    PIC S9(009) COMP.
+           03  K0031-QT-TRAN-FILA-ATU     PIC S9(009) COMP.
+           03  K0031-MED-TMP-FILA-ATU     PIC S9(015) COMP.
+           03  K0031-QT-TRAN-FORA-FILA    PIC S9(009) COMP.
+           03  K0031-CD-MSG               PIC  9(002).
