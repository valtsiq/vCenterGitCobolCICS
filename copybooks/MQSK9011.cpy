@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *   MQSK9011 - AREA DE COMUNICACAO DO MODULO MQSP9011            *
+      *   (PUT DE MENSAGEM NA FILA MQ DE ESTATISTICA)                  *
+      *----------------------------------------------------------------*
+       01  K9011-PARM.
+           03  K9011-FILA-DESTINO     PIC  X(048).
+           03  K9011-IND-DESTINO      PIC S9(004) COMP.
+           03  K9011-VLR-PRIORIDADE   PIC S9(004) COMP.
+           03  K9011-IND-PERSIST      PIC S9(004) COMP.
+           03  K9011-FORMAT           PIC S9(004) COMP.
+           03  K9011-USERIDENTIFIER   PIC  X(012).
+           03  K9011-TAM-DADOS        PIC S9(009) COMP.
+           03  K9011-RET-CODE         PIC  X(004).
+      *    K9011-DADOS comporta tanto uma unica mensagem de
+      *    estatistica quanto o envelope de lote (ate 5 mensagens
+      *    numa so chamada - vide CICP0307/700200-FLUSH-LOTE-MQ)
+           03  K9011-DADOS            PIC  X(750).
