@@ -0,0 +1,26 @@
+      *--------------------------------------------------------------
+      * Estrutura de linguagem com informacoes de "response" do
+      * STUB Z/OS CONNECT (BAQCSTUB) - USADA POR TODO PROGRAMA QUE
+      * CHAMA O STUB (CTLGAPIR, VSRS9999) E PELO BAQCRTRY (RETRY/
+      * REFRESH DE TOKEN OAUTH EXPIRADO)
+      * IMPORTANTE - valores e tamanhos padrao do STUB, nao devem
+      *              ser alterados
+      *
+      * BAQ-TOKEN-EXPIRADO E UMA CONDICAO DESTE SHOP (NAO RETORNADA
+      * PELO STUB COM ESSE NOME) - ASSUMIMOS O CODIGO HTTP 401 EM
+      * BAQ-STATUS-CODE COMO O SINAL DE TOKEN OAUTH EXPIRADO/INVALIDO,
+      * NA AUSENCIA DE UM CODIGO DE RETORNO ESPECIFICO DOCUMENTADO
+      * PELO STUB PARA ESSA CONDICAO
+      *--------------------------------------------------------------
+       01  BAQ-RESPONSE-INFO.
+         03 BAQ-RESPONSE-INFO-COMP-LEVEL PIC S9(9) COMP-5 SYNC VALUE 0.
+         03 BAQ-STUB-NAME                PIC X(8).
+         03 BAQ-RETURN-CODE              PIC S9(9) COMP-5 SYNC.
+            88 BAQ-SUCCESS                 VALUE 0.
+            88 BAQ-ERROR-IN-API            VALUE 1.
+            88 BAQ-ERROR-IN-ZCEE           VALUE 2.
+            88 BAQ-ERROR-IN-STUB           VALUE 3.
+         03 BAQ-STATUS-CODE              PIC S9(9) COMP-5 SYNC.
+            88 BAQ-TOKEN-EXPIRADO           VALUE 401.
+         03 BAQ-STATUS-MESSAGE           PIC X(1024).
+         03 BAQ-STATUS-MESSAGE-LEN       PIC S9(9) COMP-5 SYNC.
