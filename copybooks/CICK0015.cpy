@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *   CICK0015 - MENSAGEM MQ PARA A TABELA ETTC_DRIA_TRAN          *
+      *----------------------------------------------------------------*
+           03  K0015-NM-CICS          PIC  X(008).
+           03  K0015-NM-TRAN          PIC  X(004).
+           03  K0015-DT-CLA           PIC  X(010).
+           03  K0015-HR-CLA           PIC  X(008).
+           03  K0015-QT-TRAN-EXEA     PIC S9(009) COMP.
+           03  K0015-CD-MSG           PIC  9(002).
