@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *   CICK0033 - MENSAGEM MQ PARA A TABELA ETTC_CNXO_CICS          *
+      *----------------------------------------------------------------*
+           03  K0033-NM-CICS              PIC  X(008).
+           03  K0033-DT-CLA               PIC  X(010).
+           03  K0033-HR-CLA               PIC  X(008).
+           03  K0033-NM-CNXO              PIC  X(004).
+           03  K0033-QT-ERRO-OTR          PIC S9(008) COMP.
+           03  K0033-QT-ALCC-RJTD         PIC S9(008) COMP.
+           03  K0033-QT-ALCC-LIM-FILA     PIC S9(008) COMP.
+           03  K0033-CD-MSG               PIC  9(002).
