@@ -29,4 +29,4 @@
                                                  VALUE 0.
                07 BAQ-TOKEN-PASSWORD           PIC X(256).
                07 BAQ-TOKEN-PASSWORD-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
\ No newline at end of file
+                                                 VALUE 0.
