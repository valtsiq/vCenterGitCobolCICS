@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *   CICK0035 - MENSAGEM MQ PARA A TABELA ETTC_BLOC_CTL_TRAN      *
+      *----------------------------------------------------------------*
+           03  K0035-NM-CICS              PIC  X(008).
+           03  K0035-NM-BLOC-CTL-TRF      PIC  X(002).
+           03  K0035-DT-CLA               PIC  X(010).
+           03  K0035-HR-CLA               PIC  X(008).
+           03  K0035-QT-ATU-UTZD          PIC S9(009) COMP.
+           03  K0035-MAX-UTZD             PIC S9(009) COMP.
+           03  K0035-TTL-UTZD             PIC S9(009) COMP.
+           03  K0035-QT-ERRO-RQSC         PIC S9(009) COMP.
+           03  K0035-QT-EPR-SIS           PIC S9(009) COMP.
+           03  K0035-TMP-TTL-EPR-SIS      PIC S9(018) COMP.
+           03  K0035-TMP-TTL-EFT-UTZD     PIC S9(018) COMP.
+           03  K0035-TMP-TTL-DSPD         PIC S9(018) COMP.
+           03  K0035-CD-EST-BLOC-CTL-TR   PIC S9(004) COMP.
+           03  K0035-QT-TMP-EFT-UTZD-MN   PIC S9(018) COMP.
+           03  K0035-QT-TMP-DSPD-MNTO     PIC S9(018) COMP.
+           03  K0035-PC-DPC               PIC S9(004) COMP.
+           03  K0035-PC-UTZO-BLOC-CTL     PIC S9(004) COMP.
+           03  K0035-CD-MSG               PIC  9(002).
