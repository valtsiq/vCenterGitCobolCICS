@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *   MDPK7053 - AREA DE COMUNICACAO DO MODULO MDPS7053           *
+      *   (CONVERSAO DE TOD CLOCK/STCK PARA HORA FORMATADA)            *
+      *----------------------------------------------------------------*
+       01  S7053-AREA.
+           03  S7053-PARM          PIC  X(004).
+           03  S7053-FLAG          PIC  X(001).
+           03  S7053-STCK          PIC S9(015) COMP-3.
+           03  S7053-HORA          PIC  X(017).
