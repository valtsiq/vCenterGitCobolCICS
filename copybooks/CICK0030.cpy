@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      *   CICK0030 - MENSAGEM MQ PARA A TABELA ETTC_CICS               *
+      *----------------------------------------------------------------*
+           03  K0030-NM-CICS              PIC  X(008).
+           03  K0030-DT-CLA               PIC  X(010).
+           03  K0030-HR-CLA               PIC  X(008).
+           03  K0030-QT-TRAN-EXE          PIC S9(018) COMP.
+           03  K0030-LIM-MAX-TRAN         PIC S9(009) COMP.
+           03  K0030-LIM-MAX-TRAN-ATGD    PIC S9(009) COMP.
+           03  K0030-MAX-TRAN-FILA        PIC S9(009) COMP.
+           03  K0030-MAX-TRAN-EXEA-SMTO   PIC S9(009) COMP.
+           03  K0030-QT-TRAN-USU-EXEA     PIC S9(009) COMP.
+           03  K0030-TMP-CPU-ESP-END      PIC S9(018) COMP.
+           03  K0030-TMP-BLOC-REQ-SRVC    PIC S9(018) COMP.
+           03  K0030-NUM-EXMR-EXC         PIC S9(009) COMP.
+           03  K0030-MAX-REQ-EPR-ABTO     PIC S9(008) COMP.
+           03  K0030-LIM-MMR-AMZT-PRVR    PIC S9(008) COMP.
+           03  K0030-UTZO-MMR-AMZT-PRVR   PIC S9(008) COMP.
+           03  K0030-QT-DUMP-CRIC         PIC S9(009) COMP.
+           03  K0030-QT-DUMP-OCTR         PIC S9(009) COMP.
+           03  K0030-QT-DUMP-TRAN-CRIC    PIC S9(009) COMP.
+           03  K0030-QT-DUMP-TRAN-OCTR    PIC S9(009) COMP.
+           03  K0030-LIM-TRAN-DB2-POOL    PIC S9(009) COMP.
+           03  K0030-MAX-TRAN-DB2-UTZD    PIC S9(009) COMP.
+           03  K0030-TTL-TRAN-FILA        PIC S9(009) COMP.
+           03  K0030-QT-ATU-TRAN-DB2      PIC S9(009) COMP.
+           03  K0030-QT-TRAN-USU-MTNO     PIC S9(009) COMP.
+           03  K0030-QT-DSA-LIM           PIC S9(008) COMP.
+           03  K0030-QT-TTL-DSA-LIM       PIC S9(008) COMP.
+           03  K0030-QT-EDSA-LIM          PIC S9(008) COMP.
+           03  K0030-QT-TTL-EDSA-LIM      PIC S9(008) COMP.
+           03  K0030-CD-MSG               PIC  9(002).
