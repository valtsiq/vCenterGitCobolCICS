@@ -238,6 +238,11 @@
                15    RQ02-CRED-ID-USUARIO-OFW
                                              PIC  X(0008).
                15    FILLER                  PIC  X(0028).
+      ***   SHAPE GENERICA/OVERFLOW - EXTENSIBILIDADE PARA UM TIPO DE
+      ***   CREDENCIAL/PARCEIRO AINDA NAO MAPEADO.
+             10      FILLER                  REDEFINES RQ02-CRED-DADOS.
+               15    RQ02-CRED-DADOS-GENERICO
+                                             PIC  X(0060).
              10      FILLER                  PIC  X(0012).
 
            05        RQ02-AREA-CONV.
@@ -285,6 +290,10 @@
                15    RQ02-CONV-ID-CONT-REQ-OFW
                                              PIC  9(0002).
                15    FILLER                  PIC  X(0061).
+      ***   SHAPE GENERICA/OVERFLOW PARA CONVIVENCIA.
+             10      FILLER                  REDEFINES RQ02-CONV-DADOS.
+               15    RQ02-CONV-DADOS-GENERICO
+                                             PIC  X(0120).
              10      FILLER                  PIC  X(0020).
 
            05        FILLER                  PIC  X(0246).
@@ -295,6 +304,21 @@
       *----------------------------------------------------------------*
        01 WK-EIB-RCODE                PIC S9(9) COMP-5 SYNC.
       *----------------------------------------------------------------*
+      ***  CORRELACAO DAS SEIS GRAVACOES EM TS QUEUE('XPTO9999') COM O
+      ***  MSG-ID DA CHAMADA SAFRA-DRIVER E UM TIMESTAMP, PARA
+      ***  RASTREAR UMA CHAMADA ESPECIFICA DEPOIS QUE A PROXIMA
+      ***  CHAMADA SOBRESCREVE A FILA (DELETEQ NO INICIO) - BOOK
+      ***  PADRAO DO SHOP, TAMBEM USADO PELO CICP0307/CTLGAPIR/
+      ***  XPTOBK98
+       77  WK-TIMESTAMP                PIC S9(015) COMP-3 VALUE +0.
+       01  WK-DATA                     PIC  X(010) VALUE SPACES.
+       01  WK-HORA                     PIC  X(008) VALUE SPACES.
+       01  WK-CORRELACAO.
+           COPY CORK0001.
+       01  WK-XPTO9999-WRAP.
+           03 WK-XPTO9999-WRAP-CORR     PIC  X(050).
+           03 WK-XPTO9999-WRAP-DADOS    PIC  X(3500).
+      *----------------------------------------------------------------*
 
       ******************************************************************
       *    L I N K A G E   S E C T I O N
@@ -316,38 +340,69 @@
 
            MOVE DFHCOMMAREA TO DRVWRQ02
 
+           EXEC CICS ASKTIME
+                     ABSTIME ( WK-TIMESTAMP )
+                     NOHANDLE
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME     ( WK-TIMESTAMP )
+                     DDMMYYYY    ( WK-DATA )
+                     DATESEP     ( '.' )
+                     TIME        ( WK-HORA )
+                     TIMESEP     ( ':' )
+                     NOHANDLE
+           END-EXEC
+
+           MOVE RQ02-REQU-MSG-ID  TO WK-CORR-MSG-ID
+           MOVE WK-DATA           TO WK-CORR-DATA
+           MOVE WK-HORA           TO WK-CORR-HORA
+           MOVE WK-CORRELACAO     TO WK-XPTO9999-WRAP-CORR
+
            EXEC CICS DELETEQ TS QUEUE('XPTO9999')
                      RESP(WK-EIB-RCODE)
            END-EXEC
 
+           MOVE SPACES             TO WK-XPTO9999-WRAP-DADOS
+           MOVE RQ02-AREA-REQU     TO WK-XPTO9999-WRAP-DADOS
            EXEC CICS WRITEQ TS QUEUE('XPTO9999')
-                     FROM(RQ02-AREA-REQU)
-                     LENGTH(80)
+                     FROM(WK-XPTO9999-WRAP)
+                     LENGTH(50 + 80)
            END-EXEC
 
+           MOVE SPACES             TO WK-XPTO9999-WRAP-DADOS
+           MOVE RQ02-AREA-CONT     TO WK-XPTO9999-WRAP-DADOS
            EXEC CICS WRITEQ TS QUEUE('XPTO9999')
-                     FROM(RQ02-AREA-CONT)
-                     LENGTH(20)
+                     FROM(WK-XPTO9999-WRAP)
+                     LENGTH(50 + 20)
            END-EXEC
 
+           MOVE SPACES             TO WK-XPTO9999-WRAP-DADOS
+           MOVE RQ02-AREA-CRED     TO WK-XPTO9999-WRAP-DADOS
            EXEC CICS WRITEQ TS QUEUE('XPTO9999')
-                     FROM(RQ02-AREA-CRED)
-                     LENGTH(98)
+                     FROM(WK-XPTO9999-WRAP)
+                     LENGTH(50 + 98)
            END-EXEC
 
+           MOVE SPACES             TO WK-XPTO9999-WRAP-DADOS
+           MOVE RQ02-CRED-DADOS    TO WK-XPTO9999-WRAP-DADOS
            EXEC CICS WRITEQ TS QUEUE('XPTO9999')
-                     FROM(RQ02-CRED-DADOS)
-                     LENGTH(60)
+                     FROM(WK-XPTO9999-WRAP)
+                     LENGTH(50 + 60)
            END-EXEC
 
+           MOVE SPACES             TO WK-XPTO9999-WRAP-DADOS
+           MOVE RQ02-AREA-CONV     TO WK-XPTO9999-WRAP-DADOS
            EXEC CICS WRITEQ TS QUEUE('XPTO9999')
-                     FROM(RQ02-AREA-CONV)
-                     LENGTH(140)
+                     FROM(WK-XPTO9999-WRAP)
+                     LENGTH(50 + 140)
            END-EXEC
 
+           MOVE SPACES             TO WK-XPTO9999-WRAP-DADOS
+           MOVE RQ02-AREA-NEG      TO WK-XPTO9999-WRAP-DADOS
            EXEC CICS WRITEQ TS QUEUE('XPTO9999')
-                     FROM(RQ02-AREA-NEG)
-                     LENGTH(3500)
+                     FROM(WK-XPTO9999-WRAP)
+                     LENGTH(50 + 3500)
            END-EXEC
 
            EXEC CICS RETURN
