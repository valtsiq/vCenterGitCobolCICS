@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. CEP
+      * Programa.............. CEPBTC01
+      * Tipo    .............. Batch
+      * Finalidade ........... carga/atualizacao em massa do VSAM
+      *                        "CEPVSA01" a partir de um extrato
+      *                        sequencial delimitado por ';'
+      *                        (codigo;uf;cidade;bairro;logradouro)
+      * DSnames .............. B090290.CEPEXT01 (entrada)
+      *                        B090290.CEPVSA01 (saida)
+      * JOB def cluster ...... B090290.LIB.JCL(CEPDFCLU)
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEPBTC01.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CEPEXT01   ASSIGN TO CEPEXT01
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FS-CEPEXT01.
+
+           SELECT CEPVSA01   ASSIGN TO CEPVSA01
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS WK-CEPV0001-CODE
+                  FILE STATUS  IS WK-FS-CEPVSA01.
+
+       DATA           DIVISION.
+       FILE SECTION.
+       FD  CEPEXT01
+           RECORDING MODE IS F.
+       01  WK-CEPEXT01-REC                  PIC  X(120).
+
+       FD  CEPVSA01.
+       01  WK-CEPVSA01-REC.
+           05 WK-CEPV0001-CODE              PIC  X(008).
+           05 WK-CEPV0001-UF                PIC  X(002).
+           05 WK-CEPV0001-CIDADE            PIC  X(030).
+           05 WK-CEPV0001-BAIRRO            PIC  X(030).
+           05 WK-CEPV0001-LOGRADOURO        PIC  X(030).
+           05 WK-CEPV0001-ATIVO             PIC  X(001).
+              88 WK-CEPV0001-ATIVO-SIM               VALUE 'S'.
+              88 WK-CEPV0001-ATIVO-NAO               VALUE 'N'.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WK-FS-CEPEXT01                    PIC  X(002) VALUE '00'.
+       01 WK-FS-CEPVSA01                    PIC  X(002) VALUE '00'.
+       01 WK-FIM-ARQUIVO                    PIC  X(001) VALUE 'N'.
+           88 FIM-ARQUIVO                               VALUE 'S'.
+       01 WK-CAMPO-VALIDO                   PIC  X(001) VALUE 'S'.
+           88 CAMPO-VALIDO                              VALUE 'S'.
+           88 CAMPO-INVALIDO                            VALUE 'N'.
+
+       01 WK-CONTADORES.
+          05 WK-QT-LIDOS                    PIC  9(009) VALUE ZEROS.
+          05 WK-QT-INCLUIDOS                PIC  9(009) VALUE ZEROS.
+          05 WK-QT-ATUALIZADOS              PIC  9(009) VALUE ZEROS.
+          05 WK-QT-REJEITADOS               PIC  9(009) VALUE ZEROS.
+
+       01 WK-CAMPOS-EXTRATO.
+          05 WK-EXT-CODE                    PIC  X(008).
+          05 WK-EXT-UF                      PIC  X(002).
+          05 WK-EXT-CIDADE                  PIC  X(030).
+          05 WK-EXT-BAIRRO                  PIC  X(030).
+          05 WK-EXT-LOGRADOURO              PIC  X(030).
+
+       01 WK-IDX                            PIC  9(003) VALUE ZEROS.
+       01 WK-CAMPO-ATU                      PIC  9(001) VALUE ZEROS.
+       01 WK-POS                            PIC  9(003) VALUE ZEROS.
+
+       01 WK-RELATORIO.
+          05 FILLER           PIC X(033) VALUE
+             'CEPBTC01 - CARGA DO CEPVSA01    '.
+          05 FILLER           PIC X(020) VALUE
+             'REGISTROS LIDOS....'.
+          05 WK-REL-LIDOS     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'INCLUSOES..........'.
+          05 WK-REL-INCLUIDOS PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'ATUALIZACOES........'.
+          05 WK-REL-ATUALIZADOS PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'REJEITADOS..........'.
+          05 WK-REL-REJEITADOS PIC ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL.
+      *----------------------------------------------------------------*
+           PERFORM 100000-ABRIR-ARQUIVOS
+           PERFORM 200000-PROCESSAR-EXTRATO
+                   UNTIL FIM-ARQUIVO
+           PERFORM 900000-FECHAR-ARQUIVOS
+           PERFORM 950000-EMITIR-RESUMO
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       100000-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT  CEPEXT01
+           OPEN I-O    CEPVSA01
+
+           IF WK-FS-CEPEXT01 NOT EQUAL '00'
+              DISPLAY 'CEPBTC01 - ERRO AO ABRIR CEPEXT01 FS='
+                      WK-FS-CEPEXT01
+              MOVE 'S' TO WK-FIM-ARQUIVO
+           END-IF
+
+           IF WK-FS-CEPVSA01 NOT EQUAL '00'
+              DISPLAY 'CEPBTC01 - ERRO AO ABRIR CEPVSA01 FS='
+                      WK-FS-CEPVSA01
+              MOVE 'S' TO WK-FIM-ARQUIVO
+           END-IF
+
+           PERFORM 150000-LER-EXTRATO.
+
+      *----------------------------------------------------------------*
+       150000-LER-EXTRATO.
+      *----------------------------------------------------------------*
+           READ CEPEXT01 INTO WK-CEPEXT01-REC
+
+           EVALUATE WK-FS-CEPEXT01
+              WHEN '00'
+                 ADD 1 TO WK-QT-LIDOS
+              WHEN '10'
+                 MOVE 'S' TO WK-FIM-ARQUIVO
+              WHEN OTHER
+                 DISPLAY 'CEPBTC01 - ERRO DE LEITURA FS='
+                         WK-FS-CEPEXT01
+                 MOVE 'S' TO WK-FIM-ARQUIVO
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       200000-PROCESSAR-EXTRATO.
+      *----------------------------------------------------------------*
+           PERFORM 210000-QUEBRAR-CAMPOS
+           PERFORM 220000-VALIDAR-CAMPOS
+
+           IF CAMPO-INVALIDO
+              ADD 1 TO WK-QT-REJEITADOS
+           ELSE
+           IF WK-EXT-CODE NOT NUMERIC
+              ADD 1 TO WK-QT-REJEITADOS
+           ELSE
+              MOVE WK-EXT-CODE        TO WK-CEPV0001-CODE
+              MOVE WK-EXT-UF          TO WK-CEPV0001-UF
+              MOVE WK-EXT-CIDADE      TO WK-CEPV0001-CIDADE
+              MOVE WK-EXT-BAIRRO      TO WK-CEPV0001-BAIRRO
+              MOVE WK-EXT-LOGRADOURO  TO WK-CEPV0001-LOGRADOURO
+              SET  WK-CEPV0001-ATIVO-SIM TO TRUE
+
+              WRITE WK-CEPVSA01-REC
+
+              EVALUATE WK-FS-CEPVSA01
+                 WHEN '00'
+                    ADD 1 TO WK-QT-INCLUIDOS
+                 WHEN '22'
+                    REWRITE WK-CEPVSA01-REC
+                    IF WK-FS-CEPVSA01 EQUAL '00'
+                       ADD 1 TO WK-QT-ATUALIZADOS
+                    ELSE
+                       ADD 1 TO WK-QT-REJEITADOS
+                    END-IF
+                 WHEN OTHER
+                    ADD 1 TO WK-QT-REJEITADOS
+              END-EVALUATE
+           END-IF
+           END-IF
+
+           PERFORM 150000-LER-EXTRATO.
+
+      *----------------------------------------------------------------*
+       210000-QUEBRAR-CAMPOS.
+      *----------------------------------------------------------------*
+           MOVE SPACES      TO WK-CAMPOS-EXTRATO
+           MOVE 1            TO WK-CAMPO-ATU
+           MOVE 1            TO WK-POS
+           UNSTRING WK-CEPEXT01-REC DELIMITED BY ';'
+                INTO WK-EXT-CODE
+                      WK-EXT-UF
+                      WK-EXT-CIDADE
+                      WK-EXT-BAIRRO
+                      WK-EXT-LOGRADOURO
+           END-UNSTRING.
+
+      *----------------------------------------------------------------*
+       220000-VALIDAR-CAMPOS.
+      *----------------------------------------------------------------*
+           SET CAMPO-VALIDO TO TRUE
+
+           IF WK-EXT-UF EQUAL SPACES
+              SET CAMPO-INVALIDO TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       900000-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           CLOSE CEPEXT01
+           CLOSE CEPVSA01.
+
+      *----------------------------------------------------------------*
+       950000-EMITIR-RESUMO.
+      *----------------------------------------------------------------*
+           MOVE WK-QT-LIDOS       TO WK-REL-LIDOS
+           MOVE WK-QT-INCLUIDOS   TO WK-REL-INCLUIDOS
+           MOVE WK-QT-ATUALIZADOS TO WK-REL-ATUALIZADOS
+           MOVE WK-QT-REJEITADOS  TO WK-REL-REJEITADOS
+
+           DISPLAY WK-RELATORIO.
