@@ -81,6 +81,7 @@
       * Working variables
        01 WORKING-VARIABLES.
            03 WS-RETURN-CODE           PIC S9(8) COMP.
+           03 WS-RETURN-CODE-2         PIC S9(8) COMP.
 
       * Key into the configuration file
        01 EXAMPLE-APP-CONFIG       PIC X(9)
@@ -141,6 +142,15 @@
              07 WK-COMM-RESO-TRAN PIC X(004) .
              07 FILLER            PIC X(004) .
           05 WK-COMM-RESO-FILL    PIC X(190) VALUE SPACES.
+      *----------------------------------------------------------------*
+      * MESMOS 200 BYTES DE WK-COMM-RESO, VISTOS NO FORMATO RC01/RC02
+      * DE 4 CARACTERES USADO PELO VSRS0000 - PERMITE RECONHECER ESSA
+      * CONVENCAO SEM EXIGIR QUE O CHAMADOR SAIBA QUAL DAS DUAS ESTA
+      * FALANDO COM VSRSMAIN
+       01 WK-COMM-RESO-RC REDEFINES WK-COMM-RESO.
+          05 WK-COMM-RESO-RC-CODE PIC X(004).
+          05 WK-COMM-RESO-RC-NAME PIC X(008).
+          05 WK-COMM-RESO-RC-FILL PIC X(188).
        01 WK-SCRE-SEND            PIC X(200) VALUE SPACES.
        01 WK-COMM-PROG.
           05 WK-COMM-PROG-CODE    PIC 9(002) VALUE ZEROES.
@@ -226,6 +236,7 @@
       *
            WHEN 'DS'
               MOVE DFHCOMMAREA TO WK-COMM-RESO
+              PERFORM NORMALIZE-DPL-SHAPE
               PERFORM EVALUATE-RESOURCE
       *
            WHEN OTHER
@@ -238,6 +249,30 @@
            EXEC CICS RETURN
            END-EXEC
            .
+      *----------------------------------------------------------------*
+      * RECONHECE O FORMATO RC01/RC02 DO VSRS0000 (SERV-CODE X(4) +
+      * NOME EM OFFSET 4) QUANDO O CHAMADOR DPL USA AQUELA CONVENCAO
+      * AO INVES DO CODIGO NUMERICO 1/2 DESTE PROGRAMA, TRADUZINDO
+      * PARA WK-COMM-RESO-CODE/NAME ANTES DE EVALUATE-RESOURCE - A
+      * RESPOSTA VOLTA SEMPRE NO FORMATO NUMERICO DESTE PROGRAMA
+      * (WK-COMM-PROG/WK-COMM-TRAN), JA QUE REPRODUZIR OS DOIS
+      * FORMATOS DE RESPOSTA ANULARIA O OBJETIVO DE UNIFICAR
+      *----------------------------------------------------------------*
+       NORMALIZE-DPL-SHAPE.
+           IF WK-COMM-RESO-CODE NOT NUMERIC
+              IF WK-COMM-RESO-RC-CODE EQUAL 'RC01'
+                 MOVE 1                    TO WK-COMM-RESO-CODE
+                 MOVE WK-COMM-RESO-RC-NAME TO WK-COMM-RESO-NAME
+              ELSE
+              IF WK-COMM-RESO-RC-CODE EQUAL 'RC02'
+                 MOVE 2                    TO WK-COMM-RESO-CODE
+                 MOVE WK-COMM-RESO-RC-NAME TO WK-COMM-RESO-NAME
+              END-IF
+              END-IF
+           END-IF
+
+           EXIT
+           .
        EVALUATE-RESOURCE.
 
            EVALUATE WK-COMM-RESO-CODE
@@ -271,9 +306,15 @@
                      INSTALLUSRID(WK-COMM-PROG-USIN)
                      LIBRARY(WK-COMM-PROG-IDDN)
                      LIBRARYDSN(WK-COMM-PROG-IDSN)
+                     RESP(WS-RETURN-CODE)
+                     RESP2(WS-RETURN-CODE-2)
            END-EXEC
       *
            MOVE WK-COMM-RESO-NAME TO WK-COMM-PROG-NAME
+      *
+           IF WS-RETURN-CODE NOT EQUAL ZERO
+              MOVE 'RECURSO NAO DEFINIDO' TO WK-COMM-PROG-IDSN
+           END-IF
       *
            EXIT.
        INQ-TRANSACTION.
@@ -283,8 +324,14 @@
                      CHANGEUSRID(WK-COMM-TRAN-USCH)
                      INSTALLUSRID(WK-COMM-TRAN-USIN)
                      TRANCLASS(WK-COMM-TRAN-TCLA)
+                     RESP(WS-RETURN-CODE)
+                     RESP2(WS-RETURN-CODE-2)
            END-EXEC
       *
            MOVE WK-COMM-RESO-TRAN TO WK-COMM-TRAN-NAME
+      *
+           IF WS-RETURN-CODE NOT EQUAL ZERO
+              MOVE 'INEXISTE'           TO WK-COMM-TRAN-PROG
+           END-IF
       *
            EXIT.
\ No newline at end of file
