@@ -44,7 +44,7 @@
       *                                                               *
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. VSRSMAIN.
+       PROGRAM-ID. VSRS9999.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
@@ -90,43 +90,12 @@
       * This file contains the generated language structure(s) for    *
       * Request and Response Info                                     *
       *****************************************************************
-       01  BAQ-REQUEST-INFO.
-         03 BAQ-REQUEST-INFO-COMP-LEVEL  PIC S9(9) COMP-5 SYNC VALUE 2.
-         03 BAQ-REQUEST-INFO-USER.
-            05 BAQ-OAUTH.
-               07 BAQ-OAUTH-USERNAME           PIC X(256).
-               07 BAQ-OAUTH-USERNAME-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-PASSWORD           PIC X(256).
-               07 BAQ-OAUTH-PASSWORD-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-CLIENTID           PIC X(256).
-               07 BAQ-OAUTH-CLIENTID-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-CLIENT-SECRET      PIC X(256).
-               07 BAQ-OAUTH-CLIENT-SECRET-LEN  PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-OAUTH-SCOPE-PTR          USAGE POINTER.
-               07 BAQ-OAUTH-SCOPE-LEN          PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-            05 BAQ-AUTHTOKEN.
-               07 BAQ-TOKEN-USERNAME           PIC X(256).
-               07 BAQ-TOKEN-USERNAME-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-               07 BAQ-TOKEN-PASSWORD           PIC X(256).
-               07 BAQ-TOKEN-PASSWORD-LEN       PIC S9(9) COMP-5 SYNC
-                                                 VALUE 0.
-       01  BAQ-RESPONSE-INFO.
-         03 BAQ-RESPONSE-INFO-COMP-LEVEL PIC S9(9) COMP-5 SYNC VALUE 0.
-         03 BAQ-STUB-NAME                PIC X(8).
-         03 BAQ-RETURN-CODE              PIC S9(9) COMP-5 SYNC.
-            88 BAQ-SUCCESS                 VALUE 0.
-            88 BAQ-ERROR-IN-API            VALUE 1.
-            88 BAQ-ERROR-IN-ZCEE           VALUE 2.
-            88 BAQ-ERROR-IN-STUB           VALUE 3.
-         03 BAQ-STATUS-CODE              PIC S9(9) COMP-5 SYNC.
-         03 BAQ-STATUS-MESSAGE           PIC X(1024).
-         03 BAQ-STATUS-MESSAGE-LEN       PIC S9(9) COMP-5 SYNC.
+      * BAQ-REQUEST-INFO/BAQ-RESPONSE-INFO vieram dos books
+      * BAQREQIN/BAQRSPIN - antes duplicados aqui e em CTLGAPIR, agora
+      * compartilhados para que o retry de token do BAQCRTRY veja
+      * exatamente os mesmos layouts dos chamadores
+           COPY BAQREQIN.
+           COPY BAQRSPIN.
       *------------------------------------------------------
        01 API-INFO.
            03 BAQ-APINAME                PIC X(255)
@@ -563,7 +532,16 @@
        01 BAQ-REQUEST-LEN PIC S9(9) COMP-5 SYNC.
        01 BAQ-RESPONSE-PTR USAGE POINTER.
        01 BAQ-RESPONSE-LEN PIC S9(9) COMP-5 SYNC.
-       77 COMM-STUB-PGM-NAME PIC X(8) VALUE 'BAQCSTUB'.
+       77 WK-PGM-BAQCRTRY PIC X(8) VALUE 'BAQCRTRY'.
+      *----------------------------------------------------------------*
+      * VSRSARLN centraliza a contabilidade dos campos "-length"/"-num"
+      * gerados pelo DFHJS2LS; novos campos do schema cicsrs_1.0.0
+      * devem usar WK-PGM-VSRSARLN em vez de copiar a logica do campo
+      * anterior
+      *----------------------------------------------------------------*
+       77 WK-PGM-VSRSARLN PIC X(8) VALUE 'VSRSARLN'.
+       01 WK-VSRSARLN-MODO PIC X(01).
+       01 WK-VSRSARLN-RESULTADO PIC S9(9) COMP-5 SYNC.
 
       *----------------------------------------------------------------*
 
@@ -588,15 +566,21 @@
                              length(wk-receive-length)
            end-exec
 
-           move 200        to StrName-length
            MOVE wk-strname to StrName  IN REQUEST.
 
+           MOVE 'L' TO WK-VSRSARLN-MODO
+           CALL WK-PGM-VSRSARLN USING WK-VSRSARLN-MODO
+                                       StrName IN REQUEST
+                                       LENGTH OF StrName IN REQUEST
+                                       WK-VSRSARLN-RESULTADO
+           MOVE WK-VSRSARLN-RESULTADO TO StrName-length.
+
            SET BAQ-REQUEST-PTR TO ADDRESS OF REQUEST.
            MOVE LENGTH OF REQUEST TO BAQ-REQUEST-LEN.
            SET BAQ-RESPONSE-PTR TO ADDRESS OF RESPONSE.
            MOVE LENGTH OF RESPONSE TO BAQ-RESPONSE-LEN.
 
-           CALL COMM-STUB-PGM-NAME USING
+           CALL WK-PGM-BAQCRTRY USING
            BY REFERENCE API-INFO
            BY REFERENCE BAQ-REQUEST-INFO
            BY REFERENCE BAQ-REQUEST-PTR
