@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. CEP
+      * Programa.............. CEPBTC02
+      * Tipo    .............. Batch
+      * Finalidade ........... browse sequencial completo do VSAM
+      *                        "CEPVSA01", produzindo um relatorio de
+      *                        cobertura por UF (quantidade de CEPs
+      *                        carregados) para apontar faixas com
+      *                        cobertura suspeitosamente baixa, sem
+      *                        esperar que a lacuna seja descoberta por
+      *                        uma pesquisa que falhe em producao -
+      *                        complementa o CEPCICS5, que cruza os
+      *                        CEPs pesquisados e NAO encontrados via
+      *                        CEPCICS1 (TS QUEUE CEPCICS1 - recurso
+      *                        proprio do CICS, fora do alcance deste
+      *                        job batch)
+      * DSnames .............. B090290.CEPVSA01 (entrada)
+      * JOB def cluster ...... B090290.LIB.JCL(CEPDFCLU)
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEPBTC02.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CEPVSA01   ASSIGN TO CEPVSA01
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS WK-CEPV0001-CODE
+                  FILE STATUS  IS WK-FS-CEPVSA01.
+
+       DATA           DIVISION.
+       FILE SECTION.
+       FD  CEPVSA01.
+       01  WK-CEPVSA01-REC.
+           05 WK-CEPV0001-CODE              PIC  X(008).
+           05 WK-CEPV0001-UF                PIC  X(002).
+           05 WK-CEPV0001-CIDADE            PIC  X(030).
+           05 WK-CEPV0001-BAIRRO            PIC  X(030).
+           05 WK-CEPV0001-LOGRADOURO        PIC  X(030).
+           05 WK-CEPV0001-ATIVO             PIC  X(001).
+              88 WK-CEPV0001-ATIVO-SIM               VALUE 'S'.
+              88 WK-CEPV0001-ATIVO-NAO               VALUE 'N'.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WK-FS-CEPVSA01                    PIC  X(002) VALUE '00'.
+       01 WK-FIM-ARQUIVO                    PIC  X(001) VALUE 'N'.
+           88 FIM-ARQUIVO                               VALUE 'S'.
+
+       01 WK-CONTADORES.
+          05 WK-QT-LIDOS                    PIC  9(009) VALUE ZEROS.
+          05 WK-QT-SEM-UF                   PIC  9(009) VALUE ZEROS.
+          05 WK-QT-INATIVOS                 PIC  9(009) VALUE ZEROS.
+          05 WK-QT-UF-ABAIXO-LIM            PIC  9(003) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *   LIMITE "COBERTURA SUSPEITA" - QUANTIDADE MINIMA DE CEPS
+      *   CARREGADOS PARA UMA UF NAO SER APONTADA NO RELATORIO. JOB
+      *   BATCH PURO (SEM CICS) - SEM ACESSO A TSQ DE CONFIGURACAO,
+      *   ENTAO O LIMITE FICA FIXO AQUI, NO ESTILO DOS DEMAIS VALORES
+      *   DESTE PROGRAMA
+      *----------------------------------------------------------------*
+       01 WK-LIM-MIN-CEP-UF                 PIC  9(009) VALUE 10.
+
+       01 WK-TAB-UF.
+          05 WK-TAB-UF-OCR OCCURS 30 TIMES INDEXED BY WK-IDX-UF.
+             10 WK-TAB-UF-SIGLA              PIC  X(002).
+             10 WK-TAB-UF-QT                 PIC  9(009).
+       01 WK-QT-UF-DISTINTAS                PIC  9(003) VALUE ZEROS.
+       01 WK-ACHOU-UF                       PIC  X(001).
+           88 ACHOU-UF                                  VALUE 'S'.
+
+       01 WK-RELATORIO.
+          05 FILLER           PIC X(033) VALUE
+             'CEPBTC02 - COBERTURA DO CEPVSA01'.
+          05 FILLER           PIC X(020) VALUE
+             'REGISTROS LIDOS....'.
+          05 WK-REL-LIDOS     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'SEM UF INFORMADA...'.
+          05 WK-REL-SEM-UF    PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'DESATIVADOS........'.
+          05 WK-REL-INATIVOS  PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'UFS DISTINTAS......'.
+          05 WK-REL-UF-DIST   PIC ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'UFS ABAIXO DO LIM...'.
+          05 WK-REL-UF-ABAIXO PIC ZZ9.
+
+       01 WK-LINHA-UF.
+          05 FILLER           PIC X(018) VALUE
+             'CEPBTC02 UF......'.
+          05 WK-LINHA-UF-SIGLA PIC X(002).
+          05 FILLER           PIC X(018) VALUE
+             ' QT.CEPS.........:'.
+          05 WK-LINHA-UF-QT    PIC ZZZ,ZZZ,ZZ9.
+          05 WK-LINHA-UF-ALERTA PIC X(042) VALUE SPACES.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL.
+      *----------------------------------------------------------------*
+           PERFORM 100000-ABRIR-ARQUIVOS
+           PERFORM 200000-PROCESSAR-VSAM
+                   UNTIL FIM-ARQUIVO
+           PERFORM 900000-FECHAR-ARQUIVOS
+           PERFORM 950000-EMITIR-RESUMO
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       100000-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT CEPVSA01
+
+           IF WK-FS-CEPVSA01 NOT EQUAL '00'
+              DISPLAY 'CEPBTC02 - ERRO AO ABRIR CEPVSA01 FS='
+                      WK-FS-CEPVSA01
+              MOVE 'S' TO WK-FIM-ARQUIVO
+           END-IF
+
+           PERFORM 150000-LER-CEPVSA01.
+
+      *----------------------------------------------------------------*
+       150000-LER-CEPVSA01.
+      *----------------------------------------------------------------*
+           READ CEPVSA01 NEXT RECORD
+
+           EVALUATE WK-FS-CEPVSA01
+              WHEN '00'
+                 ADD 1 TO WK-QT-LIDOS
+              WHEN '10'
+                 MOVE 'S' TO WK-FIM-ARQUIVO
+              WHEN OTHER
+                 DISPLAY 'CEPBTC02 - ERRO DE LEITURA FS='
+                         WK-FS-CEPVSA01
+                 MOVE 'S' TO WK-FIM-ARQUIVO
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       200000-PROCESSAR-VSAM.
+      *----------------------------------------------------------------*
+      * CEP desativado nao entra na cobertura por UF - senao um CEP
+      * que ninguem mais deveria encontrar continuaria "escondendo"
+      * uma lacuna real de cobertura
+      *----------------------------------------------------------------*
+           IF WK-CEPV0001-ATIVO-NAO
+              ADD 1 TO WK-QT-INATIVOS
+           ELSE
+           IF WK-CEPV0001-UF EQUAL SPACES
+              ADD 1 TO WK-QT-SEM-UF
+           ELSE
+              PERFORM 210000-ACUMULA-UF
+           END-IF
+           END-IF
+
+           PERFORM 150000-LER-CEPVSA01.
+
+      *----------------------------------------------------------------*
+       210000-ACUMULA-UF.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WK-ACHOU-UF
+           SET WK-IDX-UF TO 1
+           PERFORM UNTIL WK-IDX-UF GREATER WK-QT-UF-DISTINTAS
+              IF WK-TAB-UF-SIGLA(WK-IDX-UF) EQUAL WK-CEPV0001-UF
+                 ADD 1 TO WK-TAB-UF-QT(WK-IDX-UF)
+                 MOVE 'S' TO WK-ACHOU-UF
+                 SET WK-IDX-UF TO WK-QT-UF-DISTINTAS
+              END-IF
+              SET WK-IDX-UF UP BY 1
+           END-PERFORM
+
+           IF NOT ACHOU-UF AND WK-QT-UF-DISTINTAS LESS THAN 30
+              ADD 1 TO WK-QT-UF-DISTINTAS
+              SET WK-IDX-UF TO WK-QT-UF-DISTINTAS
+              MOVE WK-CEPV0001-UF TO WK-TAB-UF-SIGLA(WK-IDX-UF)
+              MOVE 1               TO WK-TAB-UF-QT(WK-IDX-UF)
+           END-IF.
+
+      *----------------------------------------------------------------*
+       900000-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           CLOSE CEPVSA01.
+
+      *----------------------------------------------------------------*
+       950000-EMITIR-RESUMO.
+      *----------------------------------------------------------------*
+           SET WK-IDX-UF TO 1
+           PERFORM UNTIL WK-IDX-UF GREATER WK-QT-UF-DISTINTAS
+              PERFORM 960000-EMITIR-LINHA-UF
+              SET WK-IDX-UF UP BY 1
+           END-PERFORM
+
+           MOVE WK-QT-LIDOS        TO WK-REL-LIDOS
+           MOVE WK-QT-SEM-UF       TO WK-REL-SEM-UF
+           MOVE WK-QT-INATIVOS     TO WK-REL-INATIVOS
+           MOVE WK-QT-UF-DISTINTAS TO WK-REL-UF-DIST
+           MOVE WK-QT-UF-ABAIXO-LIM TO WK-REL-UF-ABAIXO
+
+           DISPLAY WK-RELATORIO.
+
+      *----------------------------------------------------------------*
+       960000-EMITIR-LINHA-UF.
+      *----------------------------------------------------------------*
+           MOVE SPACES                       TO WK-LINHA-UF-ALERTA
+           MOVE WK-TAB-UF-SIGLA(WK-IDX-UF)    TO WK-LINHA-UF-SIGLA
+           MOVE WK-TAB-UF-QT(WK-IDX-UF)       TO WK-LINHA-UF-QT
+
+           IF WK-TAB-UF-QT(WK-IDX-UF) LESS THAN WK-LIM-MIN-CEP-UF
+              MOVE '<<< COBERTURA SUSPEITA (ABAIXO DO LIMITE)'
+                   TO WK-LINHA-UF-ALERTA
+              ADD 1 TO WK-QT-UF-ABAIXO-LIM
+           END-IF
+
+           DISPLAY WK-LINHA-UF.
