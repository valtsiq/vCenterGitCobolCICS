@@ -0,0 +1,201 @@
+       CBL CICS('COBOL3') APOST
+      *****************************************************************
+      * PoT para Tivit / Cielo
+      * ----------------------------------------------------------------
+      * Programa.............. CIEBIN03
+      * Tipo    .............. Online
+      * Finalidade ........... manutencao (inclusao/alteracao/
+      *                        desativacao) de registros do VSAM
+      *                        "CIELOBIN", modelado na mesma logica de
+      *                        inclusao com tratamento de chave
+      *                        duplicada usada por CEPCICS3
+      * Transacao CICS  ...... BIN3
+      *
+      *****************************************************************
+       identification division.
+       program-id.    ciebin03.
+       environment    division.
+       configuration  section.
+       data           division.
+       working-storage section.
+      *----------------------------------------------------------------*
+
+       01 w-commarea.
+          03  w-bin-code         PIC  x(0006) VALUE SPACES.
+          03  w-bin-data         PIC  x(0094) VALUE SPACES.
+          03  w-bin-data-red REDEFINES w-bin-data.
+             05  w-bin-range-fim  PIC  x(0006).
+             05  w-bin-descricao  PIC  x(0087).
+             05  w-bin-status     PIC  x(0001).
+                88 w-bin-ativo             VALUE 'A'.
+                88 w-bin-inativo           VALUE 'I'.
+
+       01 w-kep0td-rec.
+          03 w-kep0td-rec-cpy       pic x(100).
+          03 w-kep0td-rec-msg       pic x(060).
+
+      *----------------------------------------------------------------*
+      *   GENERIC WORK VARIABLES                                       *
+      *----------------------------------------------------------------*
+       01 w-eibresp                   PIC S9(9) COMP-5 SYNC.
+       01 w-eibresp2                  PIC S9(9) COMP-5 SYNC.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       linkage section.
+
+       01 dfhcommarea.
+          03  lk-bin-acao        PIC  x(0001).
+             88 lk-bin-inclui             VALUE 'I'.
+             88 lk-bin-altera             VALUE 'A'.
+             88 lk-bin-desativa           VALUE 'D'.
+          03  lk-bin-code        PIC  x(0006).
+          03  lk-bin-data        PIC  x(0094).
+          03  lk-bin-codret      PIC  9(0002).
+          03  lk-bin-msgret      PIC  x(0060).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       procedure division.
+
+      *----------------------------------------------------------------*
+       mainline section.
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+
+           move zeros   to lk-bin-codret
+           move spaces  to lk-bin-msgret
+
+           evaluate true
+              when lk-bin-inclui
+                 perform 100000-INCLUIR-BIN
+              when lk-bin-altera
+                 perform 200000-ALTERAR-BIN
+              when lk-bin-desativa
+                 perform 300000-DESATIVAR-BIN
+              when other
+                 move 99 to lk-bin-codret
+                 move 'Acao invalida - use I/A/D' to lk-bin-msgret
+           end-evaluate
+
+           exec cics return
+           end-exec
+           .
+
+      *----------------------------------------------------------------*
+       100000-INCLUIR-BIN.
+      *----------------------------------------------------------------*
+           move lk-bin-code to w-bin-code
+           move lk-bin-data to w-bin-data
+
+           exec cics write file('CIELOBIN')
+                            ridfld(w-bin-code)
+                            keylength(6)
+                            length(length of w-commarea)
+                            from(w-commarea)
+                            resp(w-eibresp)
+                            resp2(w-eibresp2)
+           end-exec
+
+           if w-eibresp equal dfhresp(duprec)
+                 or w-eibresp equal dfhresp(dupkey)
+              move 1 to lk-bin-codret
+              move 'BIN ja cadastrado - use alteracao' to lk-bin-msgret
+           else
+           if w-eibresp not equal zeros
+              move 2 to lk-bin-codret
+              move 'Erro ao incluir BIN' to lk-bin-msgret
+           else
+              move 'BIN incluido com sucesso' to lk-bin-msgret
+           end-if
+           end-if
+
+           perform 900000-GRAVA-AUDITORIA.
+
+      *----------------------------------------------------------------*
+       200000-ALTERAR-BIN.
+      *----------------------------------------------------------------*
+           move lk-bin-code to w-bin-code
+
+           exec cics read file('CIELOBIN')
+                           ridfld(w-bin-code)
+                           keylength(6)
+                           into(w-commarea)
+                           update
+                           resp(w-eibresp)
+           end-exec
+
+           if w-eibresp not equal zeros
+              move 3 to lk-bin-codret
+              move 'BIN nao encontrado para alteracao' to lk-bin-msgret
+           else
+              move lk-bin-data to w-bin-data
+
+              exec cics rewrite file('CIELOBIN')
+                             from(w-commarea)
+                             length(length of w-commarea)
+                             resp(w-eibresp)
+              end-exec
+
+              if w-eibresp not equal zeros
+                 move 4 to lk-bin-codret
+                 move 'Erro ao alterar BIN' to lk-bin-msgret
+              else
+                 move 'BIN alterado com sucesso' to lk-bin-msgret
+              end-if
+           end-if
+
+           perform 900000-GRAVA-AUDITORIA.
+
+      *----------------------------------------------------------------*
+       300000-DESATIVAR-BIN.
+      *----------------------------------------------------------------*
+           move lk-bin-code to w-bin-code
+
+           exec cics read file('CIELOBIN')
+                           ridfld(w-bin-code)
+                           keylength(6)
+                           into(w-commarea)
+                           update
+                           resp(w-eibresp)
+           end-exec
+
+           if w-eibresp not equal zeros
+              move 5 to lk-bin-codret
+              move 'BIN nao encontrado para desativacao'
+                   to lk-bin-msgret
+           else
+              move 'I' to w-bin-status
+
+              exec cics rewrite file('CIELOBIN')
+                             from(w-commarea)
+                             length(length of w-commarea)
+                             resp(w-eibresp)
+              end-exec
+
+              if w-eibresp not equal zeros
+                 move 6 to lk-bin-codret
+                 move 'Erro ao desativar BIN' to lk-bin-msgret
+              else
+                 move 'BIN desativado com sucesso' to lk-bin-msgret
+              end-if
+           end-if
+
+           perform 900000-GRAVA-AUDITORIA.
+
+      *----------------------------------------------------------------*
+       900000-GRAVA-AUDITORIA.
+      *----------------------------------------------------------------*
+           move spaces         to w-kep0td-rec
+           move w-commarea     to w-kep0td-rec-cpy
+           move lk-bin-msgret  to w-kep0td-rec-msg
+
+           exec cics writeq td queue('BIN3')
+                          from(w-kep0td-rec)
+                          length(length of w-kep0td-rec)
+                          resp(w-eibresp)
+           end-exec.
