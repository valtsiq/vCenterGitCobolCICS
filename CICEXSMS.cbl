@@ -44,6 +44,27 @@
            03  CTE-PROG                PIC  X(008) VALUE 'CICP0307'.
            03  FILLER                  PIC  X(004) VALUE ' ***'.
       *
+      ***  MENSAGEM DE ATIVIDADE GRAVADA NA TD QUEUE('CSTA') - A
+      ***  MESMA FILA DE ATIVIDADE/ERRO QUE O CICP0307 USA, EM VEZ
+      ***  DO KEP0 (EXCLUSIVO DA TRILHA DE AUDITORIA DE CEP)
+      *
+       01  GDA-CSTA-MSG.
+           03  GDA-CSTA-TRAN            PIC  X(004).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-CSTA-PGM             PIC  X(008) VALUE 'CICEXSMS'.
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-CSTA-TXT             PIC  X(024)
+                           VALUE 'TRANSACAO EXTR ACESSADA'.
+      *
+      ***  ULTIMO SNAPSHOT DE STORAGE COLETADO, GRAVADO EM TSQ PROPRIA
+      ***  POR 000200-GRAVA-SNAPSHOT-TS - MESMO PADRAO DE
+      ***  710000-GRAVA-SNAPSHOT-TS DO CICP0307
+      *
+       77  GDA-NM-TS-SNAP              PIC  X(016)
+                                       VALUE 'CICEXSMS_SNAP'.
+       77  GDA-ITEM-SNAP               PIC S9(004) COMP VALUE 1.
+       77  W-EIBRESP                   PIC S9(9) COMP-5 SYNC.
+      *
       *
        77 GDA-QT-ERRO                  PIC S9(009) COMP VALUE ZEROS.
        77 GDA-NR-DIAGNOSTIC            PIC S9(009) COMP VALUE ZEROS.
@@ -386,12 +407,36 @@
            IF EIBRESP NOT EQUAL ZEROS
               GO TO 999999-RETURN
            END-IF.
+      *
+           PERFORM 000200-GRAVA-SNAPSHOT-TS.
+      *
+      *---------------------------------
+       000200-GRAVA-SNAPSHOT-TS.
+      *---------------------------------
+      *
+           EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-SNAP          )
+                     FROM     ( DFHCOMMAREA            )
+                     LENGTH   ( LENGTH OF DFHCOMMAREA  )
+                     ITEM     ( GDA-ITEM-SNAP          )
+                     REWRITE
+                     RESP     ( W-EIBRESP              )
+           END-EXEC.
+      *
+           IF W-EIBRESP EQUAL DFHRESP(QIDERR)
+              EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-SNAP          )
+                        FROM     ( DFHCOMMAREA            )
+                        LENGTH   ( LENGTH OF DFHCOMMAREA  )
+                        ITEM     ( GDA-ITEM-SNAP          )
+                        NOHANDLE
+              END-EXEC
+           END-IF.
       *
        999999-RETURN.
+           MOVE EIBTRNID    TO GDA-CSTA-TRAN.
            exec cics writeq
-                td queue ( 'KEP0' )
-                from     ( CTE-INICIO )
-                length   ( LENGTH OF CTE-INICIO )
+                td queue ( 'CSTA' )
+                from     ( GDA-CSTA-MSG )
+                length   ( LENGTH OF GDA-CSTA-MSG )
                 NOHANDLE
            end-exec
            EXEC CICS RETURN
