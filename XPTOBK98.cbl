@@ -194,6 +194,15 @@
                15    RQ02-CRED-ID-USUARIO-OFW
                                              PIC  X(0008).
                15    FILLER                  PIC  X(0028).
+      ***   SHAPE GENERICA/OVERFLOW - EXTENSIBILIDADE PARA UM TIPO DE
+      ***   CREDENCIAL/PARCEIRO AINDA NAO MAPEADO. USAR
+      ***   ESTA AREA ENQUANTO O TIPO NAO GANHA UM LAYOUT ESTRUTURADO
+      ***   PROPRIO; IdentificacaoTipoCredencial DO TIPO NOVO DEVE SER
+      ***   TRATADO PELO WHEN OTHER EM XPTOBK98 (REJEICAO EXPLICITA),
+      ***   NAO SILENCIOSAMENTE POR UMA DAS SHAPES ACIMA.
+             10      FILLER                  REDEFINES RQ02-CRED-DADOS.
+               15    RQ02-CRED-DADOS-GENERICO
+                                             PIC  X(0060).
              10      FILLER                  PIC  X(0012).
 
            05        RQ02-AREA-CONV.
@@ -241,6 +250,11 @@
                15    RQ02-CONV-ID-CONT-REQ-OFW
                                              PIC  9(0002).
                15    FILLER                  PIC  X(0061).
+      ***   SHAPE GENERICA/OVERFLOW PARA CONVIVENCIA - MESMA LOGICA DA
+      ***   RQ02-CRED-DADOS-GENERICO ACIMA.
+             10      FILLER                  REDEFINES RQ02-CONV-DADOS.
+               15    RQ02-CONV-DADOS-GENERICO
+                                             PIC  X(0120).
              10      FILLER                  PIC  X(0020).
 
            05        FILLER                  PIC  X(0246).
@@ -330,6 +344,32 @@
       *** GENERIC WORK VARIABLES                                     ***
       ***------------------------------------------------------------***
        01 WK-EIB-RCODE                PIC S9(9) COMP-5 SYNC.
+      ***   MENSAGEM DE REJEICAO PARA TIPO DE CREDENCIAL DESCONHECIDO,
+      ***   GRAVADA NA TD QUEUE('CSSL')
+       01 WK-MSG-CSSL.
+          03 WK-MSG-CSSL-TXT          PIC  X(037).
+          03 WK-MSG-CSSL-TIPO         PIC  X(003).
+       01 WK-MSG-CSSL-TIPO-DESC       PIC  X(040)
+              VALUE 'XPTOBK98 TIPO CREDENCIAL DESCONHECIDO: '.
+      ***   CORRELACAO DA GRAVACAO EM TS QUEUE('XPTO9998') COM O
+      ***   MSG-ID/TOD TAMBEM USADOS POR XPTO9999 - BOOK PADRAO DO
+      ***   SHOP, TAMBEM USADO PELO CICP0307/CTLGAPIR
+       77  WK-TIMESTAMP                PIC S9(015) COMP-3 VALUE +0.
+       01  WK-DATA                     PIC  X(010) VALUE SPACES.
+       01  WK-HORA                     PIC  X(008) VALUE SPACES.
+       01  WK-CORRELACAO.
+           COPY CORK0001.
+       01  WK-XPTO9998-WRAP.
+           03 WK-XPTO9998-WRAP-CORR     PIC  X(050).
+           03 WK-XPTO9998-WRAP-DADOS    PIC  X(3500).
+      ***   REJEICAO POR AREA DE NEGOCIO DECLARADA MAIOR QUE A
+      ***   CAPACIDADE FIXA DE RQ02-AREA-NEG, GRAVADA NA TD
+      ***   QUEUE('CSSL')
+       01 WK-MSG-CSSL-TAM.
+          03 WK-MSG-CSSL-TAM-TXT       PIC  X(040).
+          03 WK-MSG-CSSL-TAM-MSGID     PIC  X(032).
+       01 WK-MSG-CSSL-TAM-DESC         PIC  X(040)
+              VALUE 'XPTOBK98 TAMANHOAREANEGOCIO EXCEDE MSGID'.
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -352,6 +392,27 @@
            MOVE IdentificacaoTipoCredencial TO RQ02-CRED-ID-TP-CRE
            MOVE sessao                      TO RQ02-CRED-SESSAO
 
+      ***  VALIDA QUE O TAMANHO DECLARADO PELO CHAMADOR PARA A AREA DE
+      ***  NEGOCIO (tamanhoAreaNegocio) CABE NA CAPACIDADE FIXA DE
+      ***  RQ02-AREA-NEG (3500) ANTES DE QUALQUER MOVE - REJEITA
+      ***  EXPLICITAMENTE EM VEZ DE SEGUIR COM UM MOVE QUE TRUNCARIA
+      ***  SILENCIOSAMENTE O PAYLOAD
+           IF RQ02-CONT-TAM-AREA-NEG NOT NUMERIC
+           OR RQ02-CONT-TAM-AREA-NEG > LENGTH OF RQ02-NEG-DADOS
+              MOVE WK-MSG-CSSL-TAM-DESC TO WK-MSG-CSSL-TAM
+              MOVE RQ02-REQU-MSG-ID     TO WK-MSG-CSSL-TAM-MSGID
+
+              EXEC CICS WRITEQ TD QUEUE('CSSL')
+                        FROM(WK-MSG-CSSL-TAM)
+                        LENGTH(LENGTH OF WK-MSG-CSSL-TAM)
+                        RESP(WK-EIB-RCODE)
+                        NOHANDLE
+              END-EXEC
+
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF
+
            EVALUATE IdentificacaoTipoCredencial
                WHEN 'ADQ'
                  MOVE adquirencia    to RQ02-CRED-DADOS
@@ -367,13 +428,55 @@
                WHEN 'OFW'
                  MOVE ofw            to RQ02-CRED-DADOS
                  MOVE convivenciaOfw to RQ02-CONV-DADOS
+               WHEN OTHER
+      ***   TIPO DE CREDENCIAL DESCONHECIDO - REJEITA EXPLICITAMENTE
+      ***   EM VEZ DE DEIXAR CAIR SILENCIOSAMENTE EM UMA DAS SHAPES
+      ***   ACIMA. GRAVA O CODIGO RECEBIDO NA TD QUEUE('CSSL') - MESMO
+      ***   LOG DE DIAGNOSTICO USADO PELO VSRS0000/VSRSMAIN/MQCPLTPI -
+      ***   E NAO CHAMA XPTO9999.
+                 MOVE WK-MSG-CSSL-TIPO-DESC TO WK-MSG-CSSL
+                 MOVE IdentificacaoTipoCredencial
+                                     TO WK-MSG-CSSL-TIPO
+
+                 EXEC CICS WRITEQ TD QUEUE('CSSL')
+                           FROM(WK-MSG-CSSL)
+                           LENGTH(LENGTH OF WK-MSG-CSSL)
+                           RESP(WK-EIB-RCODE)
+                           NOHANDLE
+                 END-EXEC
+
+                 EXEC CICS RETURN
+                 END-EXEC
            END-EVALUATE
 
            MOVE  dados         TO    RQ02-AREA-NEG
 
+      ***  MESMA CORRELACAO (MSG-ID + TOD) USADA PELAS GRAVACOES DE
+      ***  XPTO9999 EM TS QUEUE('XPTO9999'), PARA RASTREAR A CHAMADA
+      ***  SAFRA-DRIVER PONTA A PONTA NOS DOIS PROGRAMAS
+           EXEC CICS ASKTIME
+                     ABSTIME ( WK-TIMESTAMP )
+                     NOHANDLE
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                     ABSTIME     ( WK-TIMESTAMP )
+                     DDMMYYYY    ( WK-DATA )
+                     DATESEP     ( '.' )
+                     TIME        ( WK-HORA )
+                     TIMESEP     ( ':' )
+                     NOHANDLE
+           END-EXEC
+
+           MOVE RQ02-REQU-MSG-ID   TO WK-CORR-MSG-ID
+           MOVE WK-DATA            TO WK-CORR-DATA
+           MOVE WK-HORA            TO WK-CORR-HORA
+           MOVE WK-CORRELACAO      TO WK-XPTO9998-WRAP-CORR
+           MOVE dados              TO WK-XPTO9998-WRAP-DADOS
+
            EXEC CICS WRITEQ TS QUEUE('XPTO9998')
-                     FROM(dados)
-                     LENGTH(3500)
+                     FROM(WK-XPTO9998-WRAP)
+                     LENGTH(50 + 3500)
            END-EXEC
 
            EXEC CICS LINK PROGRAM('XPTO9999')
