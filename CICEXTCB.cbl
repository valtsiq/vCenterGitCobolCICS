@@ -44,6 +44,15 @@
            03  CTE-PROG                PIC  X(008) VALUE 'CICP0307'.
            03  FILLER                  PIC  X(004) VALUE ' ***'.
       *
+      ***  ULTIMO SNAPSHOT DE DISPATCHER COLETADO, GRAVADO EM TSQ
+      ***  PROPRIA POR 000200-GRAVA-SNAPSHOT-TS - MESMO PADRAO DE
+      ***  710000-GRAVA-SNAPSHOT-TS DO CICP0307
+      *
+       77  GDA-NM-TS-SNAP              PIC  X(016)
+                                       VALUE 'CICEXTCB_SNAP'.
+       77  GDA-ITEM-SNAP               PIC S9(004) COMP VALUE 1.
+       77  W-EIBRESP                   PIC S9(9) COMP-5 SYNC.
+      *
       *
        77 GDA-QT-ERRO                  PIC S9(009) COMP VALUE ZEROS.
        77 GDA-NR-DIAGNOSTIC            PIC S9(009) COMP VALUE ZEROS.
@@ -395,6 +404,29 @@
            IF EIBRESP NOT EQUAL ZEROS
               GO TO 999999-RETURN
            END-IF.
+      *
+           PERFORM 000200-GRAVA-SNAPSHOT-TS.
+      *
+      *---------------------------------
+       000200-GRAVA-SNAPSHOT-TS.
+      *---------------------------------
+      *
+           EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-SNAP          )
+                     FROM     ( DFHCOMMAREA            )
+                     LENGTH   ( LENGTH OF DFHCOMMAREA  )
+                     ITEM     ( GDA-ITEM-SNAP          )
+                     REWRITE
+                     RESP     ( W-EIBRESP              )
+           END-EXEC.
+      *
+           IF W-EIBRESP EQUAL DFHRESP(QIDERR)
+              EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS-SNAP          )
+                        FROM     ( DFHCOMMAREA            )
+                        LENGTH   ( LENGTH OF DFHCOMMAREA  )
+                        ITEM     ( GDA-ITEM-SNAP          )
+                        NOHANDLE
+              END-EXEC
+           END-IF.
       *
        999999-RETURN.
            EXEC CICS RETURN
