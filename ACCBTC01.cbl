@@ -0,0 +1,239 @@
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. ACC
+      * Programa.............. ACCBTC01
+      * Tipo    .............. Batch
+      * Finalidade ........... browse sequencial completo do VSAM
+      *                        "ACCM1VSA" (mesmo arquivo lido pelo
+      *                        PROD0001 online) produzindo, para cada
+      *                        conta/ano cadastrado, um registro de
+      *                        extrato anual no formato da area de
+      *                        comunicacao ACCM1CM (CODUSU/ANO/
+      *                        MES01..12/VAL01..12/CODRET/MSGRET) -
+      *                        ate aqui este layout so era usado pelo
+      *                        PROD0001 com dados de teste, sem um
+      *                        produtor real de extrato
+      * DSnames .............. B090290.ACCM1VSA (entrada)
+      *                        B090290.ACCRPT01 (saida - PDS de
+      *                        extratos, um registro por conta/ano)
+      * JOB def cluster ...... B090290.LIB.JCL(ACCDFCLU)
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCBTC01.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ACCM1VSA  ASSIGN TO ACCM1VSA
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS WK-ACCM1V-CHAVE
+                  FILE STATUS  IS WK-FS-ACCM1VSA.
+
+           SELECT ACCRPT01   ASSIGN TO ACCRPT01
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WK-FS-ACCRPT01.
+
+       DATA           DIVISION.
+       FILE SECTION.
+       FD  ACCM1VSA.
+       01  WK-ACCM1VSA-REC.
+           05 WK-ACCM1V-CHAVE.
+              10 WK-ACCM1V-CODUSU        PIC  X(003).
+              10 WK-ACCM1V-ANO           PIC  X(004).
+           05 WK-ACCM1V-MES01            PIC  X(003).
+           05 WK-ACCM1V-VAL01            PIC  X(012).
+           05 WK-ACCM1V-MES02            PIC  X(003).
+           05 WK-ACCM1V-VAL02            PIC  X(012).
+           05 WK-ACCM1V-MES03            PIC  X(003).
+           05 WK-ACCM1V-VAL03            PIC  X(012).
+           05 WK-ACCM1V-MES04            PIC  X(003).
+           05 WK-ACCM1V-VAL04            PIC  X(012).
+           05 WK-ACCM1V-MES05            PIC  X(003).
+           05 WK-ACCM1V-VAL05            PIC  X(012).
+           05 WK-ACCM1V-MES06            PIC  X(003).
+           05 WK-ACCM1V-VAL06            PIC  X(012).
+           05 WK-ACCM1V-MES07            PIC  X(003).
+           05 WK-ACCM1V-VAL07            PIC  X(012).
+           05 WK-ACCM1V-MES08            PIC  X(003).
+           05 WK-ACCM1V-VAL08            PIC  X(012).
+           05 WK-ACCM1V-MES09            PIC  X(003).
+           05 WK-ACCM1V-VAL09            PIC  X(012).
+           05 WK-ACCM1V-MES10            PIC  X(003).
+           05 WK-ACCM1V-VAL10            PIC  X(012).
+           05 WK-ACCM1V-MES11            PIC  X(003).
+           05 WK-ACCM1V-VAL11            PIC  X(012).
+           05 WK-ACCM1V-MES12            PIC  X(003).
+           05 WK-ACCM1V-VAL12            PIC  X(012).
+
+      *----------------------------------------------------------------*
+      *   REGISTRO DE SAIDA NO FORMATO DA AREA ACCM1CM (SEM O          *
+      *   ENVELOPE REST/JSON ACC-SEG-01-AREA, QUE SO FAZ SENTIDO NA    *
+      *   COMMAREA ONLINE)                                             *
+      *----------------------------------------------------------------*
+       FD  ACCRPT01
+           RECORDING MODE IS F.
+       01  WK-EXTRATO-REC.
+           05 WK-EXT-CODUSU               PIC  X(003).
+           05 WK-EXT-ANO                  PIC  X(004).
+           05 WK-EXT-MES01                PIC  X(003).
+           05 WK-EXT-VAL01                PIC  X(012).
+           05 WK-EXT-MES02                PIC  X(003).
+           05 WK-EXT-VAL02                PIC  X(012).
+           05 WK-EXT-MES03                PIC  X(003).
+           05 WK-EXT-VAL03                PIC  X(012).
+           05 WK-EXT-MES04                PIC  X(003).
+           05 WK-EXT-VAL04                PIC  X(012).
+           05 WK-EXT-MES05                PIC  X(003).
+           05 WK-EXT-VAL05                PIC  X(012).
+           05 WK-EXT-MES06                PIC  X(003).
+           05 WK-EXT-VAL06                PIC  X(012).
+           05 WK-EXT-MES07                PIC  X(003).
+           05 WK-EXT-VAL07                PIC  X(012).
+           05 WK-EXT-MES08                PIC  X(003).
+           05 WK-EXT-VAL08                PIC  X(012).
+           05 WK-EXT-MES09                PIC  X(003).
+           05 WK-EXT-VAL09                PIC  X(012).
+           05 WK-EXT-MES10                PIC  X(003).
+           05 WK-EXT-VAL10                PIC  X(012).
+           05 WK-EXT-MES11                PIC  X(003).
+           05 WK-EXT-VAL11                PIC  X(012).
+           05 WK-EXT-MES12                PIC  X(003).
+           05 WK-EXT-VAL12                PIC  X(012).
+           05 WK-EXT-CODRET               PIC  9(002).
+           05 WK-EXT-MSGRET               PIC  X(079).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WK-FS-ACCM1VSA                    PIC  X(002) VALUE '00'.
+       01 WK-FS-ACCRPT01                    PIC  X(002) VALUE '00'.
+       01 WK-FIM-ARQUIVO                    PIC  X(001) VALUE 'N'.
+           88 FIM-ARQUIVO                               VALUE 'S'.
+
+       01 WK-CONTADORES.
+          05 WK-QT-LIDOS                    PIC  9(009) VALUE ZEROS.
+          05 WK-QT-EXTRATOS                 PIC  9(009) VALUE ZEROS.
+
+       01 WK-RELATORIO.
+          05 FILLER           PIC X(033) VALUE
+             'ACCBTC01 - EXTRATO DO ACCM1VSA  '.
+          05 FILLER           PIC X(020) VALUE
+             'CONTAS LIDAS........'.
+          05 WK-REL-LIDOS     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'EXTRATOS EMITIDOS...'.
+          05 WK-REL-EXTRATOS  PIC ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL.
+      *----------------------------------------------------------------*
+           PERFORM 100000-ABRIR-ARQUIVOS
+           PERFORM 150000-LER-ACCM1VSA
+           PERFORM 200000-PROCESSAR-CONTA
+                   UNTIL FIM-ARQUIVO
+           PERFORM 900000-FECHAR-ARQUIVOS
+           PERFORM 950000-EMITIR-RESUMO
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       100000-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT  ACCM1VSA
+           OPEN OUTPUT ACCRPT01
+
+           IF WK-FS-ACCM1VSA NOT EQUAL '00'
+              DISPLAY 'ACCBTC01 - ERRO AO ABRIR ACCM1VSA FS='
+                      WK-FS-ACCM1VSA
+              MOVE 'S' TO WK-FIM-ARQUIVO
+           END-IF
+
+           IF WK-FS-ACCRPT01 NOT EQUAL '00'
+              DISPLAY 'ACCBTC01 - ERRO AO ABRIR ACCRPT01 FS='
+                      WK-FS-ACCRPT01
+              MOVE 'S' TO WK-FIM-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       150000-LER-ACCM1VSA.
+      *----------------------------------------------------------------*
+           IF NOT FIM-ARQUIVO
+              READ ACCM1VSA NEXT RECORD
+
+              EVALUATE WK-FS-ACCM1VSA
+                 WHEN '00'
+                    ADD 1 TO WK-QT-LIDOS
+                 WHEN '10'
+                    MOVE 'S' TO WK-FIM-ARQUIVO
+                 WHEN OTHER
+                    DISPLAY 'ACCBTC01 - ERRO DE LEITURA FS='
+                            WK-FS-ACCM1VSA
+                    MOVE 'S' TO WK-FIM-ARQUIVO
+              END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       200000-PROCESSAR-CONTA.
+      *----------------------------------------------------------------*
+           MOVE WK-ACCM1V-CODUSU    TO WK-EXT-CODUSU
+           MOVE WK-ACCM1V-ANO       TO WK-EXT-ANO
+           MOVE WK-ACCM1V-MES01     TO WK-EXT-MES01
+           MOVE WK-ACCM1V-VAL01     TO WK-EXT-VAL01
+           MOVE WK-ACCM1V-MES02     TO WK-EXT-MES02
+           MOVE WK-ACCM1V-VAL02     TO WK-EXT-VAL02
+           MOVE WK-ACCM1V-MES03     TO WK-EXT-MES03
+           MOVE WK-ACCM1V-VAL03     TO WK-EXT-VAL03
+           MOVE WK-ACCM1V-MES04     TO WK-EXT-MES04
+           MOVE WK-ACCM1V-VAL04     TO WK-EXT-VAL04
+           MOVE WK-ACCM1V-MES05     TO WK-EXT-MES05
+           MOVE WK-ACCM1V-VAL05     TO WK-EXT-VAL05
+           MOVE WK-ACCM1V-MES06     TO WK-EXT-MES06
+           MOVE WK-ACCM1V-VAL06     TO WK-EXT-VAL06
+           MOVE WK-ACCM1V-MES07     TO WK-EXT-MES07
+           MOVE WK-ACCM1V-VAL07     TO WK-EXT-VAL07
+           MOVE WK-ACCM1V-MES08     TO WK-EXT-MES08
+           MOVE WK-ACCM1V-VAL08     TO WK-EXT-VAL08
+           MOVE WK-ACCM1V-MES09     TO WK-EXT-MES09
+           MOVE WK-ACCM1V-VAL09     TO WK-EXT-VAL09
+           MOVE WK-ACCM1V-MES10     TO WK-EXT-MES10
+           MOVE WK-ACCM1V-VAL10     TO WK-EXT-VAL10
+           MOVE WK-ACCM1V-MES11     TO WK-EXT-MES11
+           MOVE WK-ACCM1V-VAL11     TO WK-EXT-VAL11
+           MOVE WK-ACCM1V-MES12     TO WK-EXT-MES12
+           MOVE WK-ACCM1V-VAL12     TO WK-EXT-VAL12
+           MOVE ZEROES              TO WK-EXT-CODRET
+           MOVE 'Tudo certinho'     TO WK-EXT-MSGRET
+
+           WRITE WK-EXTRATO-REC
+
+           IF WK-FS-ACCRPT01 EQUAL '00'
+              ADD 1 TO WK-QT-EXTRATOS
+           ELSE
+              DISPLAY 'ACCBTC01 - ERRO DE GRAVACAO FS='
+                      WK-FS-ACCRPT01
+                      ' CODUSU=' WK-ACCM1V-CODUSU
+                      ' ANO='    WK-ACCM1V-ANO
+           END-IF
+
+           PERFORM 150000-LER-ACCM1VSA.
+
+      *----------------------------------------------------------------*
+       900000-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           CLOSE ACCM1VSA
+           CLOSE ACCRPT01.
+
+      *----------------------------------------------------------------*
+       950000-EMITIR-RESUMO.
+      *----------------------------------------------------------------*
+           MOVE WK-QT-LIDOS       TO WK-REL-LIDOS
+           MOVE WK-QT-EXTRATOS    TO WK-REL-EXTRATOS
+
+           DISPLAY WK-RELATORIO.
