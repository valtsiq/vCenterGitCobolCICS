@@ -0,0 +1,163 @@
+       CBL CICS('COBOL3') APOST
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. CEP
+      * Programa.............. CEPCICS5
+      * Tipo    .............. Online
+      * Finalidade ........... relatorio de cobertura: drena a trilha
+      *                        de auditoria gravada pelo CEPCICS1 na
+      *                        TS QUEUE "CEPCICS1" (uma entrada por
+      *                        pesquisa) e separa os CEPs que outros
+      *                        sistemas pesquisaram e NAO encontraram
+      *                        (WK-AUD-ACHOU = 'N'), gravando-os na
+      *                        TS QUEUE "CEPNAOACH" para que a lacuna
+      *                        no VSAM "CEPVSA01" seja fechada antes
+      *                        da proxima pesquisa falhar em producao.
+      *                        Complementa o relatorio de cobertura
+      *                        por UF do job batch CEPBTC02
+      * Transacao CICS  ...... KEP5
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEPCICS5.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       DATA           DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *   MESMO LAYOUT DE WK-AUD-REC GRAVADO PELO CEPCICS1 EM
+      *   WRITEQ TS QUEUE('CEPCICS1') - MANTER OS DOIS SINCRONIZADOS
+      *----------------------------------------------------------------*
+       01 WK-AUD-REC.
+          05 WK-AUD-TASKNUM                PIC S9(7) COMP-3.
+          05 WK-AUD-TERMID                 PIC  X(004).
+          05 WK-AUD-DATE                   PIC S9(7) COMP-3.
+          05 WK-AUD-TIME                   PIC S9(7) COMP-3.
+          05 WK-AUD-CEP                    PIC  X(008).
+          05 WK-AUD-ACHOU                  PIC  X(001).
+          05 WK-AUD-CIDADE                 PIC  X(030).
+      *----------------------------------------------------------------*
+       01 WK-LINHA-NAOACH.
+          05 FILLER                        PIC  X(016) VALUE
+             'KEP5 CEP.......='.
+          05 WK-LINHA-NAOACH-CEP           PIC  X(008).
+          05 FILLER                        PIC  X(016) VALUE
+             ' TASK..........='.
+          05 WK-LINHA-NAOACH-TASKNUM       PIC  9(007).
+          05 FILLER                        PIC  X(011) VALUE
+             ' TERM...='.
+          05 WK-LINHA-NAOACH-TERMID        PIC  X(004).
+
+       01 WK-LINHA-RESUMO.
+          05 FILLER                        PIC  X(024) VALUE
+             'CEPCICS5 COBERTURA CEP '.
+          05 FILLER                        PIC  X(017) VALUE
+             'AUDITADOS......'.
+          05 WK-RESUMO-QT-AUD              PIC ZZZZZZZZ9.
+          05 FILLER                        PIC  X(017) VALUE
+             ' NAO ENCONTRADOS='.
+          05 WK-RESUMO-QT-NAOACH           PIC ZZZZZZZZ9.
+      *----------------------------------------------------------------*
+      *   GENERIC WORK VARIABLES                                       *
+      *----------------------------------------------------------------*
+       77 WK-ITEM-AUD                      PIC S9(004) COMP VALUE 1.
+       77 WK-EIBRESP-AUD                   PIC S9(009) COMP-5 SYNC.
+       77 WK-QT-AUD                        PIC S9(009) COMP VALUE ZEROS.
+       77 WK-QT-NAOACH                     PIC S9(009) COMP VALUE ZEROS.
+       77 WK-EIBRESP-DEL                   PIC S9(009) COMP-5 SYNC.
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                      PIC X(1).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      ***  LIMPA A TSQ DE SAIDA DESTE RELATORIO ANTES DE REGRAVAR - SEM
+      ***  ISTO CADA DISPARO DA KEP5 IRIA SE ACUMULANDO EM CIMA DA
+      ***  SAIDA DO DISPARO ANTERIOR (BOOK PADRAO DO SHOP, VIDE
+      ***  XPTO9999)
+           EXEC CICS DELETEQ TS QUEUE ( 'CEPNAOACH'          )
+                     RESP   ( WK-EIBRESP-DEL       )
+           END-EXEC
+
+           MOVE 1 TO WK-ITEM-AUD
+
+           EXEC CICS READQ TS QUEUE ( 'CEPCICS1'           )
+                     INTO   ( WK-AUD-REC           )
+                     LENGTH ( LENGTH OF WK-AUD-REC  )
+                     ITEM   ( WK-ITEM-AUD           )
+                     RESP   ( WK-EIBRESP-AUD        )
+           END-EXEC
+
+           PERFORM 100000-DRENA-AUDITORIA
+                   UNTIL WK-EIBRESP-AUD NOT EQUAL ZEROS
+
+           PERFORM 900000-EMITE-RESUMO
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+       100000-DRENA-AUDITORIA  SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WK-QT-AUD
+           ADD 1 TO WK-ITEM-AUD
+           IF WK-AUD-ACHOU EQUAL 'N'
+              ADD 1 TO WK-QT-NAOACH
+              PERFORM 110000-GRAVA-NAOACH
+           END-IF.
+
+           EXEC CICS READQ TS QUEUE ( 'CEPCICS1'           )
+                     INTO   ( WK-AUD-REC           )
+                     LENGTH ( LENGTH OF WK-AUD-REC  )
+                     ITEM   ( WK-ITEM-AUD           )
+                     RESP   ( WK-EIBRESP-AUD        )
+           END-EXEC.
+
+       100099-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       110000-GRAVA-NAOACH  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WK-AUD-CEP            TO WK-LINHA-NAOACH-CEP
+           MOVE WK-AUD-TASKNUM        TO WK-LINHA-NAOACH-TASKNUM
+           MOVE WK-AUD-TERMID         TO WK-LINHA-NAOACH-TERMID
+
+           EXEC CICS WRITEQ TS QUEUE ( 'CEPNAOACH'           )
+                     FROM   ( WK-LINHA-NAOACH        )
+                     LENGTH ( LENGTH OF WK-LINHA-NAOACH )
+                     NOHANDLE
+           END-EXEC.
+
+       110099-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       900000-EMITE-RESUMO  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WK-QT-AUD      TO WK-RESUMO-QT-AUD
+           MOVE WK-QT-NAOACH   TO WK-RESUMO-QT-NAOACH
+
+           EXEC CICS WRITEQ TD QUEUE ( 'KEP0'               )
+                     FROM   ( WK-LINHA-RESUMO       )
+                     LENGTH ( LENGTH OF WK-LINHA-RESUMO )
+                     NOHANDLE
+           END-EXEC.
+
+       900099-SAI.
+           EXIT.
