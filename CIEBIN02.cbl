@@ -13,11 +13,21 @@
        01 w-commarea.
           03  w-bin-code         PIC  x(0006) VALUE SPACES.
           03  w-bin-data         PIC  x(0094) VALUE SPACES.
+          03  w-bin-data-red REDEFINES w-bin-data.
+             05  w-bin-range-fim  PIC  x(0006).
+             05  w-bin-descricao  PIC  x(0087).
+             05  w-bin-status     PIC  x(0001).
+                88 w-bin-ativo             VALUE 'A'.
+                88 w-bin-inativo           VALUE 'I'.
 
       *----------------------------------------------------------------*
       *   GENERIC WORK VARIABLES                                       *
       *----------------------------------------------------------------*
        01 w-eibresp                   PIC S9(9) COMP-5 SYNC.
+       01 w-achou-faixa                PIC  x(001) VALUE 'N'.
+          88 achou-faixa                           VALUE 'S'.
+       01 w-bin-code-pedido            PIC  x(0006).
+       01 w-bin-code-browse            PIC  x(0006).
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -50,9 +60,27 @@
                           resp(w-eibresp)
            end-exec
 
+           if w-eibresp equal zeros
+              and w-bin-inativo
+      *   Faixa desativada - responde como se nao existisse, deixando
+      *   200000-PESQUISAR-FAIXA tentar achar uma faixa ativa cobrindo
+      *   o codigo pedido
+              move 9 to w-eibresp
+           end-if
+
            if w-eibresp not equal zeros
-              move 'Codigo BIN nao registrado       '
-                   to w-bin-data
+      *----------------------------------------------------------------*
+      *    Nao achou pelo codigo exato; tenta localizar uma faixa      *
+      *    cujo registro-inicio seja menor ou igual ao codigo pedido   *
+      *    (browse GTEQ seguido de READPREV para achar o inicio da     *
+      *    faixa, com o fim da faixa gravado em w-bin-range-fim)       *
+      *----------------------------------------------------------------*
+              perform 200000-PESQUISAR-FAIXA
+
+              if not achou-faixa
+                 move 'Codigo BIN nao registrado       '
+                      to w-bin-data
+              end-if
            end-if
 
            move w-commarea to dfhcommarea
@@ -61,4 +89,46 @@
            end-exec
 
            exit
-           .
\ No newline at end of file
+           .
+
+      *----------------------------------------------------------------*
+       200000-PESQUISAR-FAIXA.
+      *----------------------------------------------------------------*
+           move 'N'          to w-achou-faixa
+           move w-bin-code   to w-bin-code-pedido
+           move w-bin-code   to w-bin-code-browse
+
+           exec cics startbr file('CIELOBIN')
+                             ridfld(w-bin-code-browse)
+                             keylength(6)
+                             gteq
+                             resp(w-eibresp)
+           end-exec
+
+      *----------------------------------------------------------------*
+      *    NOTFND aqui so quer dizer que nao ha chave >= a pedida, ou   *
+      *    seja, o codigo pedido cai depois do inicio da ultima faixa   *
+      *    cadastrada - o browse ainda fica posicionado ao final do    *
+      *    arquivo, permitindo o READPREV abaixo achar essa ultima     *
+      *    faixa normalmente                                           *
+      *----------------------------------------------------------------*
+           if w-eibresp equal zeros
+              or w-eibresp equal dfhresp(notfnd)
+              exec cics readprev file('CIELOBIN')
+                             into(w-commarea)
+                             ridfld(w-bin-code-browse)
+                             keylength(6)
+                             resp(w-eibresp)
+              end-exec
+
+              exec cics endbr file('CIELOBIN')
+              end-exec
+
+              if w-eibresp equal zeros
+                 if w-bin-code     not greater than w-bin-code-pedido
+                    and w-bin-range-fim not less than w-bin-code-pedido
+                    and w-bin-ativo
+                    move 'S' to w-achou-faixa
+                 end-if
+              end-if
+           end-if.
\ No newline at end of file
