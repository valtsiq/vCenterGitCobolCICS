@@ -0,0 +1,149 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CICP0309
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : MANUTENCAO DA JANELA DE COLETA DO CICP0307
+      *             (TRANSACAO SC0M) - ATUALIZA GDA-HR-INC/GDA-HR-FIM/
+      *             GDA-ITVL/GDA-ITVL-2 GRAVADOS NA TSQ CICP0307_SC0I,
+      *             COM VALIDACAO, SEM PRECISAR APAGAR/RECRIAR A FILA
+      *             TEMPORARIA NEM REINICIAR A REGIAO
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICP0309.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  GDA-NM-TS                   PIC  X(016)
+                                       VALUE 'CICP0307_SC0I'.
+       77  GDA-ITEM                    PIC S9(004) COMP VALUE 1.
+      *
+      *** MESMO LAYOUT DA TSQ USADO PELO CICP0307 EM
+      *** 000020-TRATA-NOVO-START - MANTER OS DOIS SINCRONIZADOS
+      *
+       01 GDA-TS-QUEUE                 PIC  X(094) VALUE SPACES.
+       01 REDEFINES GDA-TS-QUEUE.
+          03 GDA-TX-1                  PIC  X(015)
+                                       VALUE 'Intervalo dia: '.
+          03 GDA-HR-INC                PIC  9(002).
+          03 GDA-TX-2                  PIC  X(004) VALUE ' as '.
+          03 GDA-HR-FIM                PIC  9(002).
+          03 GDA-TX-3                  PIC  X(011)
+                                       VALUE ' Schedule: '.
+          03 GDA-ITVL                  PIC  9(006).
+          03 GDA-TX-4                  PIC  X(039)
+             VALUE ' (HHMMSS) - Demais horarios, Schedule: '.
+          03 GDA-ITVL-2                PIC  9(006).
+          03 GDA-TX-5                  PIC  X(009) VALUE ' (HHMMSS)'.
+      *----------------------------------------------------------------*
+      *   GENERIC WORK VARIABLES                                       *
+      *----------------------------------------------------------------*
+       01 w-eibresp                    PIC S9(9) COMP-5 SYNC.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+          03  LK-SC0M-HR-INC           PIC  9(002).
+          03  LK-SC0M-HR-FIM           PIC  9(002).
+          03  LK-SC0M-ITVL             PIC  9(006).
+          03  LK-SC0M-ITVL-2           PIC  9(006).
+          03  LK-SC0M-CODRET           PIC  9(002).
+          03  LK-SC0M-MSGRET           PIC  X(060).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS   TO LK-SC0M-CODRET
+           MOVE SPACES  TO LK-SC0M-MSGRET
+
+           PERFORM 100000-VALIDAR-JANELA.
+
+           IF LK-SC0M-CODRET EQUAL ZEROS
+              PERFORM 200000-ATUALIZAR-JANELA
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+       100000-VALIDAR-JANELA.
+      *----------------------------------------------------------------*
+           IF LK-SC0M-HR-INC NOT NUMERIC
+           OR LK-SC0M-HR-FIM NOT NUMERIC
+           OR LK-SC0M-ITVL   NOT NUMERIC
+           OR LK-SC0M-ITVL-2 NOT NUMERIC
+              MOVE 1 TO LK-SC0M-CODRET
+              MOVE 'Campos devem ser numericos' TO LK-SC0M-MSGRET
+           ELSE
+           IF LK-SC0M-HR-INC GREATER 23
+           OR LK-SC0M-HR-FIM GREATER 23
+              MOVE 2 TO LK-SC0M-CODRET
+              MOVE 'Hora deve estar entre 00 e 23' TO LK-SC0M-MSGRET
+           ELSE
+           IF LK-SC0M-HR-INC NOT LESS LK-SC0M-HR-FIM
+              MOVE 3 TO LK-SC0M-CODRET
+              MOVE 'Hora inicial deve ser menor que a final'
+                   TO LK-SC0M-MSGRET
+           ELSE
+           IF LK-SC0M-ITVL EQUAL ZEROS
+           OR LK-SC0M-ITVL-2 EQUAL ZEROS
+              MOVE 4 TO LK-SC0M-CODRET
+              MOVE 'Schedule (HHMMSS) nao pode ser zero'
+                   TO LK-SC0M-MSGRET
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       200000-ATUALIZAR-JANELA.
+      *----------------------------------------------------------------*
+           MOVE LK-SC0M-HR-INC   TO GDA-HR-INC
+           MOVE LK-SC0M-HR-FIM   TO GDA-HR-FIM
+           MOVE LK-SC0M-ITVL     TO GDA-ITVL
+           MOVE LK-SC0M-ITVL-2   TO GDA-ITVL-2
+
+           EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS             )
+                     FROM     ( GDA-TS-QUEUE          )
+                     LENGTH   ( LENGTH OF GDA-TS-QUEUE )
+                     ITEM     ( GDA-ITEM               )
+                     REWRITE
+                     RESP     ( W-EIBRESP              )
+           END-EXEC
+
+           IF W-EIBRESP EQUAL DFHRESP(QIDERR)
+              EXEC CICS WRITEQ TS QUEUE ( GDA-NM-TS             )
+                        FROM     ( GDA-TS-QUEUE          )
+                        LENGTH   ( LENGTH OF GDA-TS-QUEUE )
+                        ITEM     ( GDA-ITEM               )
+                        RESP     ( W-EIBRESP              )
+              END-EXEC
+           END-IF
+
+           IF W-EIBRESP NOT EQUAL ZEROS
+              MOVE 5 TO LK-SC0M-CODRET
+              MOVE 'Erro ao gravar TSQ CICP0307_SC0I'
+                   TO LK-SC0M-MSGRET
+           ELSE
+              MOVE 'Janela de coleta atualizada com sucesso'
+                   TO LK-SC0M-MSGRET
+           END-IF.
