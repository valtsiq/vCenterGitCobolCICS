@@ -0,0 +1,362 @@
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. CIC - CICS
+      * Programa.............. CICP0313
+      * Tipo    .............. Batch
+      * Finalidade ........... conciliacao noturna entre a contagem de
+      *                        estatisticas que o coletor online
+      *                        CICP0307 julga ter enfileirado com
+      *                        sucesso na fila MQ (extrato de
+      *                        GDA-CKPT-QT-ENVIADOS, gravado por
+      *                        CICP0307 na TSQ CICP0307_CKPT a cada
+      *                        passada) e a contagem que o job batch
+      *                        CICP0308, do lado consumidor da mesma
+      *                        fila, efetivamente recebeu - CICP0308
+      *                        nao faz parte deste extrato (roda fora
+      *                        deste subsistema), entao sua contagem
+      *                        chega aqui como um segundo arquivo de
+      *                        interface, no mesmo espirito do extrato
+      *                        de entrada que CEPBTC01 le do lado de
+      *                        fora
+      * DSnames .............. B090290.CICP0307.CONTAGEM (enviado)
+      *                        B090290.CICP0308.CONTAGEM (recebido)
+      * JOB def cluster ...... B090290.LIB.JCL(CICP0313)
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CICP0313.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ENVIADOS  ASSIGN TO ENVIADOS
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FS-ENVIADOS.
+
+           SELECT RECEBIDOS ASSIGN TO RECEBIDOS
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FS-RECEBIDOS.
+
+       DATA           DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *   EXTRATO DO LADO CICP0307 (APPLID;DATA;QT-ENVIADOS)           *
+      *----------------------------------------------------------------*
+       FD  ENVIADOS
+           RECORDING MODE IS F.
+       01  WK-ENVIADOS-REC                  PIC  X(080).
+
+      *----------------------------------------------------------------*
+      *   EXTRATO DO LADO CICP0308 (APPLID;DATA;QT-RECEBIDOS)          *
+      *----------------------------------------------------------------*
+       FD  RECEBIDOS
+           RECORDING MODE IS F.
+       01  WK-RECEBIDOS-REC                 PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WK-FS-ENVIADOS                    PIC  X(002) VALUE '00'.
+       01 WK-FS-RECEBIDOS                   PIC  X(002) VALUE '00'.
+       01 WK-FIM-ENVIADOS                   PIC  X(001) VALUE 'N'.
+           88 FIM-ENVIADOS                              VALUE 'S'.
+       01 WK-FIM-RECEBIDOS                  PIC  X(001) VALUE 'N'.
+           88 FIM-RECEBIDOS                             VALUE 'S'.
+
+       01 WK-CAMPOS-ENVIADOS.
+          05 WK-ENV-APPLID                  PIC  X(008).
+          05 WK-ENV-DATA                    PIC  X(010).
+          05 WK-ENV-QT                      PIC  9(009).
+       01 WK-ENV-QT-ALPHA                   PIC  X(009).
+
+       01 WK-CAMPOS-RECEBIDOS.
+          05 WK-REC-APPLID                  PIC  X(008).
+          05 WK-REC-DATA                    PIC  X(010).
+          05 WK-REC-QT                      PIC  9(009).
+       01 WK-REC-QT-ALPHA                   PIC  X(009).
+
+      *----------------------------------------------------------------*
+      *   TABELA COM O EXTRATO DE RECEBIDOS INTEIRO EM MEMORIA - O     *
+      *   VOLUME (UM REGISTRO POR APPLID/DIA) E PEQUENO O SUFICIENTE   *
+      *   PARA O CASAMENTO SER FEITO POR PESQUISA EM TABELA, MESMO     *
+      *   ESTILO JA USADO POR CEPBTC02 PARA ACUMULAR CONTAGEM POR UF   *
+      *----------------------------------------------------------------*
+       01 WK-TAB-RECEBIDOS.
+          05 WK-TAB-REC-OCR OCCURS 100 TIMES INDEXED BY WK-IDX-REC.
+             10 WK-TAB-REC-APPLID           PIC  X(008).
+             10 WK-TAB-REC-DATA             PIC  X(010).
+             10 WK-TAB-REC-QT               PIC  9(009).
+             10 WK-TAB-REC-CASADO           PIC  X(001) VALUE 'N'.
+                88 REC-CASADO                            VALUE 'S'.
+       01 WK-QT-RECEBIDOS-LIDOS             PIC  9(003) VALUE ZEROS.
+       01 WK-ACHOU-PAR                      PIC  X(001).
+           88 ACHOU-PAR                                 VALUE 'S'.
+
+       01 WK-CONTADORES.
+          05 WK-QT-LIDOS                    PIC  9(009) VALUE ZEROS.
+          05 WK-QT-BATEU                    PIC  9(009) VALUE ZEROS.
+          05 WK-QT-DIVERGENTE               PIC  9(009) VALUE ZEROS.
+          05 WK-QT-SO-ENVIADO               PIC  9(009) VALUE ZEROS.
+          05 WK-QT-SO-RECEBIDO              PIC  9(009) VALUE ZEROS.
+
+       01 WK-LINHA-OK.
+          05 FILLER            PIC X(018) VALUE
+             'CICP0313 OK......'.
+          05 WK-OK-APPLID      PIC X(008).
+          05 FILLER            PIC X(001) VALUE SPACE.
+          05 WK-OK-DATA        PIC X(010).
+          05 FILLER            PIC X(013) VALUE
+             ' QT.........:'.
+          05 WK-OK-QT          PIC ZZZ,ZZZ,ZZ9.
+
+       01 WK-LINHA-DIVERGENTE.
+          05 FILLER            PIC X(018) VALUE
+             'CICP0313 DIVERGE.'.
+          05 WK-DIV-APPLID     PIC X(008).
+          05 FILLER            PIC X(001) VALUE SPACE.
+          05 WK-DIV-DATA       PIC X(010).
+          05 FILLER            PIC X(013) VALUE
+             ' ENVIADOS...:'.
+          05 WK-DIV-QT-ENV     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER            PIC X(013) VALUE
+             ' RECEBIDOS..:'.
+          05 WK-DIV-QT-REC     PIC ZZZ,ZZZ,ZZ9.
+
+       01 WK-LINHA-SO-ENVIADO.
+          05 FILLER            PIC X(018) VALUE
+             'CICP0313 SO-ENVI.'.
+          05 WK-SOE-APPLID     PIC X(008).
+          05 FILLER            PIC X(001) VALUE SPACE.
+          05 WK-SOE-DATA       PIC X(010).
+          05 FILLER            PIC X(013) VALUE
+             ' ENVIADOS...:'.
+          05 WK-SOE-QT         PIC ZZZ,ZZZ,ZZ9.
+
+       01 WK-LINHA-SO-RECEBIDO.
+          05 FILLER            PIC X(018) VALUE
+             'CICP0313 SO-RECE.'.
+          05 WK-SOR-APPLID     PIC X(008).
+          05 FILLER            PIC X(001) VALUE SPACE.
+          05 WK-SOR-DATA       PIC X(010).
+          05 FILLER            PIC X(013) VALUE
+             ' RECEBIDOS..:'.
+          05 WK-SOR-QT         PIC ZZZ,ZZZ,ZZ9.
+
+       01 WK-RELATORIO.
+          05 FILLER           PIC X(033) VALUE
+             'CICP0313 - CONCILIACAO NOTURNA  '.
+          05 FILLER           PIC X(020) VALUE
+             'REGISTROS LIDOS....'.
+          05 WK-REL-LIDOS     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'CONFEREM...........'.
+          05 WK-REL-BATEU     PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'DIVERGENTES.........'.
+          05 WK-REL-DIVERGE   PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'SO NO CICP0307......'.
+          05 WK-REL-SO-ENVIADO PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER           PIC X(020) VALUE
+             'SO NO CICP0308......'.
+          05 WK-REL-SO-RECEBIDO PIC ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL.
+      *----------------------------------------------------------------*
+           PERFORM 100000-ABRIR-ARQUIVOS
+           PERFORM 150000-CARREGAR-RECEBIDOS
+                   UNTIL FIM-RECEBIDOS
+           PERFORM 160000-LER-ENVIADOS
+           PERFORM 200000-PROCESSAR-ENVIADOS
+                   UNTIL FIM-ENVIADOS
+           PERFORM 300000-LISTAR-SO-RECEBIDOS
+                   VARYING WK-IDX-REC FROM 1 BY 1
+                   UNTIL WK-IDX-REC GREATER WK-QT-RECEBIDOS-LIDOS
+           PERFORM 900000-FECHAR-ARQUIVOS
+           PERFORM 950000-EMITIR-RESUMO
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       100000-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ENVIADOS
+           OPEN INPUT RECEBIDOS
+
+           IF WK-FS-ENVIADOS NOT EQUAL '00'
+              DISPLAY 'CICP0313 - ERRO AO ABRIR ENVIADOS FS='
+                      WK-FS-ENVIADOS
+              MOVE 'S' TO WK-FIM-ENVIADOS
+              MOVE 'S' TO WK-FIM-RECEBIDOS
+           END-IF
+
+           IF WK-FS-RECEBIDOS NOT EQUAL '00'
+              DISPLAY 'CICP0313 - ERRO AO ABRIR RECEBIDOS FS='
+                      WK-FS-RECEBIDOS
+              MOVE 'S' TO WK-FIM-RECEBIDOS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       150000-CARREGAR-RECEBIDOS.
+      *----------------------------------------------------------------*
+      * carrega o extrato do lado CICP0308 inteiro na tabela em        *
+      * memoria antes de processar o lado CICP0307, para o casamento   *
+      * em 210000-CASAR-CONTAGEM poder ser feito por pesquisa direta   *
+      *----------------------------------------------------------------*
+           READ RECEBIDOS INTO WK-RECEBIDOS-REC
+
+           EVALUATE WK-FS-RECEBIDOS
+              WHEN '00'
+                 PERFORM 155000-QUEBRAR-RECEBIDOS
+              WHEN '10'
+                 MOVE 'S' TO WK-FIM-RECEBIDOS
+              WHEN OTHER
+                 DISPLAY 'CICP0313 - ERRO DE LEITURA RECEBIDOS FS='
+                         WK-FS-RECEBIDOS
+                 MOVE 'S' TO WK-FIM-RECEBIDOS
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       155000-QUEBRAR-RECEBIDOS.
+      *----------------------------------------------------------------*
+           UNSTRING WK-RECEBIDOS-REC DELIMITED BY ';'
+                INTO WK-REC-APPLID
+                      WK-REC-DATA
+                      WK-REC-QT-ALPHA
+           END-UNSTRING
+
+           IF WK-REC-QT-ALPHA NOT NUMERIC
+              DISPLAY 'CICP0313 - QUANTIDADE INVALIDA EM RECEBIDOS - '
+                      'LINHA IGNORADA APPLID=' WK-REC-APPLID
+                      ' DATA=' WK-REC-DATA
+           ELSE
+              MOVE WK-REC-QT-ALPHA TO WK-REC-QT
+
+              IF WK-QT-RECEBIDOS-LIDOS LESS THAN 100
+                 ADD 1 TO WK-QT-RECEBIDOS-LIDOS
+                 SET WK-IDX-REC TO WK-QT-RECEBIDOS-LIDOS
+                 MOVE WK-REC-APPLID TO WK-TAB-REC-APPLID(WK-IDX-REC)
+                 MOVE WK-REC-DATA   TO WK-TAB-REC-DATA(WK-IDX-REC)
+                 MOVE WK-REC-QT     TO WK-TAB-REC-QT(WK-IDX-REC)
+                 MOVE 'N'           TO WK-TAB-REC-CASADO(WK-IDX-REC)
+              ELSE
+      *----------------------------------------------------------------*
+      *    Limite de 100 combinacoes APPLID/data estourado - o extrato *
+      *    do CICP0308 tem mais linhas do que a tabela em memoria      *
+      *    comporta; avisa em vez de descartar a linha silenciosamente *
+      *    (esta reconciliacao existe para pegar exatamente esse tipo  *
+      *    de divergencia entre CICP0307 e CICP0308)                   *
+      *----------------------------------------------------------------*
+                 DISPLAY 'CICP0313 - LIMITE DE 100 RECEBIDOS EXCEDIDO'
+                         ' - LINHA IGNORADA APPLID=' WK-REC-APPLID
+                         ' DATA=' WK-REC-DATA
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       160000-LER-ENVIADOS.
+      *----------------------------------------------------------------*
+           READ ENVIADOS INTO WK-ENVIADOS-REC
+
+           EVALUATE WK-FS-ENVIADOS
+              WHEN '00'
+                 ADD 1 TO WK-QT-LIDOS
+              WHEN '10'
+                 MOVE 'S' TO WK-FIM-ENVIADOS
+              WHEN OTHER
+                 DISPLAY 'CICP0313 - ERRO DE LEITURA ENVIADOS FS='
+                         WK-FS-ENVIADOS
+                 MOVE 'S' TO WK-FIM-ENVIADOS
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       200000-PROCESSAR-ENVIADOS.
+      *----------------------------------------------------------------*
+           UNSTRING WK-ENVIADOS-REC DELIMITED BY ';'
+                INTO WK-ENV-APPLID
+                      WK-ENV-DATA
+                      WK-ENV-QT-ALPHA
+           END-UNSTRING
+
+           IF WK-ENV-QT-ALPHA NOT NUMERIC
+              DISPLAY 'CICP0313 - QUANTIDADE INVALIDA EM ENVIADOS - '
+                      'LINHA IGNORADA APPLID=' WK-ENV-APPLID
+                      ' DATA=' WK-ENV-DATA
+           ELSE
+              MOVE WK-ENV-QT-ALPHA TO WK-ENV-QT
+              PERFORM 210000-CASAR-CONTAGEM
+           END-IF
+
+           PERFORM 160000-LER-ENVIADOS.
+
+      *----------------------------------------------------------------*
+       210000-CASAR-CONTAGEM.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WK-ACHOU-PAR
+           SET WK-IDX-REC TO 1
+           PERFORM UNTIL WK-IDX-REC GREATER WK-QT-RECEBIDOS-LIDOS
+                            OR ACHOU-PAR
+              IF WK-TAB-REC-APPLID(WK-IDX-REC) EQUAL WK-ENV-APPLID
+                    AND WK-TAB-REC-DATA(WK-IDX-REC) EQUAL WK-ENV-DATA
+                 MOVE 'S' TO WK-ACHOU-PAR
+                 MOVE 'S' TO WK-TAB-REC-CASADO(WK-IDX-REC)
+
+                 IF WK-TAB-REC-QT(WK-IDX-REC) EQUAL WK-ENV-QT
+                    ADD 1 TO WK-QT-BATEU
+                    MOVE WK-ENV-APPLID TO WK-OK-APPLID
+                    MOVE WK-ENV-DATA   TO WK-OK-DATA
+                    MOVE WK-ENV-QT     TO WK-OK-QT
+                    DISPLAY WK-LINHA-OK
+                 ELSE
+                    ADD 1 TO WK-QT-DIVERGENTE
+                    MOVE WK-ENV-APPLID TO WK-DIV-APPLID
+                    MOVE WK-ENV-DATA   TO WK-DIV-DATA
+                    MOVE WK-ENV-QT     TO WK-DIV-QT-ENV
+                    MOVE WK-TAB-REC-QT(WK-IDX-REC) TO WK-DIV-QT-REC
+                    DISPLAY WK-LINHA-DIVERGENTE
+                 END-IF
+              END-IF
+              SET WK-IDX-REC UP BY 1
+           END-PERFORM
+
+           IF NOT ACHOU-PAR
+              ADD 1 TO WK-QT-SO-ENVIADO
+              MOVE WK-ENV-APPLID TO WK-SOE-APPLID
+              MOVE WK-ENV-DATA   TO WK-SOE-DATA
+              MOVE WK-ENV-QT     TO WK-SOE-QT
+              DISPLAY WK-LINHA-SO-ENVIADO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       300000-LISTAR-SO-RECEBIDOS.
+      *----------------------------------------------------------------*
+           IF NOT REC-CASADO(WK-IDX-REC)
+              ADD 1 TO WK-QT-SO-RECEBIDO
+              MOVE WK-TAB-REC-APPLID(WK-IDX-REC) TO WK-SOR-APPLID
+              MOVE WK-TAB-REC-DATA(WK-IDX-REC)   TO WK-SOR-DATA
+              MOVE WK-TAB-REC-QT(WK-IDX-REC)     TO WK-SOR-QT
+              DISPLAY WK-LINHA-SO-RECEBIDO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       900000-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------*
+           CLOSE ENVIADOS
+           CLOSE RECEBIDOS.
+
+      *----------------------------------------------------------------*
+       950000-EMITIR-RESUMO.
+      *----------------------------------------------------------------*
+           MOVE WK-QT-LIDOS         TO WK-REL-LIDOS
+           MOVE WK-QT-BATEU         TO WK-REL-BATEU
+           MOVE WK-QT-DIVERGENTE    TO WK-REL-DIVERGE
+           MOVE WK-QT-SO-ENVIADO    TO WK-REL-SO-ENVIADO
+           MOVE WK-QT-SO-RECEBIDO   TO WK-REL-SO-RECEBIDO
+
+           DISPLAY WK-RELATORIO.
