@@ -40,6 +40,22 @@
            03 WK-TIME1           PIC  X(008) VALUE SPACES.
            03 WK-DATE1           PIC  X(010) VALUE SPACES.
 
+        01  WK-EIBRESP            PIC S9(9) COMP-5 SYNC.
+        01  WK-EIBRESP-CFG        PIC S9(9) COMP-5 SYNC.
+
+        01  WK-ERROR.
+           03  WK-ERROR-MQCONN01E PIC X(42)
+               VALUE 'MQCPLTPI01E - FALHA NO MQCONN NA STARTUP '.
+
+      *----------------------------------------------------------------*
+      *   CONFIG LIDO DO TSQ MQCPLTPI_CFG (semeado na instalacao do    *
+      *   GRPLIST); se ausente, mantem os defaults originais           *
+      *   CSQ9 / CICSTS55.000.INITQ                                    *
+      *----------------------------------------------------------------*
+        01  WK-CFG-LENGTH         PIC S9(4) COMP VALUE 52.
+        01  WK-CFG-MQCONN.
+           03 WK-CFG-CONNSSN      PIC X(004).
+           03 WK-CFG-CONNIQ       PIC X(048).
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -68,11 +84,33 @@
            MOVE 'CICSTS55.000.INITQ                              '
                                       TO  WK-CONNIQ
 
+           EXEC CICS READQ TS QUEUE('MQCPLTPI_CFG')
+                          INTO   (WK-CFG-MQCONN)
+                          LENGTH (WK-CFG-LENGTH)
+                          ITEM   (1)
+                          RESP   (WK-EIBRESP-CFG)
+           END-EXEC
+
+           IF WK-EIBRESP-CFG EQUAL ZEROS
+              MOVE WK-CFG-CONNSSN     TO  WK-CONNSSN
+              MOVE WK-CFG-CONNIQ      TO  WK-CONNIQ
+           END-IF
+
            EXEC CICS MQCONN
                           COMMAREA(WK-MQCONN)
                           LENGTH (LENGTH OF WK-MQCONN)
+                          RESP   (WK-EIBRESP)
            END-EXEC
 
+           IF WK-EIBRESP NOT EQUAL ZEROS
+              EXEC CICS WRITEQ TD QUEUE('CSSL')
+                   FROM (WK-ERROR-MQCONN01E)
+                   LENGTH (42)
+                   RESP (WK-EIBRESP)
+                   NOHANDLE
+              END-EXEC
+           END-IF
+
            EXEC CICS RETURN
            END-EXEC
 
