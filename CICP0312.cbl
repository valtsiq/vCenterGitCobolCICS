@@ -0,0 +1,248 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CICP0312
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : WATCHDOG (TRANSACAO SC0W) DA CADEIA DE AUTO-START
+      *             DO CICP0307 - SE-RESCHEDULA PERIODICAMENTE (EXEC
+      *             CICS START/INQUIRE REQID, MESMO ESTILO DO CICP0307)
+      *             E, A CADA EXECUCAO, VERIFICA SE O CAMPO
+      *             HR-CLA-ANT-EM-SS GRAVADO EM CICP0307_RECI POR
+      *             CICP0307 (990000-PROCEDIMENTOS-FINAIS) PARA CADA
+      *             APPLID AINDA ESTA SE MOVENDO - SE A DEFASAGEM
+      *             PASSAR DO LIMITE CONFIGURADO, GRAVA UM ALERTA NA
+      *             TD QUEUE('CSTA') (O COLETOR PODE TER PARADO POR
+      *             RECICLAGEM DA REGIAO OU CEMT-CANCEL DO SC0I
+      *             PENDENTE)
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICP0312.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *   MESMO NOME/LAYOUT DE TSQ GRAVADA POR CICP0307 EM
+      *   990000-PROCEDIMENTOS-FINAIS - MANTER OS DOIS SINCRONIZADOS
+      *----------------------------------------------------------------*
+       77  GDA-NM-TS-CICS               PIC  X(016)
+                                        VALUE 'CICP0307_RECI'.
+       77  GDA-ITEM                     PIC S9(004) COMP VALUE 1.
+       77  W-EIBRESP                    PIC S9(009) COMP-5 SYNC.
+      *
+       01  GDA-DADOS-TS-CICS            PIC  X(016) VALUE SPACES.
+       01  REDEFINES GDA-DADOS-TS-CICS.
+           03  NM-CICS                  PIC  X(008).
+           03  HR-CLA-ANT-EM-SS         PIC S9(009) COMP.
+           03  QT-TRAN-USU-MIN-ANT      PIC S9(009) COMP.
+      *----------------------------------------------------------------*
+      *   HORA ATUAL EM SEGUNDOS, PARA COMPARAR CONTRA O QUE O CICP0307
+      *   GRAVOU - MESMO CALCULO DE HR-CLA-ATU-EM-SS NO CICP0307
+      *----------------------------------------------------------------*
+       77  GDA-TIMESTAMP                PIC  X(008).
+       01  GDA-DATA                     PIC  X(010) VALUE SPACES.
+       01  GDA-HORA                     PIC  X(008) VALUE SPACES.
+       01  REDEFINES GDA-HORA.
+           03  GDA-HH-ATU               PIC  9(002).
+           03  FILLER                   PIC  X(001).
+           03  GDA-MM-ATU               PIC  9(002).
+           03  FILLER                   PIC  X(001).
+           03  GDA-SS-ATU               PIC  9(002).
+       77  HR-ATU-EM-SS                 PIC S9(009) COMP VALUE ZEROS.
+       77  GDA-DEFASAGEM-SEG            PIC S9(009) COMP VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *   LIMITE (CONFIGURAVEL, SEGUNDOS) DE DEFASAGEM ACEITAVEL,
+      *   MESMO PADRAO GDA-LIM-xxxx/GDA-NM-TS-xxxCFG DO CICP0307 -
+      *   SENAO PRESENTE, MANTEM O DEFAULT (300 = 5 MINUTOS)
+      *----------------------------------------------------------------*
+       77  GDA-NM-TS-WDGCFG             PIC  X(016)
+                                        VALUE 'CICP0312_WDGCFG'.
+       77  GDA-LIM-DEFASAGEM-SEG        PIC S9(009) COMP VALUE 300.
+       77  GDA-LEN-WDGCFG               PIC S9(004) COMP VALUE 4.
+       01  GDA-WDGCFG-REC               PIC  9(004).
+      *----------------------------------------------------------------*
+      *   AUTO-START A CADA GDA-INTERVAL-START (HHMMSS) - MESMO ESTILO
+      *   DE INQUIRE REQID/START TRANSID DO CICP0307, SEM O
+      *   ALINHAMENTO NO MINUTO (O WATCHDOG NAO PRECISA DISSO)
+      *----------------------------------------------------------------*
+       77  GDA-REQID                    PIC  X(008) VALUE 'REQ_SC0W'.
+       77  GDA-INTERVAL-START           PIC S9(007) COMP-3 VALUE 00200.
+       77  GDA-INTERVAL                 PIC S9(007) COMP-3 VALUE ZEROS.
+       77  GDA-TRANSID                  PIC  X(004) VALUE 'SC0W'.
+      *
+       01  GDA-ALERTA-WDG.
+           03  GDA-ALERTA-WDG-TRAN      PIC  X(004).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-WDG-DATA      PIC  X(010).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-WDG-HORA      PIC  X(008).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-WDG-TXT       PIC  X(042)
+               VALUE 'ALERTA - CICP0307 PARADO. APPLID/TRAN: '.
+           03  GDA-ALERTA-WDG-NM-CICS   PIC  X(008).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  GDA-ALERTA-WDG-TXT2      PIC  X(017)
+                                        VALUE ' DEFASAGEM(S).: '.
+           03  GDA-ALERTA-WDG-DEF       PIC  ZZZZZ9.
+      *
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                   PIC X(1).
+      *
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 000010-PROCEDIMENTOS-INICIAIS
+      *
+           PERFORM 100000-VERIFICA-COLETOR
+      *
+           PERFORM 800000-AUTO-RESCHEDULE
+      *
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *
+      *---------------------------------------
+       000010-PROCEDIMENTOS-INICIAIS  SECTION.
+      *---------------------------------------
+      *
+           EXEC CICS ASKTIME
+                     ABSTIME ( GDA-TIMESTAMP )
+                     NOHANDLE
+           END-EXEC.
+      *
+           EXEC CICS FORMATTIME
+                     ABSTIME     ( GDA-TIMESTAMP )
+                     DDMMYYYY    ( GDA-DATA )
+                     DATESEP     ( '.' )
+                     TIME        ( GDA-HORA )
+                     TIMESEP     ( ':' )
+                     NOHANDLE
+           END-EXEC.
+      *
+           COMPUTE HR-ATU-EM-SS = (GDA-HH-ATU * 3600)
+                                 + (GDA-MM-ATU *   60)
+                                 +  GDA-SS-ATU
+                   ON SIZE ERROR CONTINUE
+           END-COMPUTE.
+      *
+      ***  LIMITE DE DEFASAGEM CONFIGURAVEL VIA TSQ; SENAO PRESENTE/
+      ***  NAO-NUMERICO, MANTEM O DEFAULT (300S)
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-WDGCFG  )
+                     INTO   ( GDA-WDGCFG-REC     )
+                     LENGTH ( GDA-LEN-WDGCFG      )
+                     ITEM   ( GDA-ITEM            )
+                     NOHANDLE
+           END-EXEC.
+      *
+           IF EIBRESP EQUAL ZEROS
+              MOVE GDA-WDGCFG-REC TO GDA-LIM-DEFASAGEM-SEG
+           END-IF.
+      *
+       000019-FIM.
+           EXIT.
+      *
+      *----------------------------------------
+       100000-VERIFICA-COLETOR  SECTION.
+      *----------------------------------------
+      *
+           MOVE 1 TO GDA-ITEM.
+      *
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CICS       )
+                     INTO   ( GDA-DADOS-TS-CICS    )
+                     LENGTH ( LENGTH OF GDA-DADOS-TS-CICS )
+                     ITEM   ( GDA-ITEM             )
+                     RESP   ( W-EIBRESP            )
+           END-EXEC.
+      *
+           PERFORM UNTIL W-EIBRESP NOT EQUAL ZEROS
+              PERFORM 110000-AVALIA-DEFASAGEM
+              ADD 1 TO GDA-ITEM
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CICS       )
+                        INTO   ( GDA-DADOS-TS-CICS    )
+                        LENGTH ( LENGTH OF GDA-DADOS-TS-CICS )
+                        ITEM   ( GDA-ITEM             )
+                        RESP   ( W-EIBRESP            )
+              END-EXEC
+           END-PERFORM.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *----------------------------------------
+       110000-AVALIA-DEFASAGEM  SECTION.
+      *----------------------------------------
+      *
+           COMPUTE GDA-DEFASAGEM-SEG = HR-ATU-EM-SS - HR-CLA-ANT-EM-SS
+                   ON SIZE ERROR MOVE ZEROS TO GDA-DEFASAGEM-SEG
+           END-COMPUTE.
+      *
+      ***  VIROU O DIA ENTRE A ULTIMA COLETA E AGORA (DEFASAGEM
+      ***  NEGATIVA) - RECALCULA CONTANDO A VOLTA PELA MEIA-NOITE
+      *
+           IF GDA-DEFASAGEM-SEG LESS THAN ZEROS
+              ADD 86400 TO GDA-DEFASAGEM-SEG
+           END-IF.
+      *
+           IF GDA-DEFASAGEM-SEG GREATER OR EQUAL GDA-LIM-DEFASAGEM-SEG
+              PERFORM 120000-ALERTA-COLETOR-PARADO
+           END-IF.
+      *
+       110099-SAI.
+           EXIT.
+      *
+      *----------------------------------------
+       120000-ALERTA-COLETOR-PARADO  SECTION.
+      *----------------------------------------
+      *
+           MOVE EIBTRNID           TO GDA-ALERTA-WDG-TRAN
+           MOVE GDA-DATA           TO GDA-ALERTA-WDG-DATA
+           MOVE GDA-HORA           TO GDA-ALERTA-WDG-HORA
+           MOVE NM-CICS            TO GDA-ALERTA-WDG-NM-CICS
+           MOVE GDA-DEFASAGEM-SEG  TO GDA-ALERTA-WDG-DEF
+      *
+           EXEC CICS WRITEQ TD QUEUE   ( 'CSTA' )
+                               FROM    ( GDA-ALERTA-WDG )
+                               LENGTH  ( LENGTH OF GDA-ALERTA-WDG )
+                               NOHANDLE
+           END-EXEC.
+      *
+       120099-SAI.
+           EXIT.
+      *
+      *----------------------------------------
+       800000-AUTO-RESCHEDULE  SECTION.
+      *----------------------------------------
+      *
+      ***  SE-RESCHEDULA DE FORMA PERENE, MESMO ESTILO DE INQUIRE
+      ***  REQID/START TRANSID DO CICP0307 (000000-ROTINA-PRINCIPAL/
+      ***  000011-VERIFICA-RECICLAGEM) - SEM ALINHAMENTO NO MINUTO
+      *
+           EXEC CICS INQUIRE REQID    ( GDA-REQID )
+                             INTERVAL ( GDA-INTERVAL )
+                             TRANSID  ( GDA-TRANSID )
+                             NOHANDLE
+           END-EXEC.
+      *
+           IF EIBRESP EQUAL DFHRESP( QIDERR )
+              EXEC CICS START TRANSID( EIBTRNID )
+                        REQID        ( GDA-REQID )
+                        INTERVAL     ( GDA-INTERVAL-START )
+              END-EXEC
+           END-IF.
+      *
+       800099-SAI.
+           EXIT.
