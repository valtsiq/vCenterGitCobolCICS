@@ -111,6 +111,18 @@
            03  WK-ERROR-VSRS001E           PIC X(35)
                VALUE 'VSRS0001E - SABE DEUS QUEM INICIOU '.
 
+      ***  LOG DE DIAGNOSTICO (SOMENTE NOS CAMINHOS DE ERRO/INESPERADO
+      ***  DE EVALUATE-RESOURCE/INQ-PROGRAM/INQ-TRANSACTION) GRAVADO
+      ***  NA MESMA TD QUEUE('CSSL') JA USADA PELO WHEN OTHER DO
+      ***  STARTCODE ACIMA - SUBSTITUI A TS QUEUE('VALTER') DE DEBUG
+      ***  QUE ERA GRAVADA SEM CONDICAO EM TODA INVOCACAO
+       01 WK-DIAG-CSSL.
+           03  WK-DIAG-TRAN                PIC X(004).
+           03  FILLER                      PIC X(001) VALUE SPACE.
+           03  WK-DIAG-TXT                  PIC X(040).
+           03  FILLER                      PIC X(001) VALUE SPACE.
+           03  WK-DIAG-RESO                PIC X(012).
+
       * Commarea structure for Order Dispatcher and Stock Manager Progs
        01 WK-CICS-RESO.
           03 WK-CICS-RESO-SERV-CODE        PIC X(004) VALUE SPACES.
@@ -164,11 +176,6 @@
                      STARTCODE(WK-STARTCODE)
            END-EXEC
 
-           EXEC CICS WRITEQ TS QUEUE('VALTER')
-                     FROM(WK-STARTCODE)
-                     LENGTH(2)
-           END-EXEC
-
 
       *---------------------------------------------------------------*
       * Verifica o codigo de START da task
@@ -217,11 +224,6 @@
            MOVE FUNCTION UPPER-CASE(WK-CICS-RESO)
                          TO         WK-CICS-RESO
 
-           EXEC CICS WRITEQ TS QUEUE('VALTER')
-                     FROM(WK-CICS-RESO)
-                     LENGTH(200)
-           END-EXEC
-
            EVALUATE WK-CICS-RESO-SERV-CODE
                WHEN 'RC01'
                    PERFORM INQ-PROGRAM
@@ -229,6 +231,10 @@
                    PERFORM INQ-TRANSACTION
                WHEN OTHER
                    MOVE 'NAOEXIST' TO WK-CICS-RESO-NAME
+                   MOVE 'Codigo de servico desconhecido'
+                                          TO WK-DIAG-TXT
+                   MOVE WK-CICS-RESO-SERV-CODE TO WK-DIAG-RESO
+                   PERFORM GRAVA-DIAG-CSSL
            END-EVALUATE
 
            EXIT
@@ -244,6 +250,10 @@
       *
            IF WK-RETURN-CODE NOT EQUAL ZERO
               MOVE 'RECURSO NAO DEFINIDO' TO WK-CICS-PROG-IDSN
+              MOVE 'INQUIRE PROGRAM nao encontrou recurso'
+                                          TO WK-DIAG-TXT
+              MOVE WK-CICS-RESO-NAME      TO WK-DIAG-RESO
+              PERFORM GRAVA-DIAG-CSSL
            END-IF
 
            EXIT.
@@ -260,6 +270,20 @@
       *
            IF WK-RETURN-CODE NOT EQUAL ZERO
               MOVE 'INEXISTE'           TO WK-CICS-TRAN-PROG
+              MOVE 'INQUIRE TRANSACTION nao achou recurso'
+                                          TO WK-DIAG-TXT
+              MOVE WK-CICS-TRAN-NAME      TO WK-DIAG-RESO
+              PERFORM GRAVA-DIAG-CSSL
            END-IF
 
+           EXIT.
+       GRAVA-DIAG-CSSL.
+           MOVE WK-TRANSID      TO WK-DIAG-TRAN
+
+           EXEC CICS WRITEQ TD QUEUE('CSSL')
+                     FROM   (WK-DIAG-CSSL)
+                     LENGTH (LENGTH OF WK-DIAG-CSSL)
+                     NOHANDLE
+           END-EXEC
+
            EXIT.
\ No newline at end of file
