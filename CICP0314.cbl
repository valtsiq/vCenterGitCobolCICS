@@ -0,0 +1,152 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CICP0314
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : RELATORIO DE CONSOLIDACAO (TRANSACAO SC0X) ENTRE
+      *             TODAS AS REGIOES/APPLIDS QUE JA RODARAM O COLETOR
+      *             CICP0307 - PERCORRE A TSQ CICP0307_RECI (UM ITEM
+      *             POR APPLID, ATUALIZADO EM 990000-PROCEDIMENTOS-
+      *             FINAIS, MESMO MECANISMO JA LIDO PELO WATCHDOG
+      *             CICP0312) E, PARA CADA REGIAO ENCONTRADA, BUSCA O
+      *             ULTIMO SNAPSHOT DE ETTC_CICS (TSQ C307CICSxxxxxxxx,
+      *             GRAVADA POR CICP0307 EM 710000-GRAVA-SNAPSHOT-TS,
+      *             MESMA CONVENCAO DE NOME JA USADA PELO CICP0310) -
+      *             DEVOLVE UM ARRAY COM A TAXA POR MINUTO E O TOTAL
+      *             EXECUTADO DE CADA REGIAO, MAIS OS TOTAIS GERAIS,
+      *             VIA COMMAREA (TERMINAL OU Z/OS CONNECT)
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICP0314.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *   MESMO BOOK USADO PELO CICP0307/CICP0310 PARA O SNAPSHOT
+      *   ETTC_CICS - LIDO AQUI, NAO GRAVADO
+      *----------------------------------------------------------------*
+       01  CICK0030-BOOK.
+           COPY CICK0030.
+      *----------------------------------------------------------------*
+      *   MESMO NOME/LAYOUT DE TSQ GRAVADA POR CICP0307 EM 990000-
+      *   PROCEDIMENTOS-FINAIS - MANTER SINCRONIZADO COM CICP0307/
+      *   CICP0312
+      *----------------------------------------------------------------*
+       77  GDA-NM-TS-CICS               PIC  X(016)
+                                        VALUE 'CICP0307_RECI'.
+       77  GDA-NM-TS-SNAP               PIC  X(016).
+       77  GDA-ITEM                     PIC S9(004) COMP VALUE 1.
+       77  W-EIBRESP                    PIC S9(009) COMP-5 SYNC.
+       77  W-EIBRESP2                   PIC S9(009) COMP-5 SYNC.
+      *
+       01  GDA-DADOS-TS-CICS            PIC  X(016) VALUE SPACES.
+       01  REDEFINES GDA-DADOS-TS-CICS.
+           03  NM-CICS                  PIC  X(008).
+           03  HR-CLA-ANT-EM-SS         PIC S9(009) COMP.
+           03  QT-TRAN-USU-MIN-ANT      PIC S9(009) COMP.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+          03  LK-SC0X-QT-REGIOES       PIC  9(003).
+      ***     QUANTAS REGIOES FORAM ENCONTRADAS (ATE LK-SC0X-REGIAO
+      ***     TRANSBORDAR, VIDE OCCURS ABAIXO)
+          03  LK-SC0X-TOTAL-TRAN-MIN   PIC S9(009).
+      ***     SOMA DA TAXA POR MINUTO (QT-TRAN-USU-MIN-ANT) DE TODAS
+      ***     AS REGIOES ENCONTRADAS
+          03  LK-SC0X-REGIAO OCCURS 20 TIMES.
+             05  LK-SC0X-NM-CICS       PIC  X(008).
+             05  LK-SC0X-QT-TRAN-MIN   PIC S9(009).
+      ***        TAXA POR MINUTO DESTA REGIAO (CICP0307_RECI)
+             05  LK-SC0X-QT-TRAN-EXE   PIC S9(018).
+      ***        TOTAL EXECUTADO NA ULTIMA PASSADA DESTA REGIAO
+      ***        (ETTC_CICS/K0030-QT-TRAN-EXE) - ZERO SE O SNAPSHOT
+      ***        AINDA NAO EXISTIR PARA ESTA REGIAO
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS   TO LK-SC0X-QT-REGIOES
+           MOVE ZEROS   TO LK-SC0X-TOTAL-TRAN-MIN
+
+           PERFORM 100000-COLETA-REGIOES
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+       100000-COLETA-REGIOES.
+      *----------------------------------------------------------------*
+           MOVE 1 TO GDA-ITEM
+
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CICS       )
+                     INTO   ( GDA-DADOS-TS-CICS    )
+                     LENGTH ( LENGTH OF GDA-DADOS-TS-CICS )
+                     ITEM   ( GDA-ITEM             )
+                     RESP   ( W-EIBRESP            )
+           END-EXEC
+
+           PERFORM UNTIL W-EIBRESP NOT EQUAL ZEROS
+                            OR LK-SC0X-QT-REGIOES EQUAL 20
+              PERFORM 110000-ACUMULA-REGIAO
+              ADD 1 TO GDA-ITEM
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS-CICS       )
+                        INTO   ( GDA-DADOS-TS-CICS    )
+                        LENGTH ( LENGTH OF GDA-DADOS-TS-CICS )
+                        ITEM   ( GDA-ITEM             )
+                        RESP   ( W-EIBRESP            )
+              END-EXEC
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       110000-ACUMULA-REGIAO.
+      *----------------------------------------------------------------*
+           ADD 1 TO LK-SC0X-QT-REGIOES
+           MOVE NM-CICS
+                TO LK-SC0X-NM-CICS(LK-SC0X-QT-REGIOES)
+           MOVE QT-TRAN-USU-MIN-ANT
+                TO LK-SC0X-QT-TRAN-MIN(LK-SC0X-QT-REGIOES)
+           ADD  QT-TRAN-USU-MIN-ANT   TO LK-SC0X-TOTAL-TRAN-MIN
+
+           PERFORM 120000-BUSCA-TOTAL-EXE.
+
+      *----------------------------------------------------------------*
+       120000-BUSCA-TOTAL-EXE.
+      *----------------------------------------------------------------*
+      ***  MESMA CONVENCAO DE NOME DE TSQ USADA POR CICP0307/700000-
+      ***  PUT-FILA-MQ E LIDA PELO CICP0310 PARA O TIPO '30'
+      *
+           MOVE 'C307CICS'            TO GDA-NM-TS-SNAP
+           MOVE NM-CICS                TO GDA-NM-TS-SNAP(9:8)
+
+           EXEC CICS READQ TS QUEUE ( GDA-NM-TS-SNAP        )
+                     INTO   ( CICK0030-BOOK         )
+                     LENGTH ( LENGTH OF CICK0030-BOOK )
+                     ITEM   ( 1                       )
+                     RESP   ( W-EIBRESP2              )
+           END-EXEC
+
+           IF W-EIBRESP2 EQUAL ZEROS
+              MOVE K0030-QT-TRAN-EXE
+                   TO LK-SC0X-QT-TRAN-EXE(LK-SC0X-QT-REGIOES)
+           ELSE
+              MOVE 0 TO LK-SC0X-QT-TRAN-EXE(LK-SC0X-QT-REGIOES)
+           END-IF.
