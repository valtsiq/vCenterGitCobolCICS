@@ -0,0 +1,203 @@
+       CBL CICS('COBOL3') APOST
+      *===============================================================*
+      * PROGRAMA  : CICP0310
+      * SISTEMA   : CIC - CICS
+      * LINGUAGEM : COBOL
+      * AMBIENTE  : ONLINE
+      * OBJETIVO  : CONSULTA ONLINE (TRANSACAO SC0Q) AO ULTIMO
+      *             SNAPSHOT DE ESTATISTICAS COLETADO PELO CICP0307
+      *             (ETTC_DRIA_TRAN/ETTC_CICS/ETTC_CLS_TRAN/
+      *             ETTC_CNXO_CICS/ETTC_BLOC_CTL_TRAN), LENDO AS TSQS
+      *             GRAVADAS POR CICP0307 EM 710000-GRAVA-SNAPSHOT-TS,
+      *             SEM PRECISAR IR AO DB2 - UM OPERADOR FORNECE O
+      *             TIPO E A CHAVE DESEJADOS VIA COMMAREA (TERMINAL
+      *             OU Z/OS CONNECT, NO MESMO ESTILO COMMAREA DO
+      *             VSRSMAIN/VSRS9999)
+      *----------------------------------------------------------------
+      * VRS001 - IMPLANTACAO
+      *===============================================================*
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICP0310.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *   MESMOS BOOKS USADOS PELO CICP0307 - LIDOS AQUI, NAO GRAVADOS
+      *----------------------------------------------------------------*
+       01  CICK0015-BOOK.
+           COPY CICK0015.
+       01  CICK0030-BOOK.
+           COPY CICK0030.
+       01  CICK0031-BOOK.
+           COPY CICK0031.
+       01  CICK0033-BOOK.
+           COPY CICK0033.
+       01  CICK0035-BOOK.
+           COPY CICK0035.
+      *----------------------------------------------------------------*
+      *   MESMA CONVENCAO DE NOME DE TSQ MONTADA PELO CICP0307 EM
+      *   700000-PUT-FILA-MQ/710000-GRAVA-SNAPSHOT-TS - MANTER
+      *   OS DOIS SINCRONIZADOS
+      *----------------------------------------------------------------*
+       77  GDA-NM-TS                   PIC  X(016).
+       77  GDA-ITEM                    PIC S9(004) COMP VALUE 1.
+       77  W-EIBRESP                   PIC S9(9) COMP-5 SYNC.
+      *----------------------------------------------------------------*
+      *   PERMITE A UM OPERADOR/DASHBOARD PEDIR O SNAPSHOT CICS DESTA
+      *   REGIAO SEM PRECISAR SABER O APPLID DE ANTEMAO
+      *----------------------------------------------------------------*
+       77  GDA-APPLID                  PIC  X(008) VALUE SPACES.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+          03  LK-SC0Q-TIPO             PIC  X(002).
+      ***     '15'=TRANSACTION '30'=CICS '31'=TRANCLASS
+      ***     '33'=CONNECTION  '35'=TCB POOL (DISPATCHER)
+          03  LK-SC0Q-CHAVE            PIC  X(008).
+      ***     CHAVE ALINHADA A ESQUERDA: NM-TRAN(4)/NM-CICS(8)/
+      ***     NM-CLS-TRAN(8)/NM-CNXO(4)/NM-BLOC-CTL-TRF(2)
+          03  LK-SC0Q-CODRET           PIC  9(002).
+      ***     0=OK 1=TIPO INVALIDO 2=SNAPSHOT NAO ENCONTRADO
+          03  LK-SC0Q-MSGRET           PIC  X(060).
+          03  LK-SC0Q-DADOS            PIC  X(200).
+      ***     DADOS DO BOOK CICKxxxx CORRESPONDENTE AO TIPO PEDIDO,
+      ***     NOS MESMOS LAYOUTS DE copybooks/CICK0015/0030/0031/
+      ***     0033/0035.CPY - CALLER REDEFINE CONFORME O TIPO
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS   TO LK-SC0Q-CODRET
+           MOVE SPACES  TO LK-SC0Q-MSGRET
+           MOVE SPACES  TO LK-SC0Q-DADOS
+
+           PERFORM 100000-MONTA-NOME-TS.
+
+           IF LK-SC0Q-CODRET EQUAL ZEROS
+              PERFORM 200000-CONSULTA-SNAPSHOT
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+       100000-MONTA-NOME-TS.
+      *----------------------------------------------------------------*
+      ***  DASHBOARD: TIPO '30' (CICS) SEM CHAVE INFORMADA -> USA O
+      ***  APPLID DESTA PROPRIA REGIAO, PARA UM OPERADOR PEDIR "O QUE
+      ***  O ULTIMO CICP0307 VIU" SEM PRECISAR SABER O APPLID DE
+      ***  ANTEMAO
+      *
+           IF LK-SC0Q-TIPO EQUAL '30' AND LK-SC0Q-CHAVE EQUAL SPACES
+              EXEC CICS ASSIGN APPLID(GDA-APPLID) NOHANDLE END-EXEC
+              MOVE GDA-APPLID TO LK-SC0Q-CHAVE
+           END-IF.
+      *
+           EVALUATE LK-SC0Q-TIPO
+              WHEN '15'
+                 MOVE 'C307TRN-'        TO GDA-NM-TS
+                 MOVE LK-SC0Q-CHAVE(1:4) TO GDA-NM-TS(9:4)
+              WHEN '30'
+                 MOVE 'C307CICS'        TO GDA-NM-TS
+                 MOVE LK-SC0Q-CHAVE(1:8) TO GDA-NM-TS(9:8)
+              WHEN '31'
+                 MOVE 'C307TCL-'        TO GDA-NM-TS
+                 MOVE LK-SC0Q-CHAVE(1:8) TO GDA-NM-TS(9:8)
+              WHEN '33'
+                 MOVE 'C307CNX-'        TO GDA-NM-TS
+                 MOVE LK-SC0Q-CHAVE(1:4) TO GDA-NM-TS(9:4)
+              WHEN '35'
+                 MOVE 'C307TCB-'        TO GDA-NM-TS
+                 MOVE LK-SC0Q-CHAVE(1:2) TO GDA-NM-TS(9:2)
+              WHEN OTHER
+                 MOVE 1 TO LK-SC0Q-CODRET
+                 MOVE 'Tipo invalido - use 15/30/31/33/35'
+                      TO LK-SC0Q-MSGRET
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       200000-CONSULTA-SNAPSHOT.
+      *----------------------------------------------------------------*
+           IF LK-SC0Q-TIPO EQUAL '15'
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS            )
+                        INTO   ( CICK0015-BOOK         )
+                        LENGTH ( LENGTH OF CICK0015-BOOK )
+                        ITEM   ( GDA-ITEM               )
+                        RESP   ( W-EIBRESP              )
+              END-EXEC
+              IF W-EIBRESP EQUAL ZEROS
+                 MOVE CICK0015-BOOK TO LK-SC0Q-DADOS
+              END-IF
+           END-IF.
+      *
+           IF LK-SC0Q-TIPO EQUAL '30'
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS            )
+                        INTO   ( CICK0030-BOOK         )
+                        LENGTH ( LENGTH OF CICK0030-BOOK )
+                        ITEM   ( GDA-ITEM               )
+                        RESP   ( W-EIBRESP              )
+              END-EXEC
+              IF W-EIBRESP EQUAL ZEROS
+                 MOVE CICK0030-BOOK TO LK-SC0Q-DADOS
+              END-IF
+           END-IF.
+      *
+           IF LK-SC0Q-TIPO EQUAL '31'
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS            )
+                        INTO   ( CICK0031-BOOK         )
+                        LENGTH ( LENGTH OF CICK0031-BOOK )
+                        ITEM   ( GDA-ITEM               )
+                        RESP   ( W-EIBRESP              )
+              END-EXEC
+              IF W-EIBRESP EQUAL ZEROS
+                 MOVE CICK0031-BOOK TO LK-SC0Q-DADOS
+              END-IF
+           END-IF.
+      *
+           IF LK-SC0Q-TIPO EQUAL '33'
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS            )
+                        INTO   ( CICK0033-BOOK         )
+                        LENGTH ( LENGTH OF CICK0033-BOOK )
+                        ITEM   ( GDA-ITEM               )
+                        RESP   ( W-EIBRESP              )
+              END-EXEC
+              IF W-EIBRESP EQUAL ZEROS
+                 MOVE CICK0033-BOOK TO LK-SC0Q-DADOS
+              END-IF
+           END-IF.
+      *
+           IF LK-SC0Q-TIPO EQUAL '35'
+              EXEC CICS READQ TS QUEUE ( GDA-NM-TS            )
+                        INTO   ( CICK0035-BOOK         )
+                        LENGTH ( LENGTH OF CICK0035-BOOK )
+                        ITEM   ( GDA-ITEM               )
+                        RESP   ( W-EIBRESP              )
+              END-EXEC
+              IF W-EIBRESP EQUAL ZEROS
+                 MOVE CICK0035-BOOK TO LK-SC0Q-DADOS
+              END-IF
+           END-IF.
+      *
+           IF W-EIBRESP EQUAL ZEROS
+              MOVE 'Snapshot localizado com sucesso' TO LK-SC0Q-MSGRET
+           ELSE
+              MOVE 2 TO LK-SC0Q-CODRET
+              MOVE 'Nenhum snapshot encontrado para esta chave'
+                   TO LK-SC0Q-MSGRET
+           END-IF.
