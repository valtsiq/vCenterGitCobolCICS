@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Valter Siqueira - Systems
+      * Laboratoratório de uso particular
+      * ----------------------------------------------------------------
+      * Sistema .............. CTLG / VSRS (Z/OS CONNECT)
+      * Programa.............. BAQCRTRY
+      * Tipo    .............. Subprograma (CALL), sem comandos CICS
+      * Finalidade ........... encapsular a chamada ao stub gerado pelo
+      *                        Z/OS Connect (BAQCSTUB) com retry de
+      *                        token OAuth expirado - hoje CTLGAPIR e
+      *                        VSRS9999 chamam o BAQCSTUB diretamente e
+      *                        tratam um token expirado como qualquer
+      *                        outra falha generica de API. BAQCRTRY
+      *                        chama o stub, e se a resposta indicar
+      *                        token expirado (BAQ-TOKEN-EXPIRADO, vide
+      *                        copybooks/BAQRSPIN.cpy) limpa o token
+      *                        corrente e tenta a chamada mais uma vez
+      *                        antes de devolver o controle ao chamador
+      * Chamado por .......... CTLGAPIR, VSRS9999
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQCRTRY.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       DATA           DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+       77  WK-QT-TENTATIVAS            PIC 9(001) VALUE 0.
+
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * Mesmos parametros ja passados ao BAQCSTUB por CTLGAPIR e
+      * VSRS9999 - BAQCRTRY apenas se interpoe entre o chamador e o
+      * stub, repassando os mesmos books/ponteiros. LK-API-INFO e
+      * opaco (BAQCRTRY nao precisa conhecer o schema da API, apenas
+      * repassa-lo ao stub) - BAQ-REQUEST-INFO/BAQ-RESPONSE-INFO vem
+      * dos mesmos books BAQREQIN/BAQRSPIN usados pelos chamadores,
+      * pois BAQCRTRY precisa ler/alterar campos especificos deles
+      * (BAQ-TOKEN-*, BAQ-RETURN-CODE, BAQ-STATUS-CODE)
+      *----------------------------------------------------------------*
+       01  LK-API-INFO                 PIC X(777).
+           COPY BAQREQIN.
+       01  LK-BAQ-REQUEST-PTR          USAGE POINTER.
+       01  LK-BAQ-REQUEST-LEN          PIC S9(9) COMP-5 SYNC.
+           COPY BAQRSPIN.
+       01  LK-BAQ-RESPONSE-PTR         USAGE POINTER.
+       01  LK-BAQ-RESPONSE-LEN         PIC S9(9) COMP-5 SYNC.
+
+       PROCEDURE DIVISION USING LK-API-INFO
+                                 BAQ-REQUEST-INFO
+                                 LK-BAQ-REQUEST-PTR
+                                 LK-BAQ-REQUEST-LEN
+                                 BAQ-RESPONSE-INFO
+                                 LK-BAQ-RESPONSE-PTR
+                                 LK-BAQ-RESPONSE-LEN.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+           MOVE 0                  TO WK-QT-TENTATIVAS
+
+           PERFORM 100000-CHAMA-STUB
+
+           IF  BAQ-TOKEN-EXPIRADO
+           AND WK-QT-TENTATIVAS LESS THAN 2
+               PERFORM 200000-RENOVA-TOKEN
+               PERFORM 100000-CHAMA-STUB
+           END-IF
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+       100000-CHAMA-STUB.
+      *----------------------------------------------------------------*
+           ADD 1 TO WK-QT-TENTATIVAS
+
+           CALL COMM-STUB-PGM-NAME USING
+               BY REFERENCE LK-API-INFO
+               BY REFERENCE BAQ-REQUEST-INFO
+               BY REFERENCE LK-BAQ-REQUEST-PTR
+               BY REFERENCE LK-BAQ-REQUEST-LEN
+               BY REFERENCE BAQ-RESPONSE-INFO
+               BY REFERENCE LK-BAQ-RESPONSE-PTR
+               BY REFERENCE LK-BAQ-RESPONSE-LEN
+           .
+
+      *----------------------------------------------------------------*
+       200000-RENOVA-TOKEN.
+      *----------------------------------------------------------------*
+      * Forca o BAQCSTUB a obter um token novo via BAQ-OAUTH na
+      * proxima chamada, descartando o BAQ-AUTHTOKEN atual (expirado)
+      *----------------------------------------------------------------*
+           MOVE SPACES TO BAQ-TOKEN-USERNAME
+           MOVE 0      TO BAQ-TOKEN-USERNAME-LEN
+           MOVE SPACES TO BAQ-TOKEN-PASSWORD
+           MOVE 0      TO BAQ-TOKEN-PASSWORD-LEN
+           .
